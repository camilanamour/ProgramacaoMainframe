@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: LOGFD
+      * Purpose:  FD and record layout for PRODUTOS-LOG.
+      ******************************************************************
+       FD PRODUTOS-LOG.
+       01 REG-LOG.
+           03 LOG-OPERACAO         PIC X(10).
+           03 LOG-COD-PRODUTO      PIC 9(06).
+           03 LOG-NOME-ANTES       PIC X(20).
+           03 LOG-ESTOQUE-ANTES    PIC 9(09).
+           03 LOG-NOME-DEPOIS      PIC X(20).
+           03 LOG-ESTOQUE-DEPOIS   PIC 9(09).
+           03 LOG-USUARIO          PIC X(20).
+           03 LOG-DATA             PIC 9(08).
+           03 LOG-HORA             PIC 9(08).
