@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: ERRFD
+      * Purpose:  FD and record layout for ERRO-DIARIO, one line per
+      *           non-zero FILE STATUS reported by any CRUD program.
+      ******************************************************************
+       FD ERRO-DIARIO.
+       01 REG-ERRO.
+           03 ERR-DATA             PIC 9(08).
+           03 FILLER               PIC X(01) VALUE SPACE.
+           03 ERR-HORA             PIC 9(08).
+           03 FILLER               PIC X(01) VALUE SPACE.
+           03 ERR-PROGRAMA         PIC X(20).
+           03 FILLER               PIC X(01) VALUE SPACE.
+           03 ERR-OPERACAO         PIC X(10).
+           03 FILLER               PIC X(01) VALUE SPACE.
+           03 ERR-CODIGO           PIC XX.
+           03 FILLER               PIC X(01) VALUE SPACE.
+           03 ERR-MENSAGEM         PIC X(40).
