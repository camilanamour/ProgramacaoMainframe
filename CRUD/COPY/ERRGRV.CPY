@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: ERRGRV
+      * Purpose:  Appends one line to ERRO-DIARIO with the program,
+      *           operation, FILE STATUS code and translated message
+      *           currently held in WS-ERR-PROGRAMA/WS-ERR-OPERACAO/
+      *           WS-FS-CODIGO/WS-FS-MENSAGEM. Requires ERRSEL/ERRFD
+      *           selected/declared and FSTWS in WORKING-STORAGE.
+      *           PERFORM 9700-TRADUZIR-FILE-STATUS first so the
+      *           message is current, then PERFORM this paragraph.
+      ******************************************************************
+       9800-GRAVAR-ERRO-DIARIO.
+            ACCEPT ERR-DATA FROM DATE YYYYMMDD
+            ACCEPT ERR-HORA FROM TIME
+            MOVE WS-ERR-PROGRAMA TO ERR-PROGRAMA
+            MOVE WS-ERR-OPERACAO TO ERR-OPERACAO
+            MOVE WS-FS-CODIGO TO ERR-CODIGO
+            MOVE WS-FS-MENSAGEM TO ERR-MENSAGEM
+            OPEN EXTEND ERRO-DIARIO
+            IF WS-FS-ERR EQUAL 35
+                OPEN OUTPUT ERRO-DIARIO
+            END-IF
+            WRITE REG-ERRO
+            CLOSE ERRO-DIARIO.
