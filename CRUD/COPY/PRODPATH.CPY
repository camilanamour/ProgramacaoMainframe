@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: PRODPATH
+      * Purpose:  WORKING-STORAGE holder for the PRODUTOS file path,
+      *           resolved at run time by PRODENV.
+      ******************************************************************
+       01 WS-PRODUTOS-PATH         PIC X(100).
