@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: PRODSEL
+      * Purpose:  FILE-CONTROL entry for PRODUTOS, shared by every
+      *           program that opens the product master file so they
+      *           all agree on organization/keys/status handling.
+      *           The path itself is resolved at run time (see
+      *           PRODPATH/PRODENV) instead of being hard-coded here,
+      *           so a test copy can be substituted without recompiling.
+      ******************************************************************
+           SELECT PRODUTOS ASSIGN TO WS-PRODUTOS-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CODIGO-BARRAS WITH DUPLICATES
+           FILE STATUS IS WS-FS.
