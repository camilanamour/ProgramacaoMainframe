@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Copybook: FSTMSG
+      * Purpose:  Translates the 2-digit FILE STATUS code held in
+      *           WS-FS-CODIGO into a human-readable message in
+      *           WS-FS-MENSAGEM, so an operator does not have to
+      *           memorize the codes. Requires FSTWS in WORKING-
+      *           STORAGE. MOVE the FILE STATUS value to WS-FS-CODIGO
+      *           then PERFORM 9700-TRADUZIR-FILE-STATUS.
+      ******************************************************************
+       9700-TRADUZIR-FILE-STATUS.
+            EVALUATE WS-FS-CODIGO
+                WHEN '00'
+                    MOVE 'OPERACAO CONCLUIDA COM SUCESSO'
+                        TO WS-FS-MENSAGEM
+                WHEN '02'
+                    MOVE 'REGISTRO DUPLICADO EM CHAVE ALTERNATIVA'
+                        TO WS-FS-MENSAGEM
+                WHEN '10'
+                    MOVE 'FIM DE ARQUIVO'
+                        TO WS-FS-MENSAGEM
+                WHEN '21'
+                    MOVE 'CHAVE FORA DE SEQUENCIA'
+                        TO WS-FS-MENSAGEM
+                WHEN '22'
+                    MOVE 'REGISTRO DUPLICADO EM CHAVE PRIMARIA'
+                        TO WS-FS-MENSAGEM
+                WHEN '23'
+                    MOVE 'REGISTRO NAO ENCONTRADO'
+                        TO WS-FS-MENSAGEM
+                WHEN '24'
+                    MOVE 'LIMITE DO ARQUIVO EXCEDIDO'
+                        TO WS-FS-MENSAGEM
+                WHEN '30'
+                    MOVE 'ERRO PERMANENTE DE ENTRADA/SAIDA'
+                        TO WS-FS-MENSAGEM
+                WHEN '34'
+                    MOVE 'ESPACO EM DISCO ESGOTADO'
+                        TO WS-FS-MENSAGEM
+                WHEN '35'
+                    MOVE 'ARQUIVO NAO ENCONTRADO'
+                        TO WS-FS-MENSAGEM
+                WHEN '37'
+                    MOVE 'ABERTURA NAO PERMITIDA NESTE DISPOSITIVO'
+                        TO WS-FS-MENSAGEM
+                WHEN '41'
+                    MOVE 'ARQUIVO JA ESTA ABERTO'
+                        TO WS-FS-MENSAGEM
+                WHEN '42'
+                    MOVE 'ARQUIVO JA ESTA FECHADO'
+                        TO WS-FS-MENSAGEM
+                WHEN '43'
+                    MOVE 'NENHUM REGISTRO LIDO ANTES DO REWRITE'
+                        TO WS-FS-MENSAGEM
+                WHEN '44'
+                    MOVE 'TAMANHO DE REGISTRO INVALIDO'
+                        TO WS-FS-MENSAGEM
+                WHEN '46'
+                    MOVE 'LEITURA SEQUENCIAL APOS FIM DE ARQUIVO'
+                        TO WS-FS-MENSAGEM
+                WHEN '47'
+                    MOVE 'ARQUIVO NAO ABERTO PARA LEITURA'
+                        TO WS-FS-MENSAGEM
+                WHEN '48'
+                    MOVE 'ARQUIVO NAO ABERTO PARA GRAVACAO'
+                        TO WS-FS-MENSAGEM
+                WHEN '49'
+                    MOVE 'OPERACAO NAO PERMITIDA NO MODO ABERTO'
+                        TO WS-FS-MENSAGEM
+                WHEN '99'
+                    MOVE 'REGISTRO OCUPADO POR OUTRO TERMINAL'
+                        TO WS-FS-MENSAGEM
+                WHEN OTHER
+                    MOVE 'ERRO DE ARQUIVO NAO CATALOGADO'
+                        TO WS-FS-MENSAGEM
+            END-EVALUATE.
