@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: LOGSEL
+      * Purpose:  FILE-CONTROL entry for PRODUTOS-LOG, the audit trail
+      *           of every add/change/delete against PRODUTOS.
+      ******************************************************************
+           SELECT PRODUTOS-LOG ASSIGN TO 'C:\ARQUIVOS\produtos-log.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-LOG.
