@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: ERRSEL
+      * Purpose:  FILE-CONTROL entry for ERRO-DIARIO, the shared daily
+      *           error log every CRUD program appends to whenever a
+      *           file status other than zero is reported, so
+      *           operations can review what went wrong each morning.
+      ******************************************************************
+           SELECT ERRO-DIARIO ASSIGN TO
+           'C:\ARQUIVOS\erro-diario.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-ERR.
