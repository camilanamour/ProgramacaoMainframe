@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: MOVSEL
+      * Purpose:  FILE-CONTROL entry for MOVIMENTO-ESTOQUE, the stock
+      *           movement ledger (one record per IN/OUT adjustment).
+      ******************************************************************
+           SELECT MOVIMENTO-ESTOQUE ASSIGN TO
+           'C:\ARQUIVOS\movimento-estoque.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-MOV.
