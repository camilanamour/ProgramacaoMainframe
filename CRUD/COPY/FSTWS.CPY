@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: FSTWS
+      * Purpose:  WORKING-STORAGE holders for the shared FILE STATUS
+      *           translation (FSTMSG) and the daily error log
+      *           (ERRGRV), so every program reports a file status the
+      *           same way instead of just the raw 2-digit code.
+      *           Before PERFORMing 9700-TRADUZIR-FILE-STATUS, MOVE
+      *           the program's WS-FS field to WS-FS-CODIGO; before
+      *           PERFORMing 9800-GRAVAR-ERRO-DIARIO, also set
+      *           WS-ERR-PROGRAMA and WS-ERR-OPERACAO.
+      ******************************************************************
+       77 WS-FS-CODIGO         PIC XX.
+       77 WS-FS-MENSAGEM       PIC X(40).
+       77 WS-ERR-PROGRAMA      PIC X(20).
+       77 WS-ERR-OPERACAO      PIC X(10).
