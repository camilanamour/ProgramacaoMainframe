@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: BAKSEL
+      * Purpose:  FILE-CONTROL entry for PRODUTOS-BACKUP, the pre-
+      *           change image kept before ALTERAR's REWRITE or
+      *           DELETAR's inativacao touches a record, keyed the
+      *           same way as PRODUTOS so a lookup by COD-PRODUTO
+      *           finds the prior values to restore.
+      ******************************************************************
+           SELECT PRODUTOS-BACKUP ASSIGN TO
+           'C:\ARQUIVOS\produtos-backup.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS BAK-COD-PRODUTO
+           FILE STATUS IS WS-FS-BAK.
