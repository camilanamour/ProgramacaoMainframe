@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: CTLFD
+      * Purpose:  FD and record layout for CONTROLE-DIARIO.
+      ******************************************************************
+       FD CONTROLE-DIARIO.
+       01 REG-CONTROLE.
+           03 CTL-DATA             PIC 9(08).
+           03 CTL-HORA             PIC 9(08).
+           03 CTL-QTD-REGISTROS    PIC 9(05).
+           03 CTL-TOTAL-ESTOQUE    PIC 9(11).
