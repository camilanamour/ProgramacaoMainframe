@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: PRODWS
+      * Purpose:  WORKING-STORAGE mirror of REG-PRODUTO used by the
+      *           READ ... INTO verbs, shared so it tracks PRODFD.
+      ******************************************************************
+       01 WS-PRODUTO.
+           03 WS-COD-PRODUTO       PIC 9(06).
+           03 WS-NOME-PRODUTO      PIC X(20).
+           03 WS-ESTOQUE-PRODUTO   PIC 9(09).
+           03 WS-ESTOQUE-MINIMO    PIC 9(09).
+           03 WS-COD-FORNECEDOR    PIC 9(04).
+           03 WS-PRECO-PRODUTO     PIC 9(07)V99.
+           03 WS-DATA-ALTERACAO    PIC 9(08).
+           03 WS-STATUS-PRODUTO    PIC X(01).
+               88 WS-ATIVO         VALUE 'A'.
+               88 WS-INATIVO       VALUE 'I'.
+           03 WS-CODIGO-BARRAS     PIC X(13).
+           03 WS-CATEGORIA-PRODUTO PIC X(15).
+           03 WS-VALIDADE-PRODUTO  PIC 9(08).
+           03 WS-ESTOQUE-RESERVADO PIC 9(09).
