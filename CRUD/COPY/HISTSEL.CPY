@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: HISTSEL
+      * Purpose:  FILE-CONTROL entry for PRODUTOS-HIST, the month-end
+      *           snapshot history file. Keyed by COD-PRODUTO plus the
+      *           snapshot date, so every month keeps its own row per
+      *           product and old snapshots are never overwritten.
+      ******************************************************************
+           SELECT PRODUTOS-HIST ASSIGN TO
+           'C:\ARQUIVOS\produtos-hist.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS HIST-CHAVE
+           FILE STATUS IS WS-FS-HIST.
