@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: BAKFD
+      * Purpose:  FD and record layout for PRODUTOS-BACKUP. Holds the
+      *           REG-PRODUTO image as it stood immediately before the
+      *           last change, one record per COD-PRODUTO, so a wrong
+      *           ALTERAR or DELETAR can be undone by copying the
+      *           backup values back instead of re-keying them.
+      ******************************************************************
+       FD PRODUTOS-BACKUP.
+       01 REG-PRODUTO-BACKUP.
+           03 BAK-COD-PRODUTO      PIC 9(06).
+           03 BAK-NOME-PRODUTO     PIC X(20).
+           03 BAK-ESTOQUE-PRODUTO  PIC 9(09).
+           03 BAK-ESTOQUE-MINIMO   PIC 9(09).
+           03 BAK-COD-FORNECEDOR   PIC 9(04).
+           03 BAK-PRECO-PRODUTO    PIC 9(07)V99.
+           03 BAK-DATA-ALTERACAO   PIC 9(08).
+           03 BAK-STATUS-PRODUTO   PIC X(01).
+           03 BAK-CODIGO-BARRAS    PIC X(13).
+           03 BAK-CATEGORIA-PRODUTO PIC X(15).
+           03 BAK-VALIDADE-PRODUTO PIC 9(08).
+           03 BAK-ESTOQUE-RESERVADO PIC 9(09).
+           03 BAK-DATA-BACKUP      PIC 9(08).
