@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: FORNFD
+      * Purpose:  FD and record layout for FORNECEDORES.
+      ******************************************************************
+       FD FORNECEDORES.
+       01 REG-FORNECEDOR.
+           03 COD-FORNECEDOR       PIC 9(04).
+           03 NOME-FORNECEDOR      PIC X(30).
+           03 CONTATO-FORNECEDOR   PIC X(20).
+           03 PRAZO-ENTREGA        PIC 9(03).
