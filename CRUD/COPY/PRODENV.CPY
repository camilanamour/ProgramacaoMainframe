@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: PRODENV
+      * Purpose:  Resolve WS-PRODUTOS-PATH from the PRODUTOS_DD
+      *           environment variable (a JCL-style DD override), so
+      *           ALTERAR/DELETAR can be pointed at a scratch copy
+      *           without recompiling. Falls back to the production
+      *           path when the variable is not set. Perform this once
+      *           before the first OPEN of PRODUTOS.
+      ******************************************************************
+           ACCEPT WS-PRODUTOS-PATH FROM ENVIRONMENT 'PRODUTOS_DD'
+           IF WS-PRODUTOS-PATH EQUAL SPACES
+               MOVE 'C:\ARQUIVOS\produtos.txt' TO WS-PRODUTOS-PATH
+           END-IF
