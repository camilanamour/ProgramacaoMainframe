@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: MOVFD
+      * Purpose:  FD and record layout for MOVIMENTO-ESTOQUE, one
+      *           record per stock movement (entrada/saida) posted
+      *           by ALTERAR.
+      ******************************************************************
+       FD MOVIMENTO-ESTOQUE.
+       01 REG-MOVIMENTO.
+           03 MOV-COD-PRODUTO      PIC 9(06).
+           03 MOV-QUANTIDADE       PIC 9(09).
+           03 MOV-TIPO             PIC X(01).
+               88 MOV-ENTRADA      VALUE 'E'.
+               88 MOV-SAIDA        VALUE 'S'.
+           03 MOV-DATA             PIC 9(08).
