@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: CTLSEL
+      * Purpose:  FILE-CONTROL entry for CONTROLE-DIARIO, the
+      *           end-of-day control totals file appended to by every
+      *           LISTAR run.
+      ******************************************************************
+           SELECT CONTROLE-DIARIO ASSIGN TO
+           'C:\ARQUIVOS\controle-diario.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CTL.
