@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: PRODFD
+      * Purpose:  FD and record layout for PRODUTOS, shared by every
+      *           program that opens the product master file so the
+      *           record length/layout stays identical everywhere.
+      ******************************************************************
+       FD PRODUTOS.
+       01 REG-PRODUTO.
+           03 COD-PRODUTO          PIC 9(06).
+           03 NOME-PRODUTO         PIC X(20).
+           03 ESTOQUE-PRODUTO      PIC 9(09).
+           03 ESTOQUE-MINIMO       PIC 9(09).
+           03 COD-FORNECEDOR       PIC 9(04).
+           03 PRECO-PRODUTO        PIC 9(07)V99.
+           03 DATA-ALTERACAO       PIC 9(08).
+           03 STATUS-PRODUTO       PIC X(01).
+               88 ATIVO            VALUE 'A'.
+               88 INATIVO          VALUE 'I'.
+           03 CODIGO-BARRAS        PIC X(13).
+           03 CATEGORIA-PRODUTO    PIC X(15).
+           03 VALIDADE-PRODUTO     PIC 9(08).
+           03 ESTOQUE-RESERVADO    PIC 9(09).
