@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: HISTFD
+      * Purpose:  FD and record layout for PRODUTOS-HIST. HIST-CHAVE
+      *           (COD-PRODUTO plus the snapshot date) is the RECORD
+      *           KEY, so each month-end run adds one new row per
+      *           product instead of replacing the prior month's.
+      ******************************************************************
+       FD PRODUTOS-HIST.
+       01 REG-PRODUTO-HIST.
+           03 HIST-CHAVE.
+               05 HIST-COD-PRODUTO     PIC 9(06).
+               05 HIST-DATA-SNAPSHOT   PIC 9(08).
+           03 HIST-NOME-PRODUTO        PIC X(20).
+           03 HIST-ESTOQUE-PRODUTO     PIC 9(09).
+           03 HIST-ESTOQUE-MINIMO      PIC 9(09).
+           03 HIST-COD-FORNECEDOR      PIC 9(04).
+           03 HIST-PRECO-PRODUTO       PIC 9(07)V99.
+           03 HIST-DATA-ALTERACAO      PIC 9(08).
+           03 HIST-STATUS-PRODUTO      PIC X(01).
+           03 HIST-CODIGO-BARRAS       PIC X(13).
+           03 HIST-CATEGORIA-PRODUTO   PIC X(15).
+           03 HIST-VALIDADE-PRODUTO    PIC 9(08).
+           03 HIST-ESTOQUE-RESERVADO   PIC 9(09).
