@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: FORNSEL
+      * Purpose:  FILE-CONTROL entry for FORNECEDORES, shared by every
+      *           program that opens the supplier master file.
+      ******************************************************************
+           SELECT FORNECEDORES ASSIGN TO 'C:\ARQUIVOS\fornecedores.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS COD-FORNECEDOR
+           FILE STATUS IS WS-FS-FORN.
