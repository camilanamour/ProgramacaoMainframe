@@ -1,269 +1,904 @@
-      ******************************************************************
-      * Author: CAMILA CECILIA
-      * Date: 03 NOV 2021
-      * Purpose: CRUD - COMPLETO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CRUD-completo.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PRODUTOS ASSIGN TO 'C:\ARQUIVOS\produtos.txt'
-           ORGANIZATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS COD-PRODUTO
-           FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-      ***** NOME DO FILE-CONTROL ***************************************
-       FD PRODUTOS.
-       01 REG-PRODUTO.
-           03 COD-PRODUTO          PIC 9(03).
-           03 NOME-PRODUTO         PIC X(20).
-           03 ESTOQUE-PRODUTO      PIC 9(09).
-
-       WORKING-STORAGE SECTION.
-       77 WS-FS                    PIC 99.
-      ****** CADASTRAR ********************************************************
-       77 WS-RESP                  PIC A(1).
-      ****** LISTAR ***********************************************************
-       77 WS-EOF                   PIC 99.
-       77 WS-CONTADOR              PIC 99.
-      ****** CONSULTAR ********************************************************
-       77 WS-VALIDAR               PIC 9(1).
-      ****** ALTERAR **********************************************************
-       77 WS-ALTERAR               PIC X VALUE SPACE.
-      ****** EXCLUIR **********************************************************
-       77 WS-EXCLUIR   PIC X VALUE SPACE.
-      ****** ARQUIVO **********************************************************
-       01 WS-PRODUTO.
-           03 WS-COD-PRODUTO       PIC 9(03).
-           03 WS-NOME-PRODUTO      PIC X(20).
-           03 WS-ESTOQUE-PRODUTO   PIC 9(09).
-      ****** VALIDAR VALORES **************************************************
-       77 WS-COD-VALIDAR       PIC 9(03).
-       77 WS-NOME-VALIDAR      PIC X(20).
-       77 WS-ESTOQUE-VALIDAR   PIC 9(09).
-      ****** MENU *************************************************************
-       77  WS-ENQUANTO     PIC 9  VALUES ZEROS.
-
-       PROCEDURE DIVISION.
-      ********************************************************* MENU **********
-       MAIN-PROCEDURE SECTION.
-           PERFORM UNTIL WS-ENQUANTO EQUAL 6
-               DISPLAY ' '
-               DISPLAY '(1)CADASTRAR (2)LISTAR (3)CONSULTAR (4)ALTERAR '
-               '(5)DELETAR (6)SAIR'
-               ACCEPT WS-ENQUANTO
-           EVALUATE WS-ENQUANTO
-               WHEN 1
-                   GO TO CADASTRAR
-               WHEN 2
-                   GO TO LISTAR
-               WHEN 3
-                   GO TO CONSULTAR
-               WHEN 4
-                   GO TO ALTERAR
-               WHEN 5
-                   GO TO DELETAR
-               WHEN 6
-                   DISPLAY 'FIM DO SISTEMA'
-               WHEN OTHER
-                   DISPLAY 'VALOR INVALIDO'
-               END-EVALUATE
-           END-PERFORM.
-           STOP RUN.
-
-      ************************************** CADASTRAR ************************
-       CADASTRAR SECTION.
-           DISPLAY "----------- CADASTRO DE PRODUTOS -----------"
-            SET  WS-FS     TO 0.
-      ****** LEITURA E ESCRITA *****************************************
-            OPEN I-O PRODUTOS
-      ****** ARQUIVO NÃO EXISTE ****************************************
-            IF WS-FS EQUALS 35 THEN
-                OPEN OUTPUT PRODUTOS
-            END-IF
-
-            DISPLAY 'COMECAR REGISTROS? (S|N)'
-            ACCEPT WS-RESP
-
-            IF WS-FS EQUALS ZEROS
-                PERFORM UNTIL WS-RESP = 'N'
-                   DISPLAY 'INFORME O CODIGO DO PRODUTO:'
-                   ACCEPT COD-PRODUTO
-                   DISPLAY 'INFORME O NOME DO PRODUTO:'
-                   ACCEPT NOME-PRODUTO
-                   DISPLAY 'INFORME O QUANTIDADE ESTOQUE:'
-                   ACCEPT ESTOQUE-PRODUTO
-      ********* GRAVAÇÃO ***********************************************
-                   WRITE REG-PRODUTO
-                   DISPLAY ' '
-                   IF WS-FS NOT EQUAL ZEROS
-                       DISPLAY 'ERRO: NÃO GRAVOU O REGISTRO'
-                       DISPLAY 'FILE STATUS: ' WS-FS
-                   ELSE
-                       DISPLAY 'REGISTRO GRAVADO COM SUCESSO!'
-                   END-IF
-                   DISPLAY ' '
-                   DISPLAY 'INSERIR MAIS UM PRODUTO? (S|N)'
-                   ACCEPT WS-RESP
-                END-PERFORM
-            ELSE
-                DISPLAY 'ERRO AO CRIAR AQUIVO'
-                DISPLAY 'FILE STATUS: ' WS-FS
-            END-IF.
-            CLOSE PRODUTOS
-           GO TO MAIN-PROCEDURE.
-
-      ********************************************** LISTAR *******************
-       LISTAR SECTION.
-           OPEN INPUT PRODUTOS
-            DISPLAY "----------- LISTAGEM DE PRODUTOS -----------"
-            SET WS-EOF     TO 0.
-            SET  WS-FS     TO 0.
-            INITIALISE WS-CONTADOR
-
-            PERFORM UNTIL WS-EOF EQUAL 1
-               READ PRODUTOS INTO WS-PRODUTO
-               AT END
-                   IF WS-CONTADOR = 0 THEN
-                       DISPLAY 'NENHUM REGISTRO'
-                   END-IF
-                   MOVE 1 TO WS-EOF
-               NOT AT END
-                   DISPLAY ' '
-                   DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
-                   DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
-                   DISPLAY 'ESTOQUE PRODUTO: ' WS-ESTOQUE-PRODUTO
-                   ADD 1 TO WS-CONTADOR
-               END-READ
-            END-PERFORM.
-
-            DISPLAY ' '
-            DISPLAY 'QUANTIDADE DE PRODUTOS CADASTRADOS: ' WS-CONTADOR
-
-            CLOSE PRODUTOS
-           GO TO MAIN-PROCEDURE.
-
-      ************************************************ CONSULTAR **************
-       CONSULTAR SECTION.
-           OPEN I-O PRODUTOS.
-            DISPLAY "----------- CONSULTA DE PRODUTOS -----------"
-            SET  WS-FS     TO 0.
-            INITIALISE WS-VALIDAR
-            INITIALISE COD-PRODUTO
-
-            PERFORM UNTIL COD-PRODUTO IS POSITIVE
-               DISPLAY 'INFORME O CODIGO DO PRODUTO: '
-               ACCEPT COD-PRODUTO
-            END-PERFORM
-
-            READ PRODUTOS RECORD INTO WS-PRODUTO
-               KEY IS COD-PRODUTO
-                   INVALID KEY
-                       IF WS-VALIDAR = 0 THEN
-                           DISPLAY "NENHUM REGISTRO"
-                       END-IF
-                       DISPLAY 'CODIGO INVÁLIDO'
-                   NOT INVALID KEY
-                       DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
-                       DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
-                       DISPLAY 'ESTOQUE PRODUTO: ' WS-ESTOQUE-PRODUTO
-            END-READ.
-            CLOSE PRODUTOS
-           GO TO MAIN-PROCEDURE.
-
-      ************************************************ ALTERAR ****************
-       ALTERAR SECTION.
-            OPEN I-O PRODUTOS.
-            DISPLAY '----- ALTERACAO DE PRODUTOS -----'
-            DISPLAY 'INFORME O CODIGO DO PRODUTO:'
-            ACCEPT COD-PRODUTO
-            MOVE COD-PRODUTO TO WS-COD-VALIDAR
-            IF WS-COD-VALIDAR IS NUMERIC THEN
-               READ PRODUTOS RECORD INTO WS-PRODUTO
-                   KEY IS COD-PRODUTO
-                       INVALID KEY
-                           DISPLAY 'CODIGO DO PRODUTO INVALIDO'
-                       NOT INVALID KEY
-                           DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
-                           DISPLAY 'NOME DO PRODUTO: ' WS-NOME-PRODUTO
-                           DISPLAY 'QTDE EM ESTOQUE: '
-                           WS-ESTOQUE-PRODUTO
-                           MOVE 'S' TO WS-ALTERAR
-               END-READ
-             ELSE
-                  DISPLAY 'CODIGO INVALIDO'
-             END-IF.
-
-             IF WS-ALTERAR EQUAL 'S'
-                PERFORM UNTIL WS-ENQUANTO EQUALS 1
-                   DISPLAY 'INFORME O NOME DO PRODUTO: '
-                   ACCEPT NOME-PRODUTO
-                   MOVE NOME-PRODUTO TO WS-NOME-VALIDAR
-                   IF WS-NOME-VALIDAR IS ALPHABETIC THEN
-                      IF WS-NOME-VALIDAR EQUALS SPACES THEN
-                         MOVE WS-NOME-PRODUTO TO NOME-PRODUTO
-                      END-IF
-                      MOVE 1 TO WS-ENQUANTO
-                    END-IF
-                 END-PERFORM
-                 DISPLAY 'INFORME A QUANTIDADE EM ESTOQUE:'
-                 ACCEPT ESTOQUE-PRODUTO
-                 ADD ESTOQUE-PRODUTO TO WS-ESTOQUE-VALIDAR
-                 IF WS-ESTOQUE-VALIDAR EQUALS ZEROS THEN
-                      MOVE WS-ESTOQUE-PRODUTO TO ESTOQUE-PRODUTO
-                 END-IF
-                 REWRITE REG-PRODUTO
-                 END-REWRITE
-
-                 IF WS-NOME-VALIDAR EQUALS SPACES AND
-                    WS-ESTOQUE-VALIDAR EQUALS ZEROS THEN
-                    DISPLAY 'NADA FOI ALTERADO!'
-                 ELSE
-                    DISPLAY 'ALTERADO COM SUCESSO!'
-                 END-IF
-            END-IF.
-
-            CLOSE PRODUTOS
-           GO TO MAIN-PROCEDURE.
-
-      *********************************************** DELETAR *****************
-       DELETAR SECTION.
-            OPEN I-O PRODUTOS
-            DISPLAY '----- EXCLUSAO DE REGISTROS ------'
-            DISPLAY 'INFORME O CODIGO DO PRODUTO:'
-            ACCEPT COD-PRODUTO
-            ADD COD-PRODUTO TO WS-COD-VALIDAR
-            IF WS-COD-VALIDAR IS NUMERIC THEN
-               READ PRODUTOS RECORD INTO WS-PRODUTO
-                   KEY IS COD-PRODUTO
-                       INVALID KEY
-                           DISPLAY 'CODIGO DO PRODUTO INVALIDO'
-                       NOT INVALID KEY
-                           DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
-                           DISPLAY 'NOME DO PRODUTO: ' WS-NOME-PRODUTO
-                           DISPLAY 'QTDE EM ESTOQUE: '
-                           WS-ESTOQUE-PRODUTO
-                           MOVE 'S' TO WS-EXCLUIR
-               END-READ
-            ELSE
-               DISPLAY 'CODIGO INVALIDO'
-            END-IF.
-            IF WS-EXCLUIR EQUAL 'S'
-                DELETE PRODUTOS RECORD
-                INVALID KEY
-                   DISPLAY 'CÓDIGO DO PRODUTO INVALIDO'
-                NOT INVALID KEY
-                   DISPLAY 'REGISTRO DELETADO!'
-                END-DELETE
-            END-IF.
-
-            CLOSE PRODUTOS.
-           GO TO MAIN-PROCEDURE.
-
-       END PROGRAM CRUD-completo.
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 03 NOV 2021
+      * Purpose: CRUD - COMPLETO
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - record layout now shared via PRODFD/PRODWS,
+      *               CADASTRAR now asks for COD-FORNECEDOR
+      * 09 AGO 2026 - estoque agora e ajustado por movimento de
+      *               entrada/saida, gravado em MOVIMENTO-ESTOQUE,
+      *               em vez de sobrescrever um valor digitado
+      * 09 AGO 2026 - codigo de produto duplicado agora e detectado
+      *               pela INVALID KEY do WRITE, com nova chance de
+      *               informar outro codigo
+      * 09 AGO 2026 - LISTAR agora grava um relatorio paginado com
+      *               cabecalho; CONSULTAR aceita busca por parte do
+      *               NOME-PRODUTO, alem do COD-PRODUTO
+      * 09 AGO 2026 - operador pode cancelar o cadastro em andamento;
+      *               LISTAR agora grava totais de controle (qtd. de
+      *               registros e estoque total) em CONTROLE-DIARIO
+      * 09 AGO 2026 - DELETAR agora e exclusao logica (STATUS-PRODUTO
+      *               = INATIVO via REWRITE); LISTAR e CONSULTAR
+      *               passam a ignorar produtos inativos por padrao
+      * 09 AGO 2026 - CADASTRAR agora pede CODIGO-BARRAS; CONSULTAR
+      *               por codigo tambem aceita um codigo de barras
+      * 09 AGO 2026 - WRITE/REWRITE em CADASTRAR, ALTERAR e DELETAR
+      *               tentam novamente com espera curta quando o
+      *               registro/arquivo esta ocupado (FILE STATUS 99)
+      * 09 AGO 2026 - COD-PRODUTO ampliado para 6 digitos (PRODFD)
+      * 09 AGO 2026 - CONSULTAR por codigo/codigo de barras agora
+      *               tambem grava uma ficha do produto para arquivar
+      * 09 AGO 2026 - ALTERAR e DELETAR gravam a imagem anterior em
+      *               PRODUTOS-BACKUP antes de mudar o registro
+      * 09 AGO 2026 - FILE STATUS agora e traduzido para mensagem e
+      *               gravado em ERRO-DIARIO (FSTMSG/ERRGRV)
+      * 09 AGO 2026 - CADASTRAR agora pede CATEGORIA-PRODUTO; backup
+      *               de produto tambem passa a incluir esse campo
+      * 09 AGO 2026 - ALTERAR rejeita SAIDA maior que o estoque em
+      *               vez de deixar ESTOQUE-PRODUTO negativo
+      * 09 AGO 2026 - CADASTRAR agora valida NOME-PRODUTO como
+      *               alfabetico, igual a ALTERAR
+      * 09 AGO 2026 - CADASTRAR agora pede VALIDADE-PRODUTO (0 = sem
+      *               validade); backup de produto tambem passa a
+      *               incluir esse campo
+      * 09 AGO 2026 - ALTERAR agora tambem permite ajustar a
+      *               quantidade reservada, separada do estoque;
+      *               CONSULTAR e LISTAR passam a mostrar o estoque
+      *               disponivel (estoque menos reservado); backup de
+      *               produto tambem passa a incluir ESTOQUE-RESERVADO
+      * 09 AGO 2026 - CADASTRAR agora zera ESTOQUE-RESERVADO no
+      *               cadastro inicial do produto
+      * 09 AGO 2026 - SAIDA que deixaria o estoque abaixo da reserva, e
+      *               reserva maior que o estoque, agora sao
+      *               rejeitadas; informar 0 ao digitar outro codigo
+      *               apos codigo duplicado agora cancela o cadastro;
+      *               ficha do produto agora grava o preco com o ponto
+      *               decimal
+      * 09 AGO 2026 - WS-CONTADOR de LISTAR ampliado para PIC 9(05),
+      *               igual aos relatorios em lote
+      * 09 AGO 2026 - corrigido o laco de nova tentativa do REWRITE em
+      *               DELETAR, que nunca de fato testava FILE STATUS
+      *               99; FILE STATUS agora tambem e traduzido e
+      *               gravado em ERRO-DIARIO, como em ALTERAR
+      * 09 AGO 2026 - WRITE REG-PRODUTO em CADASTRAR nao usa mais
+      *               INVALID KEY/NOT INVALID KEY (um arquivo ocupado,
+      *               FILE STATUS 99, tambem cai em NOT INVALID KEY e
+      *               era reportado como gravado com sucesso, com um
+      *               LOG de auditoria falso); o laco agora decide pelo
+      *               FILE STATUS diretamente
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRUD-completo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           COPY LOGSEL.
+           COPY MOVSEL.
+           SELECT LISTAGEM-PRODUTOS ASSIGN TO
+           'C:\ARQUIVOS\listagem-produtos.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-REL.
+           COPY CTLSEL.
+           SELECT FICHA-PRODUTO ASSIGN TO
+           'C:\ARQUIVOS\ficha-produto.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-FICHA.
+           COPY BAKSEL.
+           COPY ERRSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+           COPY LOGFD.
+           COPY MOVFD.
+           COPY BAKFD.
+           COPY ERRFD.
+
+       FD LISTAGEM-PRODUTOS.
+       01 REG-LISTAGEM              PIC X(80).
+
+           COPY CTLFD.
+
+       FD FICHA-PRODUTO.
+       01 REG-FICHA                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                    PIC 99.
+       77 WS-FS-LOG                PIC 99.
+       77 WS-FS-MOV                PIC 99.
+       77 WS-FS-REL                PIC 99.
+       77 WS-FS-CTL                PIC 99.
+       77 WS-FS-FICHA              PIC 99.
+       77 WS-FS-BAK                PIC 99.
+       77 WS-FS-ERR                PIC 99.
+       77 WS-TOTAL-ESTOQUE         PIC 9(11).
+       77 WS-PAGINA                PIC 9(03).
+       77 WS-LINHA-PAGINA          PIC 9(02).
+
+       01 WS-LINHA-TITULO.
+           03 FILLER               PIC X(20) VALUE SPACES.
+           03 FILLER                PIC X(25)
+              VALUE 'LISTAGEM DE PRODUTOS'.
+           03 FILLER               PIC X(07) VALUE ' PAG. '.
+           03 WS-TIT-PAGINA        PIC ZZ9.
+           03 FILLER               PIC X(25) VALUE SPACES.
+
+       01 WS-LINHA-CABECALHO.
+           03 FILLER               PIC X(03) VALUE SPACES.
+           03 FILLER               PIC X(10) VALUE 'CODIGO'.
+           03 FILLER               PIC X(23) VALUE 'NOME DO PRODUTO'.
+           03 FILLER               PIC X(15) VALUE 'ESTOQUE'.
+           03 FILLER               PIC X(12) VALUE 'DISPONIVEL'.
+           03 FILLER               PIC X(17) VALUE SPACES.
+
+       01 WS-LINHA-DETALHE.
+           03 FILLER               PIC X(03) VALUE SPACES.
+           03 DET-COD-PRODUTO      PIC 9(06).
+           03 FILLER               PIC X(04) VALUE SPACES.
+           03 DET-NOME-PRODUTO     PIC X(20).
+           03 FILLER               PIC X(03) VALUE SPACES.
+           03 DET-ESTOQUE-PRODUTO  PIC ZZZZZZZZ9.
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 DET-ESTOQUE-DISPONIVEL PIC ZZZZZZZZ9.
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 DET-ALERTA           PIC X(13) VALUE SPACES.
+           03 FILLER               PIC X(09) VALUE SPACES.
+
+       01 WS-FICHA-SEPARADOR       PIC X(80) VALUE ALL '-'.
+
+       01 WS-FICHA-TITULO.
+           03 FILLER               PIC X(30) VALUE SPACES.
+           03 FILLER               PIC X(20) VALUE 'FICHA DO PRODUTO'.
+           03 FILLER               PIC X(30) VALUE SPACES.
+
+       01 WS-FICHA-LINHA.
+           03 FICHA-ROTULO         PIC X(20).
+           03 FICHA-VALOR          PIC X(40).
+           03 FILLER               PIC X(20) VALUE SPACES.
+      ****** CADASTRAR ********************************************************
+       77 WS-RESP                  PIC A(1).
+       77 WS-COD-OK                PIC X VALUE SPACE.
+       77 WS-CANCELADO             PIC X VALUE SPACE.
+       77 WS-TENTATIVAS            PIC 9 VALUE ZERO.
+       77 WS-MS-ESPERA             PIC 9(8) COMP-5 VALUE 500.
+       77 WS-REGRAVOU              PIC X VALUE SPACE.
+      ****** LISTAR ***********************************************************
+       77 WS-EOF                   PIC 99.
+       77 WS-CONTADOR              PIC 9(05).
+      ****** CONSULTAR ********************************************************
+       77 WS-VALIDAR               PIC 9(1).
+       77 WS-OPCAO                 PIC X VALUE SPACE.
+       77 WS-TERMO                 PIC X(20) VALUE SPACES.
+       77 WS-TERMO-LEN             PIC 9(02) VALUE ZERO.
+       77 WS-POS                   PIC 9(02).
+       77 WS-ACHOU                 PIC X VALUE 'N'.
+       77 WS-ENTRADA               PIC X(13) VALUE SPACES.
+       77 WS-ENTRADA-LEN           PIC 9(02) VALUE ZERO.
+       77 WS-ESTOQUE-DISPONIVEL    PIC 9(09).
+
+       01 WS-PRECO-COPIA           PIC 9(07)V99.
+       01 WS-PRECO-PARTES REDEFINES WS-PRECO-COPIA.
+           03 WS-PRECO-INTEIRO     PIC 9(07).
+           03 WS-PRECO-DECIMAL     PIC 9(02).
+      ****** ALTERAR **********************************************************
+       77 WS-ALTERAR               PIC X VALUE SPACE.
+      ****** EXCLUIR **********************************************************
+       77 WS-EXCLUIR   PIC X VALUE SPACE.
+      ****** ARQUIVO **********************************************************
+           COPY PRODWS.
+      ****** VALIDAR VALORES **************************************************
+       77 WS-COD-VALIDAR       PIC 9(06).
+       77 WS-NOME-VALIDAR      PIC X(20).
+       77 WS-MOVIMENTO         PIC X VALUE SPACE.
+       77 WS-QTD-MOVIMENTO     PIC 9(09).
+       77 WS-ESTOQUE-PROJETADO PIC 9(09).
+       77 WS-RESP-RESERVA      PIC X VALUE SPACE.
+       77 WS-RESERVA-ANTERIOR  PIC 9(09).
+      ****** MENU *************************************************************
+       77  WS-ENQUANTO     PIC 9 VALUE ZERO.
+           COPY FSTWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+      ********************************************************* MENU **********
+       MAIN-PROCEDURE SECTION.
+           COPY PRODENV.
+           PERFORM UNTIL WS-ENQUANTO EQUAL 6
+               DISPLAY ' '
+               DISPLAY '(1)CADASTRAR (2)LISTAR (3)CONSULTAR (4)ALTERAR '
+               '(5)DELETAR (6)SAIR'
+               ACCEPT WS-ENQUANTO
+           EVALUATE WS-ENQUANTO
+               WHEN 1
+                   GO TO CADASTRAR
+               WHEN 2
+                   GO TO LISTAR
+               WHEN 3
+                   GO TO CONSULTAR
+               WHEN 4
+                   GO TO ALTERAR
+               WHEN 5
+                   GO TO DELETAR
+               WHEN 6
+                   DISPLAY 'FIM DO SISTEMA'
+               WHEN OTHER
+                   DISPLAY 'VALOR INVALIDO'
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+      ************************************** CADASTRAR ************************
+       CADASTRAR SECTION.
+           DISPLAY "----------- CADASTRO DE PRODUTOS -----------"
+            SET  WS-FS     TO 0.
+      ****** LEITURA E ESCRITA *****************************************
+            OPEN I-O PRODUTOS
+      ****** ARQUIVO NÃO EXISTE ****************************************
+            IF WS-FS EQUAL 35 THEN
+                OPEN OUTPUT PRODUTOS
+            END-IF
+
+            DISPLAY 'COMECAR REGISTROS? (S|N)'
+            ACCEPT WS-RESP
+
+            IF WS-FS EQUAL ZEROS
+                PERFORM UNTIL WS-RESP = 'N'
+                 MOVE SPACE TO WS-CANCELADO
+                 DISPLAY 'INFORME O CODIGO DO PRODUTO (0 CANCELA):'
+                 ACCEPT COD-PRODUTO
+                 IF COD-PRODUTO EQUAL ZERO
+                     MOVE 'S' TO WS-CANCELADO
+                 END-IF
+                 IF WS-CANCELADO NOT EQUAL 'S'
+                   DISPLAY 'INFORME O NOME (BRANCO CANCELA):'
+                   ACCEPT NOME-PRODUTO
+                   MOVE NOME-PRODUTO TO WS-NOME-VALIDAR
+                   IF NOME-PRODUTO EQUAL SPACES
+                       MOVE 'S' TO WS-CANCELADO
+                   ELSE
+                       IF WS-NOME-VALIDAR NOT ALPHABETIC
+                           DISPLAY 'NOME INVALIDO, CADASTRO CANCELADO'
+                           MOVE 'S' TO WS-CANCELADO
+                       END-IF
+                   END-IF
+                 END-IF
+                 IF WS-CANCELADO NOT EQUAL 'S'
+                   DISPLAY 'INFORME O ESTOQUE (999999999 CANCELA):'
+                   ACCEPT ESTOQUE-PRODUTO
+                   IF ESTOQUE-PRODUTO EQUAL 999999999
+                       MOVE 'S' TO WS-CANCELADO
+                   END-IF
+                 END-IF
+                 IF WS-CANCELADO EQUAL 'S'
+                   DISPLAY ' '
+                   DISPLAY 'ENTRADA CANCELADA'
+                 ELSE
+                   DISPLAY 'INFORME O ESTOQUE MINIMO:'
+                   ACCEPT ESTOQUE-MINIMO
+                   DISPLAY 'INFORME O CODIGO DE BARRAS (BRANCO = '
+                       'NENHUM):'
+                   ACCEPT CODIGO-BARRAS
+                   DISPLAY 'INFORME O CODIGO DO FORNECEDOR:'
+                   ACCEPT COD-FORNECEDOR
+                   DISPLAY 'INFORME O PRECO DO PRODUTO:'
+                   ACCEPT PRECO-PRODUTO
+                   DISPLAY 'INFORME A CATEGORIA DO PRODUTO:'
+                   ACCEPT CATEGORIA-PRODUTO
+                   DISPLAY 'INFORME A VALIDADE DO PRODUTO AAAAMMDD '
+                       '(0 = NAO PERECIVEL):'
+                   ACCEPT VALIDADE-PRODUTO
+                   MOVE ZERO TO ESTOQUE-RESERVADO
+                   SET ATIVO TO TRUE
+      ********* GRAVAÇÃO ***********************************************
+                   MOVE SPACE TO WS-COD-OK
+                   INITIALIZE WS-TENTATIVAS
+                   PERFORM UNTIL WS-COD-OK EQUAL 'S'
+                    WRITE REG-PRODUTO
+                    END-WRITE
+                    EVALUATE TRUE
+                        WHEN WS-FS EQUAL ZEROS
+                            MOVE 'S' TO WS-COD-OK
+                            DISPLAY ' '
+                            DISPLAY 'REGISTRO GRAVADO COM SUCESSO!'
+                            MOVE 'CADASTRAR' TO LOG-OPERACAO
+                            MOVE COD-PRODUTO TO LOG-COD-PRODUTO
+                            MOVE SPACES TO LOG-NOME-ANTES
+                            MOVE ZEROS TO LOG-ESTOQUE-ANTES
+                            MOVE NOME-PRODUTO TO LOG-NOME-DEPOIS
+                            MOVE ESTOQUE-PRODUTO TO LOG-ESTOQUE-DEPOIS
+                            PERFORM 9000-GRAVAR-LOG
+                        WHEN WS-FS EQUAL 22
+                            DISPLAY ' '
+                            DISPLAY 'ERRO: CODIGO DE PRODUTO JA '
+                                'CADASTRADO'
+                            DISPLAY 'INFORME OUTRO CODIGO DO PRODUTO '
+                                '(0 CANCELA):'
+                            ACCEPT COD-PRODUTO
+                            IF COD-PRODUTO EQUAL ZERO
+                                MOVE 'S' TO WS-CANCELADO
+                                MOVE 'S' TO WS-COD-OK
+                            END-IF
+                        WHEN WS-FS EQUAL 99 AND WS-TENTATIVAS < 5
+                            ADD 1 TO WS-TENTATIVAS
+                            DISPLAY 'ARQUIVO OCUPADO, TENTANDO '
+                                'NOVAMENTE...'
+                            CALL "CBL_THREAD_SLEEP" USING WS-MS-ESPERA
+                        WHEN OTHER
+                            MOVE WS-FS TO WS-FS-CODIGO
+                            PERFORM 9700-TRADUZIR-FILE-STATUS
+                            DISPLAY 'ERRO: NAO FOI POSSIVEL GRAVAR '
+                                'O REGISTRO - ' WS-FS-MENSAGEM
+                            MOVE 'CRUD-completo' TO WS-ERR-PROGRAMA
+                            MOVE 'CADASTRAR' TO WS-ERR-OPERACAO
+                            PERFORM 9800-GRAVAR-ERRO-DIARIO
+                            MOVE 'S' TO WS-COD-OK
+                    END-EVALUATE
+                   END-PERFORM
+                   IF WS-CANCELADO EQUAL 'S'
+                       DISPLAY ' '
+                       DISPLAY 'CADASTRO CANCELADO'
+                   END-IF
+                 END-IF
+                 DISPLAY ' '
+                 DISPLAY 'INSERIR MAIS UM PRODUTO? (S|N)'
+                 ACCEPT WS-RESP
+                END-PERFORM
+            ELSE
+                DISPLAY 'ERRO AO CRIAR AQUIVO'
+                MOVE WS-FS TO WS-FS-CODIGO
+                PERFORM 9700-TRADUZIR-FILE-STATUS
+                DISPLAY 'FILE STATUS: ' WS-FS-CODIGO ' - '
+                    WS-FS-MENSAGEM
+                MOVE 'CRUD-completo' TO WS-ERR-PROGRAMA
+                MOVE 'CADASTRAR' TO WS-ERR-OPERACAO
+                PERFORM 9800-GRAVAR-ERRO-DIARIO
+            END-IF.
+            CLOSE PRODUTOS
+           GO TO MAIN-PROCEDURE.
+
+      ********************************************** LISTAR *******************
+       LISTAR SECTION.
+           OPEN INPUT PRODUTOS
+           OPEN OUTPUT LISTAGEM-PRODUTOS
+            DISPLAY "----------- LISTAGEM DE PRODUTOS -----------"
+            SET WS-EOF     TO 0.
+            SET  WS-FS     TO 0.
+            INITIALIZE WS-CONTADOR
+            INITIALIZE WS-TOTAL-ESTOQUE
+            INITIALIZE WS-PAGINA
+            INITIALIZE WS-LINHA-PAGINA
+
+            PERFORM 9200-GRAVAR-CABECALHO
+
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ PRODUTOS INTO WS-PRODUTO
+               AT END
+                   IF WS-CONTADOR = 0 THEN
+                       DISPLAY 'NENHUM REGISTRO'
+                   END-IF
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   IF WS-ATIVO
+                       IF WS-LINHA-PAGINA >= 60
+                           PERFORM 9200-GRAVAR-CABECALHO
+                       END-IF
+                       MOVE WS-COD-PRODUTO     TO DET-COD-PRODUTO
+                       MOVE WS-NOME-PRODUTO    TO DET-NOME-PRODUTO
+                       MOVE WS-ESTOQUE-PRODUTO TO DET-ESTOQUE-PRODUTO
+                       SUBTRACT WS-ESTOQUE-RESERVADO FROM
+                           WS-ESTOQUE-PRODUTO GIVING
+                           DET-ESTOQUE-DISPONIVEL
+                       MOVE SPACES             TO DET-ALERTA
+                       IF WS-ESTOQUE-PRODUTO <= WS-ESTOQUE-MINIMO
+                           MOVE '** REORDER **' TO DET-ALERTA
+                       END-IF
+                       WRITE REG-LISTAGEM FROM WS-LINHA-DETALHE
+                       ADD 1 TO WS-LINHA-PAGINA
+                       ADD 1 TO WS-CONTADOR
+                       ADD WS-ESTOQUE-PRODUTO TO WS-TOTAL-ESTOQUE
+                   END-IF
+               END-READ
+            END-PERFORM.
+
+            DISPLAY ' '
+            DISPLAY 'QUANTIDADE DE PRODUTOS CADASTRADOS: ' WS-CONTADOR
+            DISPLAY 'RELATORIO GRAVADO: listagem-produtos.txt'
+            CLOSE LISTAGEM-PRODUTOS
+
+            PERFORM 9500-GRAVAR-CONTROLE
+
+            CLOSE PRODUTOS
+           GO TO MAIN-PROCEDURE.
+
+      ************************************************ CONSULTAR **************
+       CONSULTAR SECTION.
+            DISPLAY "----------- CONSULTA DE PRODUTOS -----------"
+            SET  WS-FS     TO 0.
+            DISPLAY 'PESQUISAR POR (C)ODIGO OU (N)OME?'
+            ACCEPT WS-OPCAO
+
+            IF WS-OPCAO EQUAL 'N'
+                PERFORM 9300-CONSULTAR-POR-NOME
+            ELSE
+                PERFORM 9400-CONSULTAR-POR-CODIGO
+            END-IF.
+           GO TO MAIN-PROCEDURE.
+
+      ************************************************ ALTERAR ****************
+       ALTERAR SECTION.
+            OPEN I-O PRODUTOS.
+            OPEN I-O PRODUTOS-BACKUP
+            IF WS-FS-BAK EQUAL 35
+                OPEN OUTPUT PRODUTOS-BACKUP
+            END-IF
+            DISPLAY '----- ALTERACAO DE PRODUTOS -----'
+            DISPLAY 'INFORME O CODIGO DO PRODUTO:'
+            ACCEPT COD-PRODUTO
+            MOVE COD-PRODUTO TO WS-COD-VALIDAR
+            IF WS-COD-VALIDAR IS NUMERIC THEN
+               READ PRODUTOS RECORD INTO WS-PRODUTO
+                   KEY IS COD-PRODUTO
+                       INVALID KEY
+                           DISPLAY 'CODIGO DO PRODUTO INVALIDO'
+                       NOT INVALID KEY
+                           DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
+                           DISPLAY 'NOME DO PRODUTO: ' WS-NOME-PRODUTO
+                           DISPLAY 'QTDE EM ESTOQUE: '
+                           WS-ESTOQUE-PRODUTO
+                           PERFORM 9600-GRAVAR-BACKUP
+                           MOVE 'S' TO WS-ALTERAR
+               END-READ
+             ELSE
+                  DISPLAY 'CODIGO INVALIDO'
+             END-IF.
+
+             IF WS-ALTERAR EQUAL 'S'
+                PERFORM UNTIL WS-ENQUANTO EQUAL 1
+                   DISPLAY 'INFORME O NOME DO PRODUTO: '
+                   ACCEPT NOME-PRODUTO
+                   MOVE NOME-PRODUTO TO WS-NOME-VALIDAR
+                   IF WS-NOME-VALIDAR IS ALPHABETIC THEN
+                      IF WS-NOME-VALIDAR EQUAL SPACES THEN
+                         MOVE WS-NOME-PRODUTO TO NOME-PRODUTO
+                      END-IF
+                      MOVE 1 TO WS-ENQUANTO
+                    END-IF
+                 END-PERFORM
+                 DISPLAY 'DESEJA MOVIMENTAR O ESTOQUE? (E)NTRADA '
+                 '(S)AIDA (N)AO'
+                 ACCEPT WS-MOVIMENTO
+                 EVALUATE WS-MOVIMENTO
+                     WHEN 'E'
+                         DISPLAY 'INFORME A QUANTIDADE DE ENTRADA:'
+                         ACCEPT WS-QTD-MOVIMENTO
+                         ADD WS-QTD-MOVIMENTO TO ESTOQUE-PRODUTO
+                     WHEN 'S'
+                         DISPLAY 'INFORME A QUANTIDADE DE SAIDA:'
+                         ACCEPT WS-QTD-MOVIMENTO
+                         IF WS-QTD-MOVIMENTO > ESTOQUE-PRODUTO
+                             DISPLAY 'SAIDA MAIOR QUE O ESTOQUE, '
+                                 'AJUSTE REJEITADO'
+                             MOVE SPACE TO WS-MOVIMENTO
+                         ELSE
+                             SUBTRACT WS-QTD-MOVIMENTO FROM
+                                 ESTOQUE-PRODUTO GIVING
+                                 WS-ESTOQUE-PROJETADO
+                             IF WS-ESTOQUE-PROJETADO < ESTOQUE-RESERVADO
+                                 DISPLAY 'SAIDA DEIXARIA O ESTOQUE '
+                                     'ABAIXO DA RESERVA, AJUSTE '
+                                     'REJEITADO'
+                                 MOVE SPACE TO WS-MOVIMENTO
+                             ELSE
+                                 MOVE WS-ESTOQUE-PROJETADO TO
+                                     ESTOQUE-PRODUTO
+                             END-IF
+                         END-IF
+                     WHEN OTHER
+                         MOVE SPACE TO WS-MOVIMENTO
+                 END-EVALUATE
+                 DISPLAY 'DESEJA ALTERAR A RESERVA DE ESTOQUE? (S/N)'
+                 ACCEPT WS-RESP-RESERVA
+                 IF WS-RESP-RESERVA EQUAL 'S'
+                     MOVE ESTOQUE-RESERVADO TO WS-RESERVA-ANTERIOR
+                     DISPLAY 'INFORME A NOVA QUANTIDADE RESERVADA:'
+                     ACCEPT ESTOQUE-RESERVADO
+                     IF ESTOQUE-RESERVADO > ESTOQUE-PRODUTO
+                         DISPLAY 'RESERVA MAIOR QUE O ESTOQUE, AJUSTE '
+                             'REJEITADO'
+                         MOVE WS-RESERVA-ANTERIOR TO ESTOQUE-RESERVADO
+                         MOVE SPACE TO WS-RESP-RESERVA
+                     END-IF
+                 END-IF
+                 ACCEPT DATA-ALTERACAO FROM DATE YYYYMMDD
+                 MOVE SPACE TO WS-REGRAVOU
+                 INITIALIZE WS-TENTATIVAS
+                 PERFORM UNTIL WS-REGRAVOU EQUAL 'S'
+                    REWRITE REG-PRODUTO
+                    END-REWRITE
+                    IF WS-FS EQUAL ZEROS
+                        MOVE 'S' TO WS-REGRAVOU
+                    ELSE
+                        IF WS-FS EQUAL 99 AND WS-TENTATIVAS < 5
+                            ADD 1 TO WS-TENTATIVAS
+                            DISPLAY 'REGISTRO OCUPADO, TENTANDO '
+                                'NOVAMENTE...'
+                            CALL "CBL_THREAD_SLEEP" USING WS-MS-ESPERA
+                        ELSE
+                            MOVE 'S' TO WS-REGRAVOU
+                        END-IF
+                    END-IF
+                 END-PERFORM
+
+                 IF WS-NOME-VALIDAR EQUAL SPACES AND
+                    WS-MOVIMENTO EQUAL SPACE AND
+                    WS-RESP-RESERVA NOT EQUAL 'S' THEN
+                    DISPLAY 'NADA FOI ALTERADO!'
+                 ELSE
+                    IF WS-FS EQUAL ZEROS
+                        DISPLAY 'ALTERADO COM SUCESSO!'
+                        MOVE 'ALTERAR' TO LOG-OPERACAO
+                        MOVE COD-PRODUTO TO LOG-COD-PRODUTO
+                        MOVE WS-NOME-PRODUTO TO LOG-NOME-ANTES
+                        MOVE WS-ESTOQUE-PRODUTO TO LOG-ESTOQUE-ANTES
+                        MOVE NOME-PRODUTO TO LOG-NOME-DEPOIS
+                        MOVE ESTOQUE-PRODUTO TO LOG-ESTOQUE-DEPOIS
+                        PERFORM 9000-GRAVAR-LOG
+                        IF WS-MOVIMENTO NOT EQUAL SPACE
+                            MOVE COD-PRODUTO TO MOV-COD-PRODUTO
+                            MOVE WS-QTD-MOVIMENTO TO MOV-QUANTIDADE
+                            MOVE WS-MOVIMENTO TO MOV-TIPO
+                            PERFORM 9100-GRAVAR-MOVIMENTO
+                        END-IF
+                    ELSE
+                        DISPLAY 'ERRO: NÃO ALTEROU O REGISTRO'
+                        MOVE WS-FS TO WS-FS-CODIGO
+                        PERFORM 9700-TRADUZIR-FILE-STATUS
+                        DISPLAY 'FILE STATUS: ' WS-FS-CODIGO ' - '
+                            WS-FS-MENSAGEM
+                        MOVE 'CRUD-completo' TO WS-ERR-PROGRAMA
+                        MOVE 'ALTERAR' TO WS-ERR-OPERACAO
+                        PERFORM 9800-GRAVAR-ERRO-DIARIO
+                    END-IF
+                 END-IF
+            END-IF.
+
+            CLOSE PRODUTOS
+            CLOSE PRODUTOS-BACKUP
+           GO TO MAIN-PROCEDURE.
+
+      *********************************************** DELETAR *****************
+       DELETAR SECTION.
+            OPEN I-O PRODUTOS
+            OPEN I-O PRODUTOS-BACKUP
+            IF WS-FS-BAK EQUAL 35
+                OPEN OUTPUT PRODUTOS-BACKUP
+            END-IF
+            DISPLAY '----- EXCLUSAO DE REGISTROS ------'
+            DISPLAY 'INFORME O CODIGO DO PRODUTO:'
+            ACCEPT COD-PRODUTO
+            ADD COD-PRODUTO TO WS-COD-VALIDAR
+            IF WS-COD-VALIDAR IS NUMERIC THEN
+               READ PRODUTOS RECORD INTO WS-PRODUTO
+                   KEY IS COD-PRODUTO
+                       INVALID KEY
+                           DISPLAY 'CODIGO DO PRODUTO INVALIDO'
+                       NOT INVALID KEY
+                           IF WS-INATIVO
+                               DISPLAY 'PRODUTO JA ESTA INATIVO'
+                           ELSE
+                               DISPLAY 'CODIGO DO PRODUTO: '
+                                   WS-COD-PRODUTO
+                               DISPLAY 'NOME DO PRODUTO: '
+                                   WS-NOME-PRODUTO
+                               DISPLAY 'QTDE EM ESTOQUE: '
+                               WS-ESTOQUE-PRODUTO
+                               PERFORM 9600-GRAVAR-BACKUP
+                               MOVE 'S' TO WS-EXCLUIR
+                           END-IF
+               END-READ
+            ELSE
+               DISPLAY 'CODIGO INVALIDO'
+            END-IF.
+            IF WS-EXCLUIR EQUAL 'S'
+                SET INATIVO TO TRUE
+                MOVE SPACE TO WS-REGRAVOU
+                INITIALIZE WS-TENTATIVAS
+                PERFORM UNTIL WS-REGRAVOU EQUAL 'S'
+                    REWRITE REG-PRODUTO
+                    END-REWRITE
+                    IF WS-FS EQUAL ZEROS
+                        MOVE 'S' TO WS-REGRAVOU
+                    ELSE
+                        IF WS-FS EQUAL 99 AND WS-TENTATIVAS < 5
+                            ADD 1 TO WS-TENTATIVAS
+                            DISPLAY 'REGISTRO OCUPADO, TENTANDO '
+                                'NOVAMENTE...'
+                            CALL "CBL_THREAD_SLEEP" USING WS-MS-ESPERA
+                        ELSE
+                            MOVE 'S' TO WS-REGRAVOU
+                        END-IF
+                    END-IF
+                END-PERFORM
+                IF WS-FS EQUAL ZEROS
+                    DISPLAY 'REGISTRO INATIVADO!'
+                    MOVE 'DELETAR' TO LOG-OPERACAO
+                    MOVE WS-COD-PRODUTO TO LOG-COD-PRODUTO
+                    MOVE WS-NOME-PRODUTO TO LOG-NOME-ANTES
+                    MOVE WS-ESTOQUE-PRODUTO TO LOG-ESTOQUE-ANTES
+                    MOVE SPACES TO LOG-NOME-DEPOIS
+                    MOVE ZEROS TO LOG-ESTOQUE-DEPOIS
+                    PERFORM 9000-GRAVAR-LOG
+                ELSE
+                    MOVE WS-FS TO WS-FS-CODIGO
+                    PERFORM 9700-TRADUZIR-FILE-STATUS
+                    DISPLAY 'ERRO: NAO FOI POSSIVEL INATIVAR O '
+                        'REGISTRO - ' WS-FS-MENSAGEM
+                    MOVE 'CRUD-completo' TO WS-ERR-PROGRAMA
+                    MOVE 'DELETAR' TO WS-ERR-OPERACAO
+                    PERFORM 9800-GRAVAR-ERRO-DIARIO
+                END-IF
+            END-IF.
+
+            CLOSE PRODUTOS.
+            CLOSE PRODUTOS-BACKUP.
+           GO TO MAIN-PROCEDURE.
+
+      ****************************** GRAVAR BACKUP DO PRODUTO *******************
+       9600-GRAVAR-BACKUP SECTION.
+       9600-GRAVAR-BACKUP-PARAGRAFO.
+            MOVE COD-PRODUTO TO BAK-COD-PRODUTO
+            MOVE NOME-PRODUTO TO BAK-NOME-PRODUTO
+            MOVE ESTOQUE-PRODUTO TO BAK-ESTOQUE-PRODUTO
+            MOVE ESTOQUE-MINIMO TO BAK-ESTOQUE-MINIMO
+            MOVE COD-FORNECEDOR TO BAK-COD-FORNECEDOR
+            MOVE PRECO-PRODUTO TO BAK-PRECO-PRODUTO
+            MOVE DATA-ALTERACAO TO BAK-DATA-ALTERACAO
+            MOVE STATUS-PRODUTO TO BAK-STATUS-PRODUTO
+            MOVE CODIGO-BARRAS TO BAK-CODIGO-BARRAS
+            MOVE CATEGORIA-PRODUTO TO BAK-CATEGORIA-PRODUTO
+            MOVE VALIDADE-PRODUTO TO BAK-VALIDADE-PRODUTO
+            MOVE ESTOQUE-RESERVADO TO BAK-ESTOQUE-RESERVADO
+            ACCEPT BAK-DATA-BACKUP FROM DATE YYYYMMDD
+            WRITE REG-PRODUTO-BACKUP
+               INVALID KEY
+                   REWRITE REG-PRODUTO-BACKUP
+            END-WRITE.
+
+      ****************************** GRAVAR LOG DE AUDITORIA *******************
+       9000-GRAVAR-LOG SECTION.
+       9000-GRAVAR-LOG-PARAGRAFO.
+           ACCEPT LOG-USUARIO FROM ENVIRONMENT 'USER'
+           IF LOG-USUARIO EQUAL SPACES
+               MOVE 'DESCONHECIDO' TO LOG-USUARIO
+           END-IF
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT LOG-HORA FROM TIME
+           OPEN EXTEND PRODUTOS-LOG
+           IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT PRODUTOS-LOG
+           END-IF
+           WRITE REG-LOG
+           CLOSE PRODUTOS-LOG.
+
+      ****************************** GRAVAR MOVIMENTO DE ESTOQUE ****************
+       9100-GRAVAR-MOVIMENTO SECTION.
+       9100-GRAVAR-MOVIMENTO-PARAGRAFO.
+           ACCEPT MOV-DATA FROM DATE YYYYMMDD
+           OPEN EXTEND MOVIMENTO-ESTOQUE
+           IF WS-FS-MOV EQUAL 35
+               OPEN OUTPUT MOVIMENTO-ESTOQUE
+           END-IF
+           WRITE REG-MOVIMENTO
+           CLOSE MOVIMENTO-ESTOQUE.
+
+      ****************************** NOVA PAGINA DA LISTAGEM ********************
+       9200-GRAVAR-CABECALHO SECTION.
+       9200-GRAVAR-CABECALHO-PARAGRAFO.
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO WS-TIT-PAGINA
+           WRITE REG-LISTAGEM FROM WS-LINHA-TITULO
+           WRITE REG-LISTAGEM FROM WS-LINHA-CABECALHO
+           MOVE ZERO TO WS-LINHA-PAGINA.
+
+      ****************************** CONTROLE DIARIO *****************************
+       9500-GRAVAR-CONTROLE SECTION.
+       9500-GRAVAR-CONTROLE-PARAGRAFO.
+           OPEN EXTEND CONTROLE-DIARIO
+           IF WS-FS-CTL EQUAL 35
+               OPEN OUTPUT CONTROLE-DIARIO
+           END-IF
+           ACCEPT CTL-DATA FROM DATE YYYYMMDD
+           ACCEPT CTL-HORA FROM TIME
+           MOVE WS-CONTADOR      TO CTL-QTD-REGISTROS
+           MOVE WS-TOTAL-ESTOQUE TO CTL-TOTAL-ESTOQUE
+           WRITE REG-CONTROLE
+           CLOSE CONTROLE-DIARIO.
+
+      ****************************** CONSULTAR POR CODIGO ***********************
+       9400-CONSULTAR-POR-CODIGO SECTION.
+       9400-CONSULTAR-POR-CODIGO-PARAGRAFO.
+           OPEN I-O PRODUTOS.
+           INITIALIZE WS-VALIDAR
+           MOVE SPACES TO WS-ENTRADA
+
+           PERFORM UNTIL WS-ENTRADA NOT EQUAL SPACES
+              DISPLAY 'INFORME O CODIGO DO PRODUTO OU O CODIGO DE '
+                  'BARRAS:'
+              ACCEPT WS-ENTRADA
+           END-PERFORM
+
+           INITIALIZE WS-ENTRADA-LEN
+           INSPECT WS-ENTRADA TALLYING WS-ENTRADA-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-ENTRADA-LEN <= 6 AND
+              WS-ENTRADA (1 : WS-ENTRADA-LEN) IS NUMERIC
+               MOVE WS-ENTRADA (1 : WS-ENTRADA-LEN) TO COD-PRODUTO
+               READ PRODUTOS RECORD INTO WS-PRODUTO
+                  KEY IS COD-PRODUTO
+                      INVALID KEY
+                          DISPLAY 'CODIGO INVÁLIDO'
+                      NOT INVALID KEY
+                          IF WS-INATIVO
+                              DISPLAY 'CODIGO INVÁLIDO'
+                          ELSE
+                              DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
+                              DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
+                              DISPLAY 'ESTOQUE PRODUTO: '
+                                  WS-ESTOQUE-PRODUTO
+                              IF WS-ESTOQUE-PRODUTO <=
+                                 WS-ESTOQUE-MINIMO
+                                  DISPLAY '** REORDER **'
+                              END-IF
+                              SUBTRACT WS-ESTOQUE-RESERVADO FROM
+                                  WS-ESTOQUE-PRODUTO GIVING
+                                  WS-ESTOQUE-DISPONIVEL
+                              DISPLAY 'ESTOQUE DISPONIVEL: '
+                                  WS-ESTOQUE-DISPONIVEL
+                              PERFORM 9450-GRAVAR-FICHA
+                          END-IF
+               END-READ
+           ELSE
+               MOVE WS-ENTRADA TO CODIGO-BARRAS
+               READ PRODUTOS RECORD INTO WS-PRODUTO
+                  KEY IS CODIGO-BARRAS
+                      INVALID KEY
+                          DISPLAY 'CODIGO DE BARRAS NAO ENCONTRADO'
+                      NOT INVALID KEY
+                          IF WS-INATIVO
+                              DISPLAY 'CODIGO DE BARRAS NAO '
+                                  'ENCONTRADO'
+                          ELSE
+                              DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
+                              DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
+                              DISPLAY 'ESTOQUE PRODUTO: '
+                                  WS-ESTOQUE-PRODUTO
+                              IF WS-ESTOQUE-PRODUTO <=
+                                 WS-ESTOQUE-MINIMO
+                                  DISPLAY '** REORDER **'
+                              END-IF
+                              SUBTRACT WS-ESTOQUE-RESERVADO FROM
+                                  WS-ESTOQUE-PRODUTO GIVING
+                                  WS-ESTOQUE-DISPONIVEL
+                              DISPLAY 'ESTOQUE DISPONIVEL: '
+                                  WS-ESTOQUE-DISPONIVEL
+                              PERFORM 9450-GRAVAR-FICHA
+                          END-IF
+               END-READ
+           END-IF.
+           CLOSE PRODUTOS.
+
+      ****************************** GRAVAR FICHA DO PRODUTO *********************
+       9450-GRAVAR-FICHA SECTION.
+       9450-GRAVAR-FICHA-PARAGRAFO.
+           OPEN EXTEND FICHA-PRODUTO
+           IF WS-FS-FICHA EQUAL 35
+               OPEN OUTPUT FICHA-PRODUTO
+           END-IF
+           WRITE REG-FICHA FROM WS-FICHA-SEPARADOR
+           WRITE REG-FICHA FROM WS-FICHA-TITULO
+           WRITE REG-FICHA FROM WS-FICHA-SEPARADOR
+           MOVE 'CODIGO DO PRODUTO:' TO FICHA-ROTULO
+           MOVE WS-COD-PRODUTO TO FICHA-VALOR
+           WRITE REG-FICHA FROM WS-FICHA-LINHA
+           MOVE 'NOME DO PRODUTO:' TO FICHA-ROTULO
+           MOVE WS-NOME-PRODUTO TO FICHA-VALOR
+           WRITE REG-FICHA FROM WS-FICHA-LINHA
+           MOVE 'CODIGO DE BARRAS:' TO FICHA-ROTULO
+           MOVE WS-CODIGO-BARRAS TO FICHA-VALOR
+           WRITE REG-FICHA FROM WS-FICHA-LINHA
+           MOVE 'ESTOQUE ATUAL:' TO FICHA-ROTULO
+           MOVE WS-ESTOQUE-PRODUTO TO FICHA-VALOR
+           WRITE REG-FICHA FROM WS-FICHA-LINHA
+           MOVE 'ESTOQUE MINIMO:' TO FICHA-ROTULO
+           MOVE WS-ESTOQUE-MINIMO TO FICHA-VALOR
+           WRITE REG-FICHA FROM WS-FICHA-LINHA
+           MOVE 'ESTOQUE RESERVADO:' TO FICHA-ROTULO
+           MOVE WS-ESTOQUE-RESERVADO TO FICHA-VALOR
+           WRITE REG-FICHA FROM WS-FICHA-LINHA
+           MOVE 'ESTOQUE DISPONIVEL:' TO FICHA-ROTULO
+           MOVE WS-ESTOQUE-DISPONIVEL TO FICHA-VALOR
+           WRITE REG-FICHA FROM WS-FICHA-LINHA
+           MOVE 'CODIGO DO FORNECEDOR:' TO FICHA-ROTULO
+           MOVE WS-COD-FORNECEDOR TO FICHA-VALOR
+           WRITE REG-FICHA FROM WS-FICHA-LINHA
+           MOVE 'PRECO DO PRODUTO:' TO FICHA-ROTULO
+           MOVE WS-PRECO-PRODUTO TO WS-PRECO-COPIA
+           MOVE SPACES TO FICHA-VALOR
+           STRING WS-PRECO-INTEIRO DELIMITED BY SIZE
+               '.'               DELIMITED BY SIZE
+               WS-PRECO-DECIMAL  DELIMITED BY SIZE
+               INTO FICHA-VALOR
+           END-STRING
+           WRITE REG-FICHA FROM WS-FICHA-LINHA
+           MOVE 'ULTIMA ALTERACAO:' TO FICHA-ROTULO
+           MOVE WS-DATA-ALTERACAO TO FICHA-VALOR
+           WRITE REG-FICHA FROM WS-FICHA-LINHA
+           MOVE 'SITUACAO:' TO FICHA-ROTULO
+           IF WS-ATIVO
+               MOVE 'ATIVO' TO FICHA-VALOR
+           ELSE
+               MOVE 'INATIVO' TO FICHA-VALOR
+           END-IF
+           WRITE REG-FICHA FROM WS-FICHA-LINHA
+           WRITE REG-FICHA FROM WS-FICHA-SEPARADOR
+           CLOSE FICHA-PRODUTO
+           DISPLAY 'FICHA DO PRODUTO GRAVADA PARA ARQUIVAMENTO'.
+
+      ****************************** CONSULTAR POR NOME **************************
+       9300-CONSULTAR-POR-NOME SECTION.
+       9300-CONSULTAR-POR-NOME-PARAGRAFO.
+           DISPLAY 'INFORME PARTE DO NOME DO PRODUTO:'
+           ACCEPT WS-TERMO
+           INSPECT WS-TERMO TALLYING WS-TERMO-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WS-TERMO-LEN EQUAL ZERO
+               DISPLAY 'TERMO DE PESQUISA EM BRANCO'
+           ELSE
+               OPEN INPUT PRODUTOS
+               SET WS-EOF TO 0
+               MOVE 'N' TO WS-ACHOU
+               PERFORM UNTIL WS-EOF EQUAL 1
+                  READ PRODUTOS NEXT RECORD INTO WS-PRODUTO
+                  AT END
+                      MOVE 1 TO WS-EOF
+                  NOT AT END
+                      PERFORM VARYING WS-POS FROM 1 BY 1
+                        UNTIL WS-POS + WS-TERMO-LEN - 1 > 20
+                         IF WS-NOME-PRODUTO (WS-POS : WS-TERMO-LEN)
+                            EQUAL WS-TERMO (1 : WS-TERMO-LEN)
+                            AND WS-ATIVO
+                            DISPLAY ' '
+                            DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
+                            DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
+                            DISPLAY 'ESTOQUE PRODUTO: '
+                                WS-ESTOQUE-PRODUTO
+                            IF WS-ESTOQUE-PRODUTO <= WS-ESTOQUE-MINIMO
+                                DISPLAY '** REORDER **'
+                            END-IF
+                            SUBTRACT WS-ESTOQUE-RESERVADO FROM
+                                WS-ESTOQUE-PRODUTO GIVING
+                                WS-ESTOQUE-DISPONIVEL
+                            DISPLAY 'ESTOQUE DISPONIVEL: '
+                                WS-ESTOQUE-DISPONIVEL
+                            MOVE 'S' TO WS-ACHOU
+                            MOVE 21 TO WS-POS
+                         END-IF
+                      END-PERFORM
+                  END-READ
+               END-PERFORM
+               CLOSE PRODUTOS
+               IF WS-ACHOU EQUAL 'N'
+                   DISPLAY 'NENHUM PRODUTO ENCONTRADO COM ESSE NOME'
+               END-IF
+           END-IF.
+
+       9700-TRADUZIR-FILE-STATUS-SECAO SECTION.
+           COPY FSTMSG.
+           COPY ERRGRV.
+       END PROGRAM CRUD-completo.
