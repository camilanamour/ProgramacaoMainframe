@@ -1,75 +1,148 @@
-      ******************************************************************
-      * Author: CAMILA CECILIA
-      * Date: 03 NOV. 2021
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CRUD-06-delete.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PRODUTOS ASSIGN TO
-           'C:\ARQUIVOS\produtos.txt'
-           ORGANIZATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS COD-PRODUTO
-           FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-      ***** NOME DO FILE-CONTROL ***************************************
-       FD PRODUTOS.
-       01 REG-PRODUTO.
-           03 COD-PRODUTO      PIC 9(03).
-           03 NOME-PRODUTO     PIC X(20).
-           03 ESTOQUE-PRODUTO  PIC 9(09).
-
-       WORKING-STORAGE SECTION.
-       77 WS-FS        PIC 99.
-       77 WS-EXCLUIR   PIC X VALUE SPACE.
-
-       01 WS-PRODUTO.
-           03 WS-COD-PRODUTO       PIC 9(03).
-           03 WS-NOME-PRODUTO      PIC X(20).
-           03 WS-ESTOQUE-PRODUTO   PIC 9(09).
-
-       01 WS-VALIDAR.
-           03 WS-COD-VALIDAR       PIC 9(03).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            OPEN I-O PRODUTOS
-            DISPLAY '----- EXCLUSAO DE REGISTROS ------'
-            DISPLAY 'INFORME O CODIGO DO PRODUTO:'
-            ACCEPT COD-PRODUTO
-            ADD COD-PRODUTO TO WS-COD-VALIDAR
-            IF WS-COD-VALIDAR IS NUMERIC THEN
-               READ PRODUTOS RECORD INTO WS-PRODUTO
-                   KEY IS COD-PRODUTO
-                       INVALID KEY
-                           DISPLAY 'CODIGO DO PRODUTO INVALIDO'
-                       NOT INVALID KEY
-                           DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
-                           DISPLAY 'NOME DO PRODUTO: ' WS-NOME-PRODUTO
-                           DISPLAY 'QTDE EM ESTOQUE: '
-                           WS-ESTOQUE-PRODUTO
-                           MOVE 'S' TO WS-EXCLUIR
-               END-READ
-            ELSE
-               DISPLAY 'CODIGO INVALIDO'
-            END-IF.
-            IF WS-EXCLUIR EQUAL 'S'
-                DELETE PRODUTOS RECORD
-                INVALID KEY
-                   DISPLAY 'CÓDIGO DO PRODUTO INVALIDO'
-                NOT INVALID KEY
-                   DISPLAY 'REGISTRO DELETADO!'
-                END-DELETE
-            END-IF.
-
-            CLOSE PRODUTOS.
-
-            STOP RUN.
-       END PROGRAM CRUD-06-delete.
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 03 NOV. 2021
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - record layout now shared via PRODFD/PRODWS
+      * 09 AGO 2026 - exclusao agora e logica (STATUS-PRODUTO =
+      *               INATIVO via REWRITE), nao mais fisica
+      * 09 AGO 2026 - REWRITE tenta novamente com espera curta quando
+      *               o registro esta ocupado (FILE STATUS 99)
+      * 09 AGO 2026 - COD-PRODUTO ampliado para 6 digitos (PRODFD)
+      * 09 AGO 2026 - grava a imagem anterior em PRODUTOS-BACKUP antes
+      *               de inativar, para permitir desfazer a exclusao
+      * 09 AGO 2026 - backup de produto agora inclui CATEGORIA-PRODUTO
+      * 09 AGO 2026 - backup de produto agora inclui VALIDADE-PRODUTO
+      * 09 AGO 2026 - corrigido o laco de nova tentativa do REWRITE, que
+      *               nunca de fato testava FILE STATUS 99; FILE STATUS
+      *               agora tambem e traduzido para mensagem e gravado
+      *               em ERRO-DIARIO (FSTMSG/ERRGRV), como em ALTERAR
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRUD-06-delete.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           COPY BAKSEL.
+           COPY ERRSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+           COPY BAKFD.
+           COPY ERRFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS        PIC 99.
+       77 WS-FS-BAK    PIC 99.
+       77 WS-FS-ERR    PIC 99.
+       77 WS-EXCLUIR   PIC X VALUE SPACE.
+       77 WS-REGRAVOU  PIC X VALUE SPACE.
+       77 WS-TENTATIVAS PIC 9 VALUE ZERO.
+       77 WS-MS-ESPERA  PIC 9(8) COMP-5 VALUE 500.
+
+           COPY FSTWS.
+
+           COPY PRODWS.
+
+       01 WS-VALIDAR.
+           03 WS-COD-VALIDAR       PIC 9(06).
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            OPEN I-O PRODUTOS
+            OPEN I-O PRODUTOS-BACKUP
+            IF WS-FS-BAK EQUAL 35
+                OPEN OUTPUT PRODUTOS-BACKUP
+            END-IF
+            DISPLAY '----- EXCLUSAO DE REGISTROS ------'
+            DISPLAY 'INFORME O CODIGO DO PRODUTO:'
+            ACCEPT COD-PRODUTO
+            ADD COD-PRODUTO TO WS-COD-VALIDAR
+            IF WS-COD-VALIDAR IS NUMERIC THEN
+               READ PRODUTOS RECORD INTO WS-PRODUTO
+                   KEY IS COD-PRODUTO
+                       INVALID KEY
+                           DISPLAY 'CODIGO DO PRODUTO INVALIDO'
+                       NOT INVALID KEY
+                           IF WS-INATIVO
+                               DISPLAY 'PRODUTO JA ESTA INATIVO'
+                           ELSE
+                               DISPLAY 'CODIGO DO PRODUTO: '
+                                   WS-COD-PRODUTO
+                               DISPLAY 'NOME DO PRODUTO: '
+                                   WS-NOME-PRODUTO
+                               DISPLAY 'QTDE EM ESTOQUE: '
+                               WS-ESTOQUE-PRODUTO
+                               PERFORM GRAVAR-BACKUP
+                               MOVE 'S' TO WS-EXCLUIR
+                           END-IF
+               END-READ
+            ELSE
+               DISPLAY 'CODIGO INVALIDO'
+            END-IF.
+            IF WS-EXCLUIR EQUAL 'S'
+                SET INATIVO TO TRUE
+                MOVE SPACE TO WS-REGRAVOU
+                INITIALIZE WS-TENTATIVAS
+                PERFORM UNTIL WS-REGRAVOU EQUAL 'S'
+                    REWRITE REG-PRODUTO
+                    END-REWRITE
+                    IF WS-FS EQUAL ZEROS
+                        DISPLAY 'REGISTRO INATIVADO!'
+                        MOVE 'S' TO WS-REGRAVOU
+                    ELSE
+                        IF WS-FS EQUAL 99 AND WS-TENTATIVAS < 5
+                            ADD 1 TO WS-TENTATIVAS
+                            DISPLAY 'REGISTRO OCUPADO, TENTANDO '
+                                'NOVAMENTE...'
+                            CALL "CBL_THREAD_SLEEP" USING WS-MS-ESPERA
+                        ELSE
+                            MOVE WS-FS TO WS-FS-CODIGO
+                            PERFORM 9700-TRADUZIR-FILE-STATUS
+                            DISPLAY 'ERRO: NAO FOI POSSIVEL INATIVAR '
+                                'O REGISTRO - ' WS-FS-MENSAGEM
+                            MOVE 'CRUD-06-deletar' TO WS-ERR-PROGRAMA
+                            MOVE 'DELETAR' TO WS-ERR-OPERACAO
+                            PERFORM 9800-GRAVAR-ERRO-DIARIO
+                            MOVE 'S' TO WS-REGRAVOU
+                        END-IF
+                    END-IF
+                END-PERFORM
+            END-IF.
+
+            CLOSE PRODUTOS.
+            CLOSE PRODUTOS-BACKUP.
+
+            STOP RUN.
+
+      ****** GRAVA IMAGEM ANTERIOR PARA PERMITIR DESFAZER ***************
+       GRAVAR-BACKUP.
+            MOVE COD-PRODUTO TO BAK-COD-PRODUTO
+            MOVE NOME-PRODUTO TO BAK-NOME-PRODUTO
+            MOVE ESTOQUE-PRODUTO TO BAK-ESTOQUE-PRODUTO
+            MOVE ESTOQUE-MINIMO TO BAK-ESTOQUE-MINIMO
+            MOVE COD-FORNECEDOR TO BAK-COD-FORNECEDOR
+            MOVE PRECO-PRODUTO TO BAK-PRECO-PRODUTO
+            MOVE DATA-ALTERACAO TO BAK-DATA-ALTERACAO
+            MOVE STATUS-PRODUTO TO BAK-STATUS-PRODUTO
+            MOVE CODIGO-BARRAS TO BAK-CODIGO-BARRAS
+            MOVE CATEGORIA-PRODUTO TO BAK-CATEGORIA-PRODUTO
+            MOVE VALIDADE-PRODUTO TO BAK-VALIDADE-PRODUTO
+            MOVE ESTOQUE-RESERVADO TO BAK-ESTOQUE-RESERVADO
+            ACCEPT BAK-DATA-BACKUP FROM DATE YYYYMMDD
+            WRITE REG-PRODUTO-BACKUP
+               INVALID KEY
+                   REWRITE REG-PRODUTO-BACKUP
+            END-WRITE.
+
+           COPY FSTMSG.
+           COPY ERRGRV.
+       END PROGRAM CRUD-06-delete.
