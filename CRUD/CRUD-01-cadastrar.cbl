@@ -1,73 +1,191 @@
-      ******************************************************************
-      * Author: CAMILA CECILIA
-      * Date: 27 OUT 2021
-      * Purpose: CADASTRAR PRODUTOS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CRUD-01-cadastrar.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PRODUTOS ASSIGN TO 'C:\ARQUIVOS\produtos.txt'
-           ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
-           RECORD KEY IS COD-PRODUTO
-           FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-      ***** NOME DO FILE-CONTROL ***************************************
-       FD PRODUTOS.
-       01 REG-PRODUTO.
-           03 COD-PRODUTO      PIC 9(03).
-           03 NOME-PRODUTO     PIC X(20).
-           03 ESTOQUE-PRODUTO  PIC 9(09).
-
-       WORKING-STORAGE SECTION.
-       77 WS-FS                PIC 99.
-       77 WS-RESP              PIC A(1).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "----------- CADASTRO DE PRODUTOS -----------"
-            SET  WS-FS     TO 0.
-      ****** LEITURA E ESCRITA *****************************************
-            OPEN I-O PRODUTOS
-      ****** ARQUIVO NÃO EXISTE ****************************************
-            IF WS-FS EQUALS 35 THEN
-                OPEN OUTPUT PRODUTOS
-            END-IF
-
-            DISPLAY 'COMECAR REGISTROS? (S|N)'
-            ACCEPT WS-RESP
-
-            IF WS-FS EQUALS ZEROS
-                PERFORM UNTIL WS-RESP = 'N'
-                   DISPLAY 'INFORME O CODIGO DO PRODUTO:'
-                   ACCEPT COD-PRODUTO
-                   DISPLAY 'INFORME O NOME DO PRODUTO:'
-                   ACCEPT NOME-PRODUTO
-                   DISPLAY 'INFORME O QUANTIDADE ESTOQUE:'
-                   ACCEPT ESTOQUE-PRODUTO
-      ********* GRAVAÇÃO ***********************************************
-                   WRITE REG-PRODUTO
-                   DISPLAY ' '
-                   IF WS-FS NOT EQUAL ZEROS
-                       DISPLAY 'ERRO: NÃO GRAVOU O REGISTRO'
-                       DISPLAY 'FILE STATUS: ' WS-FS
-                   ELSE
-                       DISPLAY 'REGISTRO GRAVADO COM SUCESSO!'
-                   END-IF
-                   DISPLAY ' '
-                   DISPLAY 'INSERIR MAIS UM PRODUTO? (S|N)'
-                   ACCEPT WS-RESP
-                END-PERFORM
-            ELSE
-                DISPLAY 'ERRO AO CRIAR AQUIVO'
-                DISPLAY 'FILE STATUS: ' WS-FS
-            END-IF.
-            CLOSE PRODUTOS.
-            STOP RUN.
-       END PROGRAM CRUD-01-cadastrar.
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 27 OUT 2021
+      * Purpose: CADASTRAR PRODUTOS
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - added COD-FORNECEDOR (supplier link) via PRODFD
+      * 09 AGO 2026 - codigo de produto duplicado agora e detectado
+      *               pela INVALID KEY do WRITE, com nova chance de
+      *               informar outro codigo
+      * 09 AGO 2026 - operador pode cancelar o registro em andamento
+      *               informando o valor de escape em qualquer um dos
+      *               tres primeiros ACCEPTs
+      * 09 AGO 2026 - CODIGO-BARRAS agora e informado no cadastro
+      * 09 AGO 2026 - GRAVAÇÃO tenta novamente com espera curta
+      *               quando o arquivo esta ocupado (FILE STATUS 99)
+      * 09 AGO 2026 - COD-PRODUTO ampliado para 6 digitos (PRODFD)
+      * 09 AGO 2026 - FILE STATUS agora e traduzido para mensagem e
+      *               gravado em ERRO-DIARIO (FSTMSG/ERRGRV)
+      * 09 AGO 2026 - CATEGORIA-PRODUTO agora e informada no cadastro
+      * 09 AGO 2026 - NOME-PRODUTO agora tambem e validado como
+      *               alfabetico no cadastro inicial, nao so na
+      *               alteracao
+      * 09 AGO 2026 - VALIDADE-PRODUTO agora e informada no cadastro
+      *               para os produtos perecíveis (zero = sem validade)
+      * 09 AGO 2026 - ESTOQUE-RESERVADO agora comeca zerado no
+      *               cadastro; reserva e ajustada depois, em ALTERAR
+      * 09 AGO 2026 - informar 0 ao digitar outro codigo, apos codigo
+      *               duplicado, agora cancela o cadastro em vez de
+      *               tentar gravar o produto com codigo zero
+      * 09 AGO 2026 - WRITE REG-PRODUTO nao usa mais INVALID KEY/NOT
+      *               INVALID KEY (um arquivo ocupado, FILE STATUS 99,
+      *               tambem cai em NOT INVALID KEY e era reportado
+      *               como gravado com sucesso); o laco agora decide
+      *               pelo FILE STATUS diretamente
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRUD-01-cadastrar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           COPY ERRSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+           COPY ERRFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-FS-ERR            PIC 99.
+       77 WS-RESP              PIC A(1).
+       77 WS-COD-OK            PIC X VALUE SPACE.
+       77 WS-CANCELADO         PIC X VALUE SPACE.
+       77 WS-NOME-VALIDAR      PIC X(20).
+       77 WS-TENTATIVAS        PIC 9 VALUE ZERO.
+       77 WS-MS-ESPERA         PIC 9(8) COMP-5 VALUE 500.
+           COPY FSTWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "----------- CADASTRO DE PRODUTOS -----------"
+            SET  WS-FS     TO 0.
+           COPY PRODENV.
+      ****** LEITURA E ESCRITA *****************************************
+            OPEN I-O PRODUTOS
+      ****** ARQUIVO NÃO EXISTE ****************************************
+            IF WS-FS EQUAL 35 THEN
+                OPEN OUTPUT PRODUTOS
+            END-IF
+
+            DISPLAY 'COMECAR REGISTROS? (S|N)'
+            ACCEPT WS-RESP
+
+            IF WS-FS EQUAL ZEROS
+                PERFORM UNTIL WS-RESP = 'N'
+                 MOVE SPACE TO WS-CANCELADO
+                 DISPLAY 'INFORME O CODIGO DO PRODUTO (0 CANCELA):'
+                 ACCEPT COD-PRODUTO
+                 IF COD-PRODUTO EQUAL ZERO
+                     MOVE 'S' TO WS-CANCELADO
+                 END-IF
+                 IF WS-CANCELADO NOT EQUAL 'S'
+                   DISPLAY 'INFORME O NOME (BRANCO CANCELA):'
+                   ACCEPT NOME-PRODUTO
+                   MOVE NOME-PRODUTO TO WS-NOME-VALIDAR
+                   IF NOME-PRODUTO EQUAL SPACES
+                       MOVE 'S' TO WS-CANCELADO
+                   ELSE
+                       IF WS-NOME-VALIDAR NOT ALPHABETIC
+                           DISPLAY 'NOME INVALIDO, CADASTRO CANCELADO'
+                           MOVE 'S' TO WS-CANCELADO
+                       END-IF
+                   END-IF
+                 END-IF
+                 IF WS-CANCELADO NOT EQUAL 'S'
+                   DISPLAY 'INFORME O ESTOQUE (999999999 CANCELA):'
+                   ACCEPT ESTOQUE-PRODUTO
+                   IF ESTOQUE-PRODUTO EQUAL 999999999
+                       MOVE 'S' TO WS-CANCELADO
+                   END-IF
+                 END-IF
+                 IF WS-CANCELADO EQUAL 'S'
+                   DISPLAY ' '
+                   DISPLAY 'ENTRADA CANCELADA'
+                 ELSE
+                   DISPLAY 'INFORME O ESTOQUE MINIMO:'
+                   ACCEPT ESTOQUE-MINIMO
+                   DISPLAY 'INFORME O CODIGO DE BARRAS (BRANCO = '
+                       'NENHUM):'
+                   ACCEPT CODIGO-BARRAS
+                   DISPLAY 'INFORME O CODIGO DO FORNECEDOR:'
+                   ACCEPT COD-FORNECEDOR
+                   DISPLAY 'INFORME O PRECO DO PRODUTO:'
+                   ACCEPT PRECO-PRODUTO
+                   DISPLAY 'INFORME A CATEGORIA DO PRODUTO:'
+                   ACCEPT CATEGORIA-PRODUTO
+                   DISPLAY 'INFORME A VALIDADE DO PRODUTO AAAAMMDD '
+                       '(0 = NAO PERECIVEL):'
+                   ACCEPT VALIDADE-PRODUTO
+                   MOVE ZERO TO ESTOQUE-RESERVADO
+                   SET ATIVO TO TRUE
+      ********* GRAVAÇÃO ***********************************************
+                   MOVE SPACE TO WS-COD-OK
+                   INITIALIZE WS-TENTATIVAS
+                   PERFORM UNTIL WS-COD-OK EQUAL 'S'
+                    WRITE REG-PRODUTO
+                    END-WRITE
+                    EVALUATE TRUE
+                        WHEN WS-FS EQUAL ZEROS
+                            MOVE 'S' TO WS-COD-OK
+                            DISPLAY ' '
+                            DISPLAY 'REGISTRO GRAVADO COM SUCESSO!'
+                        WHEN WS-FS EQUAL 22
+                            DISPLAY ' '
+                            DISPLAY 'ERRO: CODIGO DE PRODUTO JA '
+                                'CADASTRADO'
+                            DISPLAY 'INFORME OUTRO CODIGO DO PRODUTO '
+                                '(0 CANCELA):'
+                            ACCEPT COD-PRODUTO
+                            IF COD-PRODUTO EQUAL ZERO
+                                MOVE 'S' TO WS-CANCELADO
+                                MOVE 'S' TO WS-COD-OK
+                            END-IF
+                        WHEN WS-FS EQUAL 99 AND WS-TENTATIVAS < 5
+                            ADD 1 TO WS-TENTATIVAS
+                            DISPLAY 'ARQUIVO OCUPADO, TENTANDO '
+                                'NOVAMENTE...'
+                            CALL "CBL_THREAD_SLEEP" USING WS-MS-ESPERA
+                        WHEN OTHER
+                            MOVE WS-FS TO WS-FS-CODIGO
+                            PERFORM 9700-TRADUZIR-FILE-STATUS
+                            DISPLAY 'ERRO: NAO FOI POSSIVEL GRAVAR '
+                                'O REGISTRO - ' WS-FS-MENSAGEM
+                            MOVE 'CRUD-01-cadastrar' TO
+                                WS-ERR-PROGRAMA
+                            MOVE 'CADASTRAR' TO WS-ERR-OPERACAO
+                            PERFORM 9800-GRAVAR-ERRO-DIARIO
+                            MOVE 'S' TO WS-COD-OK
+                    END-EVALUATE
+                   END-PERFORM
+                   IF WS-CANCELADO EQUAL 'S'
+                       DISPLAY ' '
+                       DISPLAY 'CADASTRO CANCELADO'
+                   END-IF
+                 END-IF
+                 DISPLAY ' '
+                 DISPLAY 'INSERIR MAIS UM PRODUTO? (S|N)'
+                 ACCEPT WS-RESP
+                END-PERFORM
+            ELSE
+                DISPLAY 'ERRO AO CRIAR AQUIVO'
+                MOVE WS-FS TO WS-FS-CODIGO
+                PERFORM 9700-TRADUZIR-FILE-STATUS
+                DISPLAY 'FILE STATUS: ' WS-FS-CODIGO ' - '
+                    WS-FS-MENSAGEM
+                MOVE 'CRUD-01-cadastrar' TO WS-ERR-PROGRAMA
+                MOVE 'CADASTRAR' TO WS-ERR-OPERACAO
+                PERFORM 9800-GRAVAR-ERRO-DIARIO
+            END-IF.
+            CLOSE PRODUTOS.
+            STOP RUN.
+
+           COPY FSTMSG.
+           COPY ERRGRV.
+       END PROGRAM CRUD-01-cadastrar.
