@@ -1,97 +1,243 @@
-      ******************************************************************
-      * Author: CAMILA CECILIA
-      * Date: 03 NOV 2021
-      * Purpose: ALTERAR REGISTRO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CRUD-05-alterar.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PRODUTOS ASSIGN TO 'C:\ARQUIVOS\produtos.txt'
-           ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
-           RECORD KEY IS COD-PRODUTO
-           FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-      ***** NOME DO FILE-CONTROL ***************************************
-       FD PRODUTOS.
-       01 REG-PRODUTO.
-           03 COD-PRODUTO      PIC 9(03).
-           03 NOME-PRODUTO     PIC X(20).
-           03 ESTOQUE-PRODUTO  PIC 9(09).
-
-       WORKING-STORAGE SECTION.
-       77 WS-FS        PIC 99.
-       77 WS-ALTERAR   PIC X VALUE SPACE.
-
-       01 WS-PRODUTO.
-           03 WS-COD-PRODUTO       PIC 9(03).
-           03 WS-NOME-PRODUTO      PIC X(20).
-           03 WS-ESTOQUE-PRODUTO   PIC 9(09).
-
-       77 WS-COD-VALIDAR       PIC 9(03).
-       77 WS-NOME-VALIDAR      PIC X(20).
-       77 WS-ESTOQUE-VALIDAR   PIC 9(09).
-
-       77  WS-ENQUANTO     PIC 9  VALUES ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            OPEN I-O PRODUTOS.
-            DISPLAY '----- ALTERACAO DE PRODUTOS -----'
-            DISPLAY 'INFORME O CODIGO DO PRODUTO:'
-            ACCEPT COD-PRODUTO
-            MOVE COD-PRODUTO TO WS-COD-VALIDAR
-            IF WS-COD-VALIDAR IS NUMERIC THEN
-               READ PRODUTOS RECORD INTO WS-PRODUTO
-                   KEY IS COD-PRODUTO
-                       INVALID KEY
-                           DISPLAY 'CODIGO DO PRODUTO INVALIDO'
-                       NOT INVALID KEY
-                           DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
-                           DISPLAY 'NOME DO PRODUTO: ' WS-NOME-PRODUTO
-                           DISPLAY 'QTDE EM ESTOQUE: '
-                           WS-ESTOQUE-PRODUTO
-                           MOVE 'S' TO WS-ALTERAR
-               END-READ
-             ELSE
-                  DISPLAY 'CODIGO INVALIDO'
-             END-IF.
-
-             IF WS-ALTERAR EQUAL 'S'
-                PERFORM UNTIL WS-ENQUANTO EQUALS 1
-                   DISPLAY 'INFORME O NOME DO PRODUTO: '
-                   ACCEPT NOME-PRODUTO
-                   MOVE NOME-PRODUTO TO WS-NOME-VALIDAR
-                   IF WS-NOME-VALIDAR IS ALPHABETIC THEN
-                      IF WS-NOME-VALIDAR EQUALS SPACES THEN
-                         MOVE WS-NOME-PRODUTO TO NOME-PRODUTO
-                      END-IF
-                      MOVE 1 TO WS-ENQUANTO
-                    END-IF
-                 END-PERFORM
-                 DISPLAY 'INFORME A QUANTIDADE EM ESTOQUE:'
-                 ACCEPT ESTOQUE-PRODUTO
-                 ADD ESTOQUE-PRODUTO TO WS-ESTOQUE-VALIDAR
-                 IF WS-ESTOQUE-VALIDAR EQUALS ZEROS THEN
-                      MOVE WS-ESTOQUE-PRODUTO TO ESTOQUE-PRODUTO
-                 END-IF
-                 REWRITE REG-PRODUTO
-                 END-REWRITE
-
-                 IF WS-NOME-VALIDAR EQUALS SPACES AND
-                    WS-ESTOQUE-VALIDAR EQUALS ZEROS THEN
-                    DISPLAY 'NADA FOI ALTERADO!'
-                 ELSE
-                    DISPLAY 'ALTERADO COM SUCESSO!'
-                 END-IF
-            END-IF.
-
-            CLOSE PRODUTOS
-            STOP RUN.
-       END PROGRAM CRUD-05-alterar.
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 03 NOV 2021
+      * Purpose: ALTERAR REGISTRO
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - record layout now shared via PRODFD/PRODWS
+      * 09 AGO 2026 - estoque agora e ajustado por movimento de
+      *               entrada/saida, gravado em MOVIMENTO-ESTOQUE,
+      *               em vez de sobrescrever um valor digitado
+      * 09 AGO 2026 - DATA-ALTERACAO agora e gravada a cada REWRITE
+      * 09 AGO 2026 - REWRITE tenta novamente com espera curta quando
+      *               o registro esta ocupado (FILE STATUS 99)
+      * 09 AGO 2026 - COD-PRODUTO ampliado para 6 digitos (PRODFD)
+      * 09 AGO 2026 - grava a imagem anterior em PRODUTOS-BACKUP antes
+      *               do REWRITE, para permitir desfazer a alteracao
+      * 09 AGO 2026 - FILE STATUS agora e traduzido para mensagem e
+      *               gravado em ERRO-DIARIO (FSTMSG/ERRGRV)
+      * 09 AGO 2026 - backup de produto agora inclui CATEGORIA-PRODUTO
+      * 09 AGO 2026 - SAIDA maior que o estoque agora e rejeitada em
+      *               vez de deixar ESTOQUE-PRODUTO negativo
+      * 09 AGO 2026 - backup de produto agora inclui VALIDADE-PRODUTO
+      * 09 AGO 2026 - ALTERAR agora tambem permite ajustar a
+      *               quantidade reservada, separada do estoque;
+      *               backup de produto tambem passa a incluir esse
+      *               campo
+      * 09 AGO 2026 - SAIDA que deixaria o estoque abaixo da reserva, e
+      *               reserva maior que o estoque, agora sao rejeitadas
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRUD-05-alterar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           COPY MOVSEL.
+           COPY BAKSEL.
+           COPY ERRSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+           COPY MOVFD.
+           COPY BAKFD.
+           COPY ERRFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS        PIC 99.
+       77 WS-FS-MOV    PIC 99.
+       77 WS-FS-BAK    PIC 99.
+       77 WS-FS-ERR    PIC 99.
+       77 WS-ALTERAR   PIC X VALUE SPACE.
+
+           COPY PRODWS.
+
+       77 WS-COD-VALIDAR       PIC 9(06).
+       77 WS-NOME-VALIDAR      PIC X(20).
+       77 WS-MOVIMENTO         PIC X VALUE SPACE.
+       77 WS-QTD-MOVIMENTO     PIC 9(09).
+       77 WS-ESTOQUE-PROJETADO PIC 9(09).
+       77 WS-RESP-RESERVA      PIC X VALUE SPACE.
+       77 WS-RESERVA-ANTERIOR  PIC 9(09).
+
+       77  WS-ENQUANTO     PIC 9 VALUE ZERO.
+       77  WS-REGRAVOU     PIC X VALUE SPACE.
+       77  WS-TENTATIVAS   PIC 9 VALUE ZERO.
+       77  WS-MS-ESPERA    PIC 9(8) COMP-5 VALUE 500.
+           COPY FSTWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            OPEN I-O PRODUTOS.
+            OPEN I-O PRODUTOS-BACKUP
+            IF WS-FS-BAK EQUAL 35
+                OPEN OUTPUT PRODUTOS-BACKUP
+            END-IF
+            DISPLAY '----- ALTERACAO DE PRODUTOS -----'
+            DISPLAY 'INFORME O CODIGO DO PRODUTO:'
+            ACCEPT COD-PRODUTO
+            MOVE COD-PRODUTO TO WS-COD-VALIDAR
+            IF WS-COD-VALIDAR IS NUMERIC THEN
+               READ PRODUTOS RECORD INTO WS-PRODUTO
+                   KEY IS COD-PRODUTO
+                       INVALID KEY
+                           DISPLAY 'CODIGO DO PRODUTO INVALIDO'
+                       NOT INVALID KEY
+                           DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
+                           DISPLAY 'NOME DO PRODUTO: ' WS-NOME-PRODUTO
+                           DISPLAY 'QTDE EM ESTOQUE: '
+                           WS-ESTOQUE-PRODUTO
+                           PERFORM GRAVAR-BACKUP
+                           MOVE 'S' TO WS-ALTERAR
+               END-READ
+             ELSE
+                  DISPLAY 'CODIGO INVALIDO'
+             END-IF.
+
+             IF WS-ALTERAR EQUAL 'S'
+                PERFORM UNTIL WS-ENQUANTO EQUAL 1
+                   DISPLAY 'INFORME O NOME DO PRODUTO: '
+                   ACCEPT NOME-PRODUTO
+                   MOVE NOME-PRODUTO TO WS-NOME-VALIDAR
+                   IF WS-NOME-VALIDAR IS ALPHABETIC THEN
+                      IF WS-NOME-VALIDAR EQUAL SPACES THEN
+                         MOVE WS-NOME-PRODUTO TO NOME-PRODUTO
+                      END-IF
+                      MOVE 1 TO WS-ENQUANTO
+                    END-IF
+                 END-PERFORM
+                 DISPLAY 'DESEJA MOVIMENTAR O ESTOQUE? (E)NTRADA '
+                 '(S)AIDA (N)AO'
+                 ACCEPT WS-MOVIMENTO
+                 EVALUATE WS-MOVIMENTO
+                     WHEN 'E'
+                         DISPLAY 'INFORME A QUANTIDADE DE ENTRADA:'
+                         ACCEPT WS-QTD-MOVIMENTO
+                         ADD WS-QTD-MOVIMENTO TO ESTOQUE-PRODUTO
+                     WHEN 'S'
+                         DISPLAY 'INFORME A QUANTIDADE DE SAIDA:'
+                         ACCEPT WS-QTD-MOVIMENTO
+                         IF WS-QTD-MOVIMENTO > ESTOQUE-PRODUTO
+                             DISPLAY 'SAIDA MAIOR QUE O ESTOQUE, '
+                                 'AJUSTE REJEITADO'
+                             MOVE SPACE TO WS-MOVIMENTO
+                         ELSE
+                             SUBTRACT WS-QTD-MOVIMENTO FROM
+                                 ESTOQUE-PRODUTO GIVING
+                                 WS-ESTOQUE-PROJETADO
+                             IF WS-ESTOQUE-PROJETADO < ESTOQUE-RESERVADO
+                                 DISPLAY 'SAIDA DEIXARIA O ESTOQUE '
+                                     'ABAIXO DA RESERVA, AJUSTE '
+                                     'REJEITADO'
+                                 MOVE SPACE TO WS-MOVIMENTO
+                             ELSE
+                                 MOVE WS-ESTOQUE-PROJETADO TO
+                                     ESTOQUE-PRODUTO
+                             END-IF
+                         END-IF
+                     WHEN OTHER
+                         MOVE SPACE TO WS-MOVIMENTO
+                 END-EVALUATE
+                 DISPLAY 'DESEJA ALTERAR A RESERVA DE ESTOQUE? (S/N)'
+                 ACCEPT WS-RESP-RESERVA
+                 IF WS-RESP-RESERVA EQUAL 'S'
+                     MOVE ESTOQUE-RESERVADO TO WS-RESERVA-ANTERIOR
+                     DISPLAY 'INFORME A NOVA QUANTIDADE RESERVADA:'
+                     ACCEPT ESTOQUE-RESERVADO
+                     IF ESTOQUE-RESERVADO > ESTOQUE-PRODUTO
+                         DISPLAY 'RESERVA MAIOR QUE O ESTOQUE, AJUSTE '
+                             'REJEITADO'
+                         MOVE WS-RESERVA-ANTERIOR TO ESTOQUE-RESERVADO
+                         MOVE SPACE TO WS-RESP-RESERVA
+                     END-IF
+                 END-IF
+                 ACCEPT DATA-ALTERACAO FROM DATE YYYYMMDD
+                 MOVE SPACE TO WS-REGRAVOU
+                 INITIALIZE WS-TENTATIVAS
+                 PERFORM UNTIL WS-REGRAVOU EQUAL 'S'
+                    REWRITE REG-PRODUTO
+                    END-REWRITE
+                    IF WS-FS EQUAL ZEROS
+                        MOVE 'S' TO WS-REGRAVOU
+                    ELSE
+                        IF WS-FS EQUAL 99 AND WS-TENTATIVAS < 5
+                            ADD 1 TO WS-TENTATIVAS
+                            DISPLAY 'REGISTRO OCUPADO, TENTANDO '
+                                'NOVAMENTE...'
+                            CALL "CBL_THREAD_SLEEP" USING WS-MS-ESPERA
+                        ELSE
+                            MOVE 'S' TO WS-REGRAVOU
+                        END-IF
+                    END-IF
+                 END-PERFORM
+
+                 IF WS-NOME-VALIDAR EQUAL SPACES AND
+                    WS-MOVIMENTO EQUAL SPACE AND
+                    WS-RESP-RESERVA NOT EQUAL 'S' THEN
+                    DISPLAY 'NADA FOI ALTERADO!'
+                 ELSE
+                    IF WS-FS EQUAL ZEROS
+                        DISPLAY 'ALTERADO COM SUCESSO!'
+                        IF WS-MOVIMENTO NOT EQUAL SPACE
+                            MOVE COD-PRODUTO TO MOV-COD-PRODUTO
+                            MOVE WS-QTD-MOVIMENTO TO MOV-QUANTIDADE
+                            MOVE WS-MOVIMENTO TO MOV-TIPO
+                            PERFORM 9100-GRAVAR-MOVIMENTO
+                        END-IF
+                    ELSE
+                        DISPLAY 'ERRO: NÃO ALTEROU O REGISTRO'
+                        MOVE WS-FS TO WS-FS-CODIGO
+                        PERFORM 9700-TRADUZIR-FILE-STATUS
+                        DISPLAY 'FILE STATUS: ' WS-FS-CODIGO ' - '
+                            WS-FS-MENSAGEM
+                        MOVE 'CRUD-05-alterar' TO WS-ERR-PROGRAMA
+                        MOVE 'ALTERAR' TO WS-ERR-OPERACAO
+                        PERFORM 9800-GRAVAR-ERRO-DIARIO
+                    END-IF
+                 END-IF
+            END-IF.
+
+            CLOSE PRODUTOS.
+            CLOSE PRODUTOS-BACKUP.
+            STOP RUN.
+
+      ****** GRAVA IMAGEM ANTERIOR PARA PERMITIR DESFAZER ***************
+       GRAVAR-BACKUP.
+            MOVE COD-PRODUTO TO BAK-COD-PRODUTO
+            MOVE NOME-PRODUTO TO BAK-NOME-PRODUTO
+            MOVE ESTOQUE-PRODUTO TO BAK-ESTOQUE-PRODUTO
+            MOVE ESTOQUE-MINIMO TO BAK-ESTOQUE-MINIMO
+            MOVE COD-FORNECEDOR TO BAK-COD-FORNECEDOR
+            MOVE PRECO-PRODUTO TO BAK-PRECO-PRODUTO
+            MOVE DATA-ALTERACAO TO BAK-DATA-ALTERACAO
+            MOVE STATUS-PRODUTO TO BAK-STATUS-PRODUTO
+            MOVE CODIGO-BARRAS TO BAK-CODIGO-BARRAS
+            MOVE CATEGORIA-PRODUTO TO BAK-CATEGORIA-PRODUTO
+            MOVE VALIDADE-PRODUTO TO BAK-VALIDADE-PRODUTO
+            MOVE ESTOQUE-RESERVADO TO BAK-ESTOQUE-RESERVADO
+            ACCEPT BAK-DATA-BACKUP FROM DATE YYYYMMDD
+            WRITE REG-PRODUTO-BACKUP
+               INVALID KEY
+                   REWRITE REG-PRODUTO-BACKUP
+            END-WRITE.
+
+      ****** GRAVA MOVIMENTO DE ESTOQUE *********************************
+       9100-GRAVAR-MOVIMENTO.
+            MOVE ZERO TO MOV-DATA
+            ACCEPT MOV-DATA FROM DATE YYYYMMDD
+            OPEN EXTEND MOVIMENTO-ESTOQUE
+            IF WS-FS-MOV EQUAL 35
+                OPEN OUTPUT MOVIMENTO-ESTOQUE
+            END-IF
+            WRITE REG-MOVIMENTO
+            CLOSE MOVIMENTO-ESTOQUE.
+
+           COPY FSTMSG.
+           COPY ERRGRV.
+       END PROGRAM CRUD-05-alterar.
