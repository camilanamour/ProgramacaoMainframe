@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: CADASTRAR FORNECEDORES
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - FILE STATUS agora e traduzido para mensagem e
+      *               gravado em ERRO-DIARIO (FSTMSG/ERRGRV)
+      * 09 AGO 2026 - WRITE REG-FORNECEDOR nao usa mais INVALID KEY/NOT
+      *               INVALID KEY (um arquivo ocupado, FILE STATUS 99,
+      *               tambem caia em NOT INVALID KEY e era reportado
+      *               como gravado com sucesso); o laco agora decide
+      *               pelo FILE STATUS diretamente, com nova tentativa
+      *               em caso de arquivo ocupado, igual a
+      *               CRUD-01-cadastrar
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRUD-07-cadastrar-fornecedor.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY FORNSEL.
+           COPY ERRSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY FORNFD.
+           COPY ERRFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-FORN           PIC 99.
+       77 WS-FS-ERR            PIC 99.
+       77 WS-RESP              PIC A(1).
+       77 WS-COD-OK            PIC X VALUE SPACE.
+       77 WS-TENTATIVAS        PIC 9 VALUE ZERO.
+       77 WS-MS-ESPERA         PIC 9(8) COMP-5 VALUE 500.
+           COPY FSTWS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "----------- CADASTRO DE FORNECEDORES -----------"
+            SET  WS-FS-FORN     TO 0.
+      ****** LEITURA E ESCRITA *****************************************
+            OPEN I-O FORNECEDORES
+      ****** ARQUIVO NÃO EXISTE ****************************************
+            IF WS-FS-FORN EQUAL 35 THEN
+                OPEN OUTPUT FORNECEDORES
+            END-IF
+
+            DISPLAY 'COMECAR REGISTROS? (S|N)'
+            ACCEPT WS-RESP
+
+            IF WS-FS-FORN EQUAL ZEROS
+                PERFORM UNTIL WS-RESP = 'N'
+                   DISPLAY 'INFORME O CODIGO DO FORNECEDOR:'
+                   ACCEPT COD-FORNECEDOR
+                   DISPLAY 'INFORME O NOME DO FORNECEDOR:'
+                   ACCEPT NOME-FORNECEDOR
+                   DISPLAY 'INFORME O CONTATO DO FORNECEDOR:'
+                   ACCEPT CONTATO-FORNECEDOR
+                   DISPLAY 'INFORME O PRAZO DE ENTREGA (DIAS):'
+                   ACCEPT PRAZO-ENTREGA
+      ********* GRAVAÇÃO ***********************************************
+                   MOVE SPACE TO WS-COD-OK
+                   INITIALIZE WS-TENTATIVAS
+                   PERFORM UNTIL WS-COD-OK EQUAL 'S'
+                    WRITE REG-FORNECEDOR
+                    END-WRITE
+                    EVALUATE TRUE
+                        WHEN WS-FS-FORN EQUAL ZEROS
+                            MOVE 'S' TO WS-COD-OK
+                            DISPLAY 'REGISTRO GRAVADO COM SUCESSO!'
+                        WHEN WS-FS-FORN EQUAL 99 AND
+                            WS-TENTATIVAS < 5
+                            ADD 1 TO WS-TENTATIVAS
+                            DISPLAY 'ARQUIVO OCUPADO, TENTANDO '
+                                'NOVAMENTE...'
+                            CALL "CBL_THREAD_SLEEP" USING WS-MS-ESPERA
+                        WHEN OTHER
+                            DISPLAY 'ERRO: CODIGO DE FORNECEDOR JA '
+                                'EXISTE'
+                            MOVE WS-FS-FORN TO WS-FS-CODIGO
+                            PERFORM 9700-TRADUZIR-FILE-STATUS
+                            DISPLAY 'FILE STATUS: ' WS-FS-CODIGO ' - '
+                                WS-FS-MENSAGEM
+                            MOVE 'CRUD-07-fornecedor' TO
+                                WS-ERR-PROGRAMA
+                            MOVE 'CADASTRAR' TO WS-ERR-OPERACAO
+                            PERFORM 9800-GRAVAR-ERRO-DIARIO
+                            MOVE 'S' TO WS-COD-OK
+                    END-EVALUATE
+                   END-PERFORM
+                   DISPLAY ' '
+                   DISPLAY 'INSERIR MAIS UM FORNECEDOR? (S|N)'
+                   ACCEPT WS-RESP
+                END-PERFORM
+            ELSE
+                DISPLAY 'ERRO AO CRIAR AQUIVO'
+                MOVE WS-FS-FORN TO WS-FS-CODIGO
+                PERFORM 9700-TRADUZIR-FILE-STATUS
+                DISPLAY 'FILE STATUS: ' WS-FS-CODIGO ' - '
+                    WS-FS-MENSAGEM
+                MOVE 'CRUD-07-fornecedor' TO WS-ERR-PROGRAMA
+                MOVE 'CADASTRAR' TO WS-ERR-OPERACAO
+                PERFORM 9800-GRAVAR-ERRO-DIARIO
+            END-IF.
+            CLOSE FORNECEDORES.
+            STOP RUN.
+
+           COPY FSTMSG.
+           COPY ERRGRV.
+       END PROGRAM CRUD-07-cadastrar-fornecedor.
