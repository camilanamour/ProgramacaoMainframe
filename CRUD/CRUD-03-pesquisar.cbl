@@ -1,64 +1,265 @@
-      ******************************************************************
-      * Author: CAMILA CECÍLIA
-      * Date: 27 OUT. 2021
-      * Purpose: CONSULTAR PRODUTO PELO CODIGO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CRUD-03-pesquisar.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PRODUTOS ASSIGN TO
-           'C:\ARQUIVOS\produtos.txt'
-           ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
-           RECORD KEY IS COD-PRODUTO
-           FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-      ***** NOME DO FILE-CONTROL ***************************************
-       FD PRODUTOS.
-       01 REG-PRODUTO.
-           03 COD-PRODUTO      PIC 9(03).
-           03 NOME-PRODUTO     PIC X(20).
-           03 ESTOQUE-PRODUTO  PIC 9(09).
-
-       WORKING-STORAGE SECTION.
-       77 WS-FS                PIC 99.
-       77 WS-VALIDAR           PIC 9(1).
-
-       01 WS-PRODUTO.
-           03 WS-COD-PRODUTO       PIC 9(03).
-           03 WS-NOME-PRODUTO      PIC X(20).
-           03 WS-ESTOQUE-PRODUTO   PIC 9(09).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            OPEN I-O PRODUTOS.
-            DISPLAY "----------- CONSULTA DE PRODUTOS -----------"
-            SET  WS-FS     TO 0.
-            INITIALISE WS-VALIDAR
-            INITIALISE COD-PRODUTO
-
-            PERFORM UNTIL COD-PRODUTO IS POSITIVE
-               DISPLAY 'INFORME O CODIGO DO PRODUTO: '
-               ACCEPT COD-PRODUTO
-            END-PERFORM
-
-            READ PRODUTOS RECORD INTO WS-PRODUTO
-               KEY IS COD-PRODUTO
-                   INVALID KEY
-                       IF WS-VALIDAR = 0 THEN
-                           DISPLAY "NENHUM REGISTRO"
-                       END-IF
-                       DISPLAY 'CODIGO INVÁLIDO'
-                   NOT INVALID KEY
-                       DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
-                       DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
-                       DISPLAY 'ESTOQUE PRODUTO: ' WS-ESTOQUE-PRODUTO
-            END-READ.
-            CLOSE PRODUTOS.
-       END PROGRAM CRUD-03-pesquisar.
+      ******************************************************************
+      * Author: CAMILA CECÍLIA
+      * Date: 27 OUT. 2021
+      * Purpose: CONSULTAR PRODUTO PELO CODIGO
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - record layout now shared via PRODFD/PRODWS
+      * 09 AGO 2026 - consulta agora tambem aceita busca por parte do
+      *               NOME-PRODUTO, alem do COD-PRODUTO
+      * 09 AGO 2026 - produtos inativos (STATUS-PRODUTO = INATIVO)
+      *               sao tratados como nao encontrados por padrao
+      * 09 AGO 2026 - busca por codigo agora tambem aceita um codigo
+      *               de barras escaneado, alem do codigo interno
+      * 09 AGO 2026 - COD-PRODUTO ampliado para 6 digitos, limite do
+      *               corte codigo/codigo de barras ajustado junto
+      * 09 AGO 2026 - consulta por codigo/codigo de barras agora
+      *               tambem grava uma ficha do produto para arquivar
+      * 09 AGO 2026 - consulta agora tambem mostra o estoque
+      *               disponivel para venda (estoque menos reservado)
+      * 09 AGO 2026 - ficha do produto agora grava o preco com o ponto
+      *               decimal, em vez do valor sem o ponto implicito
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRUD-03-pesquisar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           SELECT FICHA-PRODUTO ASSIGN TO
+           'C:\ARQUIVOS\ficha-produto.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-FICHA.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       FD FICHA-PRODUTO.
+       01 REG-FICHA                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-FS-FICHA          PIC 99.
+       77 WS-VALIDAR           PIC 9(1).
+       77 WS-OPCAO             PIC X VALUE SPACE.
+       77 WS-TERMO             PIC X(20) VALUE SPACES.
+       77 WS-TERMO-LEN         PIC 9(02) VALUE ZERO.
+       77 WS-POS               PIC 9(02).
+       77 WS-ACHOU             PIC X VALUE 'N'.
+       77 WS-EOF               PIC 99.
+       77 WS-ENTRADA           PIC X(13) VALUE SPACES.
+       77 WS-ENTRADA-LEN       PIC 9(02) VALUE ZERO.
+       77 WS-ESTOQUE-DISPONIVEL PIC 9(09).
+
+       01 WS-PRECO-COPIA           PIC 9(07)V99.
+       01 WS-PRECO-PARTES REDEFINES WS-PRECO-COPIA.
+           03 WS-PRECO-INTEIRO     PIC 9(07).
+           03 WS-PRECO-DECIMAL     PIC 9(02).
+
+       01 WS-FICHA-SEPARADOR       PIC X(80) VALUE ALL '-'.
+
+       01 WS-FICHA-TITULO.
+           03 FILLER               PIC X(30) VALUE SPACES.
+           03 FILLER               PIC X(20) VALUE 'FICHA DO PRODUTO'.
+           03 FILLER               PIC X(30) VALUE SPACES.
+
+       01 WS-FICHA-LINHA.
+           03 FICHA-ROTULO         PIC X(20).
+           03 FICHA-VALOR          PIC X(40).
+           03 FILLER               PIC X(20) VALUE SPACES.
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            DISPLAY "----------- CONSULTA DE PRODUTOS -----------"
+            SET  WS-FS     TO 0.
+            DISPLAY 'PESQUISAR POR (C)ODIGO OU (N)OME?'
+            ACCEPT WS-OPCAO
+
+            IF WS-OPCAO EQUAL 'N'
+                PERFORM CONSULTAR-POR-NOME
+            ELSE
+                PERFORM CONSULTAR-POR-CODIGO
+            END-IF.
+            STOP RUN.
+
+       CONSULTAR-POR-CODIGO.
+            OPEN I-O PRODUTOS.
+            INITIALIZE WS-VALIDAR
+            MOVE SPACES TO WS-ENTRADA
+
+            PERFORM UNTIL WS-ENTRADA NOT EQUAL SPACES
+               DISPLAY 'INFORME O CODIGO DO PRODUTO OU O CODIGO DE '
+                   'BARRAS:'
+               ACCEPT WS-ENTRADA
+            END-PERFORM
+
+            INITIALIZE WS-ENTRADA-LEN
+            INSPECT WS-ENTRADA TALLYING WS-ENTRADA-LEN
+                FOR CHARACTERS BEFORE INITIAL SPACE
+
+            IF WS-ENTRADA-LEN <= 6 AND
+               WS-ENTRADA (1 : WS-ENTRADA-LEN) IS NUMERIC
+                MOVE WS-ENTRADA (1 : WS-ENTRADA-LEN) TO COD-PRODUTO
+                READ PRODUTOS RECORD INTO WS-PRODUTO
+                   KEY IS COD-PRODUTO
+                       INVALID KEY
+                           DISPLAY 'CODIGO INVÁLIDO'
+                       NOT INVALID KEY
+                           IF WS-INATIVO
+                               DISPLAY 'CODIGO INVÁLIDO'
+                           ELSE
+                               DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
+                               DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
+                               DISPLAY 'ESTOQUE PRODUTO: '
+                                   WS-ESTOQUE-PRODUTO
+                               IF WS-ESTOQUE-PRODUTO <=
+                                  WS-ESTOQUE-MINIMO
+                                   DISPLAY '** REORDER **'
+                               END-IF
+                               SUBTRACT WS-ESTOQUE-RESERVADO FROM
+                                   WS-ESTOQUE-PRODUTO GIVING
+                                   WS-ESTOQUE-DISPONIVEL
+                               DISPLAY 'ESTOQUE DISPONIVEL: '
+                                   WS-ESTOQUE-DISPONIVEL
+                               PERFORM GRAVAR-FICHA
+                           END-IF
+                END-READ
+            ELSE
+                MOVE WS-ENTRADA TO CODIGO-BARRAS
+                READ PRODUTOS RECORD INTO WS-PRODUTO
+                   KEY IS CODIGO-BARRAS
+                       INVALID KEY
+                           DISPLAY 'CODIGO DE BARRAS NAO ENCONTRADO'
+                       NOT INVALID KEY
+                           IF WS-INATIVO
+                               DISPLAY 'CODIGO DE BARRAS NAO '
+                                   'ENCONTRADO'
+                           ELSE
+                               DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
+                               DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
+                               DISPLAY 'ESTOQUE PRODUTO: '
+                                   WS-ESTOQUE-PRODUTO
+                               IF WS-ESTOQUE-PRODUTO <=
+                                  WS-ESTOQUE-MINIMO
+                                   DISPLAY '** REORDER **'
+                               END-IF
+                               SUBTRACT WS-ESTOQUE-RESERVADO FROM
+                                   WS-ESTOQUE-PRODUTO GIVING
+                                   WS-ESTOQUE-DISPONIVEL
+                               DISPLAY 'ESTOQUE DISPONIVEL: '
+                                   WS-ESTOQUE-DISPONIVEL
+                               PERFORM GRAVAR-FICHA
+                           END-IF
+                END-READ
+            END-IF.
+            CLOSE PRODUTOS.
+
+       GRAVAR-FICHA.
+            OPEN EXTEND FICHA-PRODUTO
+            IF WS-FS-FICHA EQUAL 35
+                OPEN OUTPUT FICHA-PRODUTO
+            END-IF
+            WRITE REG-FICHA FROM WS-FICHA-SEPARADOR
+            WRITE REG-FICHA FROM WS-FICHA-TITULO
+            WRITE REG-FICHA FROM WS-FICHA-SEPARADOR
+            MOVE 'CODIGO DO PRODUTO:' TO FICHA-ROTULO
+            MOVE WS-COD-PRODUTO TO FICHA-VALOR
+            WRITE REG-FICHA FROM WS-FICHA-LINHA
+            MOVE 'NOME DO PRODUTO:' TO FICHA-ROTULO
+            MOVE WS-NOME-PRODUTO TO FICHA-VALOR
+            WRITE REG-FICHA FROM WS-FICHA-LINHA
+            MOVE 'CODIGO DE BARRAS:' TO FICHA-ROTULO
+            MOVE WS-CODIGO-BARRAS TO FICHA-VALOR
+            WRITE REG-FICHA FROM WS-FICHA-LINHA
+            MOVE 'ESTOQUE ATUAL:' TO FICHA-ROTULO
+            MOVE WS-ESTOQUE-PRODUTO TO FICHA-VALOR
+            WRITE REG-FICHA FROM WS-FICHA-LINHA
+            MOVE 'ESTOQUE MINIMO:' TO FICHA-ROTULO
+            MOVE WS-ESTOQUE-MINIMO TO FICHA-VALOR
+            WRITE REG-FICHA FROM WS-FICHA-LINHA
+            MOVE 'ESTOQUE RESERVADO:' TO FICHA-ROTULO
+            MOVE WS-ESTOQUE-RESERVADO TO FICHA-VALOR
+            WRITE REG-FICHA FROM WS-FICHA-LINHA
+            MOVE 'ESTOQUE DISPONIVEL:' TO FICHA-ROTULO
+            MOVE WS-ESTOQUE-DISPONIVEL TO FICHA-VALOR
+            WRITE REG-FICHA FROM WS-FICHA-LINHA
+            MOVE 'CODIGO DO FORNECEDOR:' TO FICHA-ROTULO
+            MOVE WS-COD-FORNECEDOR TO FICHA-VALOR
+            WRITE REG-FICHA FROM WS-FICHA-LINHA
+            MOVE 'PRECO DO PRODUTO:' TO FICHA-ROTULO
+            MOVE WS-PRECO-PRODUTO TO WS-PRECO-COPIA
+            MOVE SPACES TO FICHA-VALOR
+            STRING WS-PRECO-INTEIRO DELIMITED BY SIZE
+                '.'               DELIMITED BY SIZE
+                WS-PRECO-DECIMAL  DELIMITED BY SIZE
+                INTO FICHA-VALOR
+            END-STRING
+            WRITE REG-FICHA FROM WS-FICHA-LINHA
+            MOVE 'ULTIMA ALTERACAO:' TO FICHA-ROTULO
+            MOVE WS-DATA-ALTERACAO TO FICHA-VALOR
+            WRITE REG-FICHA FROM WS-FICHA-LINHA
+            MOVE 'SITUACAO:' TO FICHA-ROTULO
+            IF WS-ATIVO
+                MOVE 'ATIVO' TO FICHA-VALOR
+            ELSE
+                MOVE 'INATIVO' TO FICHA-VALOR
+            END-IF
+            WRITE REG-FICHA FROM WS-FICHA-LINHA
+            WRITE REG-FICHA FROM WS-FICHA-SEPARADOR
+            CLOSE FICHA-PRODUTO
+            DISPLAY 'FICHA DO PRODUTO GRAVADA PARA ARQUIVAMENTO'.
+
+       CONSULTAR-POR-NOME.
+            DISPLAY 'INFORME PARTE DO NOME DO PRODUTO:'
+            ACCEPT WS-TERMO
+            INSPECT WS-TERMO TALLYING WS-TERMO-LEN
+                FOR CHARACTERS BEFORE INITIAL SPACE
+            IF WS-TERMO-LEN EQUAL ZERO
+                DISPLAY 'TERMO DE PESQUISA EM BRANCO'
+            ELSE
+                OPEN INPUT PRODUTOS
+                SET WS-EOF TO 0
+                MOVE 'N' TO WS-ACHOU
+                PERFORM UNTIL WS-EOF EQUAL 1
+                   READ PRODUTOS NEXT RECORD INTO WS-PRODUTO
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM VARYING WS-POS FROM 1 BY 1
+                         UNTIL WS-POS + WS-TERMO-LEN - 1 > 20
+                          IF WS-NOME-PRODUTO (WS-POS : WS-TERMO-LEN)
+                             EQUAL WS-TERMO (1 : WS-TERMO-LEN)
+                             AND WS-ATIVO
+                             DISPLAY ' '
+                             DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
+                             DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
+                             DISPLAY 'ESTOQUE PRODUTO: '
+                                 WS-ESTOQUE-PRODUTO
+                             IF WS-ESTOQUE-PRODUTO <= WS-ESTOQUE-MINIMO
+                                 DISPLAY '** REORDER **'
+                             END-IF
+                             SUBTRACT WS-ESTOQUE-RESERVADO FROM
+                                 WS-ESTOQUE-PRODUTO GIVING
+                                 WS-ESTOQUE-DISPONIVEL
+                             DISPLAY 'ESTOQUE DISPONIVEL: '
+                                 WS-ESTOQUE-DISPONIVEL
+                             MOVE 'S' TO WS-ACHOU
+                             MOVE 21 TO WS-POS
+                          END-IF
+                       END-PERFORM
+                   END-READ
+                END-PERFORM
+                CLOSE PRODUTOS
+                IF WS-ACHOU EQUAL 'N'
+                    DISPLAY 'NENHUM PRODUTO ENCONTRADO COM ESSE NOME'
+                END-IF
+            END-IF.
+       END PROGRAM CRUD-03-pesquisar.
