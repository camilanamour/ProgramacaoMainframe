@@ -1,68 +1,162 @@
-      ******************************************************************
-      * Author: CAMILA CECILIA
-      * Date: 27 OUT 2021
-      * Purpose: LISTAR PRODUTOS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CRUD-02-listar.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PRODUTOS ASSIGN TO
-           'C:\ARQUIVOS\produtos.txt'
-           ORGANIZATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS COD-PRODUTO
-           FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-      ***** NOME DO FILE-CONTROL ***************************************
-       FD PRODUTOS.
-       01 REG-PRODUTO.
-           03 COD-PRODUTO      PIC 9(03).
-           03 NOME-PRODUTO     PIC X(20).
-           03 ESTOQUE-PRODUTO  PIC 9(09).
-
-       WORKING-STORAGE SECTION.
-       77 WS-FS                PIC 99.
-       77 WS-EOF               PIC 99.
-       77 WS-CONTADOR          PIC 99.
-
-       01 WS-PRODUTO.
-           03 WS-COD-PRODUTO       PIC 9(03).
-           03 WS-NOME-PRODUTO      PIC X(20).
-           03 WS-ESTOQUE-PRODUTO   PIC 9(09).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            OPEN INPUT PRODUTOS
-            DISPLAY "----------- LISTAGEM DE PRODUTOS -----------"
-            SET WS-EOF     TO 0.
-            SET  WS-FS     TO 0.
-            INITIALISE WS-CONTADOR
-
-            PERFORM UNTIL WS-EOF EQUAL 1
-               READ PRODUTOS INTO WS-PRODUTO
-               AT END
-                   IF WS-CONTADOR = 0 THEN
-                       DISPLAY 'NENHUM REGISTRO'
-                   END-IF
-                   MOVE 1 TO WS-EOF
-               NOT AT END
-                   DISPLAY ' '
-                   DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
-                   DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
-                   DISPLAY 'ESTOQUE PRODUTO: ' WS-ESTOQUE-PRODUTO
-                   ADD 1 TO WS-CONTADOR
-               END-READ
-            END-PERFORM.
-
-            DISPLAY ' '
-            DISPLAY 'QUANTIDADE DE PRODUTOS CADASTRADOS: ' WS-CONTADOR
-
-            CLOSE PRODUTOS.
-            STOP RUN.
-            END PROGRAM CRUD-02-listar.
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 27 OUT 2021
+      * Purpose: LISTAR PRODUTOS
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - record layout now shared via PRODFD/PRODWS
+      * 09 AGO 2026 - listagem agora vai para um arquivo de relatorio
+      *               com titulo, cabecalho de colunas e quebra de
+      *               pagina a cada 60 linhas, em vez de DISPLAY
+      * 09 AGO 2026 - totais de controle (quantidade de registros e
+      *               estoque total) agora sao gravados em
+      *               CONTROLE-DIARIO ao final de cada execucao
+      * 09 AGO 2026 - produtos inativos (STATUS-PRODUTO = INATIVO)
+      *               sao ignorados por padrao na listagem
+      * 09 AGO 2026 - COD-PRODUTO ampliado para 6 digitos (PRODFD)
+      * 09 AGO 2026 - listagem agora tambem mostra o estoque
+      *               disponivel (estoque menos reservado)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRUD-02-listar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           SELECT LISTAGEM-PRODUTOS ASSIGN TO
+           'C:\ARQUIVOS\listagem-produtos.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-REL.
+           COPY CTLSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       FD LISTAGEM-PRODUTOS.
+       01 REG-LISTAGEM              PIC X(80).
+
+           COPY CTLFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-FS-REL            PIC 99.
+       77 WS-FS-CTL            PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+       77 WS-TOTAL-ESTOQUE     PIC 9(11).
+       77 WS-PAGINA            PIC 9(03).
+       77 WS-LINHA-PAGINA      PIC 9(02).
+
+       01 WS-LINHA-TITULO.
+           03 FILLER               PIC X(20) VALUE SPACES.
+           03 FILLER                PIC X(25)
+              VALUE 'LISTAGEM DE PRODUTOS'.
+           03 FILLER               PIC X(07) VALUE ' PAG. '.
+           03 WS-TIT-PAGINA        PIC ZZ9.
+           03 FILLER               PIC X(25) VALUE SPACES.
+
+       01 WS-LINHA-CABECALHO.
+           03 FILLER               PIC X(03) VALUE SPACES.
+           03 FILLER               PIC X(10) VALUE 'CODIGO'.
+           03 FILLER               PIC X(23) VALUE 'NOME DO PRODUTO'.
+           03 FILLER               PIC X(15) VALUE 'ESTOQUE'.
+           03 FILLER               PIC X(12) VALUE 'DISPONIVEL'.
+           03 FILLER               PIC X(17) VALUE SPACES.
+
+       01 WS-LINHA-DETALHE.
+           03 FILLER               PIC X(03) VALUE SPACES.
+           03 DET-COD-PRODUTO      PIC 9(06).
+           03 FILLER               PIC X(04) VALUE SPACES.
+           03 DET-NOME-PRODUTO     PIC X(20).
+           03 FILLER               PIC X(03) VALUE SPACES.
+           03 DET-ESTOQUE-PRODUTO  PIC ZZZZZZZZ9.
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 DET-ESTOQUE-DISPONIVEL PIC ZZZZZZZZ9.
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 DET-ALERTA           PIC X(13) VALUE SPACES.
+           03 FILLER               PIC X(09) VALUE SPACES.
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            OPEN INPUT PRODUTOS
+            OPEN OUTPUT LISTAGEM-PRODUTOS
+            DISPLAY "----------- LISTAGEM DE PRODUTOS -----------"
+            SET WS-EOF     TO 0.
+            SET  WS-FS     TO 0.
+            INITIALIZE WS-CONTADOR
+            INITIALIZE WS-TOTAL-ESTOQUE
+            INITIALIZE WS-PAGINA
+            INITIALIZE WS-LINHA-PAGINA
+
+            PERFORM GRAVAR-CABECALHO
+
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ PRODUTOS INTO WS-PRODUTO
+               AT END
+                   IF WS-CONTADOR = 0 THEN
+                       DISPLAY 'NENHUM REGISTRO'
+                   END-IF
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   IF WS-ATIVO
+                       IF WS-LINHA-PAGINA >= 60
+                           PERFORM GRAVAR-CABECALHO
+                       END-IF
+                       MOVE WS-COD-PRODUTO     TO DET-COD-PRODUTO
+                       MOVE WS-NOME-PRODUTO    TO DET-NOME-PRODUTO
+                       MOVE WS-ESTOQUE-PRODUTO TO DET-ESTOQUE-PRODUTO
+                       SUBTRACT WS-ESTOQUE-RESERVADO FROM
+                           WS-ESTOQUE-PRODUTO GIVING
+                           DET-ESTOQUE-DISPONIVEL
+                       MOVE SPACES             TO DET-ALERTA
+                       IF WS-ESTOQUE-PRODUTO <= WS-ESTOQUE-MINIMO
+                           MOVE '** REORDER **' TO DET-ALERTA
+                       END-IF
+                       WRITE REG-LISTAGEM FROM WS-LINHA-DETALHE
+                       ADD 1 TO WS-LINHA-PAGINA
+                       ADD 1 TO WS-CONTADOR
+                       ADD WS-ESTOQUE-PRODUTO TO WS-TOTAL-ESTOQUE
+                   END-IF
+               END-READ
+            END-PERFORM.
+
+            DISPLAY ' '
+            DISPLAY 'QUANTIDADE DE PRODUTOS CADASTRADOS: ' WS-CONTADOR
+            DISPLAY 'RELATORIO GRAVADO: listagem-produtos.txt'
+
+            PERFORM GRAVAR-CONTROLE
+
+            CLOSE PRODUTOS
+            CLOSE LISTAGEM-PRODUTOS.
+            STOP RUN.
+
+      ****** NOVA PAGINA: TITULO + CABECALHO DE COLUNAS ***************
+       GRAVAR-CABECALHO.
+            ADD 1 TO WS-PAGINA
+            MOVE WS-PAGINA TO WS-TIT-PAGINA
+            WRITE REG-LISTAGEM FROM WS-LINHA-TITULO
+            WRITE REG-LISTAGEM FROM WS-LINHA-CABECALHO
+            MOVE ZERO TO WS-LINHA-PAGINA.
+
+      ****** GRAVA OS TOTAIS DE CONTROLE DO DIA ************************
+       GRAVAR-CONTROLE.
+            OPEN EXTEND CONTROLE-DIARIO
+            IF WS-FS-CTL EQUAL 35
+                OPEN OUTPUT CONTROLE-DIARIO
+            END-IF
+            ACCEPT CTL-DATA FROM DATE YYYYMMDD
+            ACCEPT CTL-HORA FROM TIME
+            MOVE WS-CONTADOR      TO CTL-QTD-REGISTROS
+            MOVE WS-TOTAL-ESTOQUE TO CTL-TOTAL-ESTOQUE
+            WRITE REG-CONTROLE
+            CLOSE CONTROLE-DIARIO.
+
+       END PROGRAM CRUD-02-listar.
