@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: LISTAGEM DE PRODUTOS AGRUPADA POR CATEGORIA, COM
+      *          SUBTOTAL DE ESTOQUE POR GRUPO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-CATEGORIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           SELECT ARQUIVO-ORDENACAO ASSIGN TO
+           'C:\ARQUIVOS\sort-categoria.tmp'.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       SD ARQUIVO-ORDENACAO.
+       01 REG-ORDENACAO.
+           03 ORD-CATEGORIA        PIC X(15).
+           03 ORD-COD-PRODUTO      PIC 9(06).
+           03 ORD-NOME-PRODUTO     PIC X(20).
+           03 ORD-ESTOQUE-PRODUTO  PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+       77 WS-PRIMEIRO-GRUPO    PIC X VALUE 'S'.
+       77 WS-CATEGORIA-ATUAL   PIC X(15) VALUE SPACES.
+       77 WS-SUBTOTAL-ESTOQUE  PIC 9(11).
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            DISPLAY "----- LISTAGEM DE PRODUTOS POR CATEGORIA -----"
+            SET WS-FS TO 0.
+
+            SORT ARQUIVO-ORDENACAO
+                ON ASCENDING KEY ORD-CATEGORIA
+                ON ASCENDING KEY ORD-COD-PRODUTO
+                INPUT PROCEDURE IS 1000-LER-PRODUTOS
+                OUTPUT PROCEDURE IS 2000-IMPRIMIR-CATEGORIAS.
+
+            DISPLAY ' '
+            IF WS-CONTADOR = 0
+                DISPLAY 'NENHUM PRODUTO ATIVO ENCONTRADO'
+            ELSE
+                DISPLAY 'PRODUTOS LISTADOS: ' WS-CONTADOR
+            END-IF.
+            STOP RUN.
+
+      ****** LE PRODUTOS ATIVOS E ENVIA PARA A ORDENACAO ***************
+       1000-LER-PRODUTOS.
+            OPEN INPUT PRODUTOS
+            SET WS-EOF TO 0
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ PRODUTOS INTO WS-PRODUTO
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   IF WS-ATIVO
+                       MOVE WS-CATEGORIA-PRODUTO TO ORD-CATEGORIA
+                       MOVE WS-COD-PRODUTO TO ORD-COD-PRODUTO
+                       MOVE WS-NOME-PRODUTO TO ORD-NOME-PRODUTO
+                       MOVE WS-ESTOQUE-PRODUTO TO ORD-ESTOQUE-PRODUTO
+                       RELEASE REG-ORDENACAO
+                   END-IF
+            END-PERFORM
+            CLOSE PRODUTOS.
+
+      ****** IMPRIME CADA GRUPO DE CATEGORIA COM SEU SUBTOTAL **********
+       2000-IMPRIMIR-CATEGORIAS.
+            SET WS-EOF TO 0
+            INITIALIZE WS-CONTADOR
+            INITIALIZE WS-SUBTOTAL-ESTOQUE
+            MOVE 'S' TO WS-PRIMEIRO-GRUPO
+            PERFORM UNTIL WS-EOF EQUAL 1
+               RETURN ARQUIVO-ORDENACAO INTO REG-ORDENACAO
+               AT END
+                   MOVE 1 TO WS-EOF
+                   IF WS-PRIMEIRO-GRUPO NOT EQUAL 'S'
+                       PERFORM IMPRIMIR-SUBTOTAL
+                   END-IF
+               NOT AT END
+                   IF WS-PRIMEIRO-GRUPO EQUAL 'S'
+                       MOVE ORD-CATEGORIA TO WS-CATEGORIA-ATUAL
+                       PERFORM IMPRIMIR-CABECALHO-CATEGORIA
+                       MOVE 'N' TO WS-PRIMEIRO-GRUPO
+                   ELSE
+                       IF ORD-CATEGORIA NOT EQUAL WS-CATEGORIA-ATUAL
+                           PERFORM IMPRIMIR-SUBTOTAL
+                           MOVE ORD-CATEGORIA TO WS-CATEGORIA-ATUAL
+                           PERFORM IMPRIMIR-CABECALHO-CATEGORIA
+                       END-IF
+                   END-IF
+                   DISPLAY '  ' ORD-COD-PRODUTO ' ' ORD-NOME-PRODUTO
+                       ' ESTOQUE: ' ORD-ESTOQUE-PRODUTO
+                   ADD ORD-ESTOQUE-PRODUTO TO WS-SUBTOTAL-ESTOQUE
+                   ADD 1 TO WS-CONTADOR
+            END-PERFORM.
+
+      ****** CABECALHO DE UM NOVO GRUPO DE CATEGORIA ********************
+       IMPRIMIR-CABECALHO-CATEGORIA.
+            DISPLAY ' '
+            DISPLAY 'CATEGORIA: ' WS-CATEGORIA-ATUAL
+            INITIALIZE WS-SUBTOTAL-ESTOQUE.
+
+      ****** SUBTOTAL DE ESTOQUE DO GRUPO DE CATEGORIA ENCERRADO ********
+       IMPRIMIR-SUBTOTAL.
+            DISPLAY '  SUBTOTAL ' WS-CATEGORIA-ATUAL ': '
+                WS-SUBTOTAL-ESTOQUE.
+       END PROGRAM REL-CATEGORIA.
