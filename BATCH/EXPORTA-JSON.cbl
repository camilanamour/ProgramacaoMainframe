@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: EXPORTACAO NOTURNA DE PRODUTOS EM FORMATO JSON LINES
+      *          PARA O DASHBOARD WEB DO ALMOXARIFADO
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - JSON agora tambem inclui categoria, validade e
+      *               estoque reservado do produto
+      * 09 AGO 2026 - REG-JSON alargado para PIC X(350), a linha
+      *               inteira nao cabia mais em PIC X(250)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTA-JSON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           SELECT PRODUTOS-JSON ASSIGN TO 'C:\ARQUIVOS\produtos.json'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-JSON.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       FD PRODUTOS-JSON.
+       01 REG-JSON                 PIC X(350).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-FS-JSON           PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+       77 WS-STATUS-TEXTO      PIC X(08).
+
+       01 WS-PRECO-COPIA           PIC 9(07)V99.
+       01 WS-PRECO-PARTES REDEFINES WS-PRECO-COPIA.
+           03 WS-PRECO-INTEIRO     PIC 9(07).
+           03 WS-PRECO-DECIMAL     PIC 9(02).
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            OPEN INPUT PRODUTOS
+            OPEN OUTPUT PRODUTOS-JSON
+            DISPLAY "------- EXPORTACAO JSON DE PRODUTOS -------"
+            SET WS-EOF     TO 0.
+            SET  WS-FS     TO 0.
+            INITIALIZE WS-CONTADOR
+
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ PRODUTOS INTO WS-PRODUTO
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   PERFORM GRAVAR-LINHA-JSON
+                   ADD 1 TO WS-CONTADOR
+               END-READ
+            END-PERFORM.
+
+            DISPLAY ' '
+            DISPLAY 'PRODUTOS EXPORTADOS: ' WS-CONTADOR
+            DISPLAY 'ARQUIVO GRAVADO: produtos.json'
+
+            CLOSE PRODUTOS
+            CLOSE PRODUTOS-JSON.
+            STOP RUN.
+
+      ****** GRAVA UM OBJETO JSON POR LINHA (JSON LINES) ***************
+       GRAVAR-LINHA-JSON.
+            MOVE WS-PRECO-PRODUTO TO WS-PRECO-COPIA
+            IF WS-ATIVO
+                MOVE 'ATIVO' TO WS-STATUS-TEXTO
+            ELSE
+                MOVE 'INATIVO' TO WS-STATUS-TEXTO
+            END-IF
+            MOVE SPACES TO REG-JSON
+            STRING
+               '{"codigo":"'      DELIMITED BY SIZE
+               WS-COD-PRODUTO     DELIMITED BY SIZE
+               '","nome":"'       DELIMITED BY SIZE
+               WS-NOME-PRODUTO    DELIMITED BY SIZE
+               '","estoque":"'    DELIMITED BY SIZE
+               WS-ESTOQUE-PRODUTO DELIMITED BY SIZE
+               '","estoqueMinimo":"' DELIMITED BY SIZE
+               WS-ESTOQUE-MINIMO  DELIMITED BY SIZE
+               '","codFornecedor":"' DELIMITED BY SIZE
+               WS-COD-FORNECEDOR  DELIMITED BY SIZE
+               '","preco":"'      DELIMITED BY SIZE
+               WS-PRECO-INTEIRO   DELIMITED BY SIZE
+               '.'                DELIMITED BY SIZE
+               WS-PRECO-DECIMAL   DELIMITED BY SIZE
+               '","dataAlteracao":"' DELIMITED BY SIZE
+               WS-DATA-ALTERACAO  DELIMITED BY SIZE
+               '","status":"'     DELIMITED BY SIZE
+               WS-STATUS-TEXTO    DELIMITED BY SPACE
+               '","codigoBarras":"' DELIMITED BY SIZE
+               WS-CODIGO-BARRAS   DELIMITED BY SIZE
+               '","categoria":"'  DELIMITED BY SIZE
+               WS-CATEGORIA-PRODUTO DELIMITED BY SIZE
+               '","validade":"'   DELIMITED BY SIZE
+               WS-VALIDADE-PRODUTO DELIMITED BY SIZE
+               '","estoqueReservado":"' DELIMITED BY SIZE
+               WS-ESTOQUE-RESERVADO DELIMITED BY SIZE
+               '"}'               DELIMITED BY SIZE
+               INTO REG-JSON
+            END-STRING
+            WRITE REG-JSON.
+       END PROGRAM EXPORTA-JSON.
