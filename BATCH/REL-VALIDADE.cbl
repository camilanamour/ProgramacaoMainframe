@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: RELATORIO DE PRODUTOS PERECIVEIS COM VALIDADE DENTRO
+      *          DE UM NUMERO DE DIAS INFORMADO, DO MAIS PROXIMO DE
+      *          VENCER PARA O MAIS DISTANTE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-VALIDADE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           SELECT ARQUIVO-ORDENACAO ASSIGN TO
+           'C:\ARQUIVOS\sort-validade.tmp'.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       SD ARQUIVO-ORDENACAO.
+       01 REG-ORDENACAO.
+           03 ORD-VALIDADE-PRODUTO PIC 9(08).
+           03 ORD-COD-PRODUTO      PIC 9(06).
+           03 ORD-NOME-PRODUTO     PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+       77 WS-DIAS              PIC 9(05).
+       77 WS-HOJE              PIC 9(08).
+       77 WS-HOJE-INTEIRO      PIC 9(08).
+       77 WS-LIMITE-INTEIRO    PIC 9(08).
+       77 WS-DATA-LIMITE       PIC 9(08).
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            DISPLAY "------- PRODUTOS COM VALIDADE PROXIMA -------"
+            SET WS-FS TO 0.
+            DISPLAY 'INFORME O NUMERO DE DIAS:'
+            ACCEPT WS-DIAS
+
+            ACCEPT WS-HOJE FROM DATE YYYYMMDD
+            COMPUTE WS-HOJE-INTEIRO = FUNCTION INTEGER-OF-DATE(WS-HOJE)
+            COMPUTE WS-LIMITE-INTEIRO = WS-HOJE-INTEIRO + WS-DIAS
+            COMPUTE WS-DATA-LIMITE =
+                FUNCTION DATE-OF-INTEGER(WS-LIMITE-INTEIRO)
+
+            SORT ARQUIVO-ORDENACAO
+                ON ASCENDING KEY ORD-VALIDADE-PRODUTO
+                INPUT PROCEDURE IS 1000-LER-PRODUTOS
+                OUTPUT PROCEDURE IS 2000-IMPRIMIR-VALIDADES.
+
+            DISPLAY ' '
+            IF WS-CONTADOR = 0
+                DISPLAY 'NENHUM PRODUTO COM VALIDADE NOS PROXIMOS '
+                    WS-DIAS ' DIAS'
+            ELSE
+                DISPLAY 'PRODUTOS LISTADOS: ' WS-CONTADOR
+            END-IF.
+            STOP RUN.
+
+      ****** LE PRODUTOS ATIVOS E PERECIVEIS DENTRO DO PRAZO ************
+       1000-LER-PRODUTOS.
+            OPEN INPUT PRODUTOS
+            SET WS-EOF TO 0
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ PRODUTOS INTO WS-PRODUTO
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   IF WS-ATIVO AND WS-VALIDADE-PRODUTO NOT EQUAL ZERO
+                      AND WS-VALIDADE-PRODUTO <= WS-DATA-LIMITE
+                       MOVE WS-VALIDADE-PRODUTO TO ORD-VALIDADE-PRODUTO
+                       MOVE WS-COD-PRODUTO TO ORD-COD-PRODUTO
+                       MOVE WS-NOME-PRODUTO TO ORD-NOME-PRODUTO
+                       RELEASE REG-ORDENACAO
+                   END-IF
+            END-PERFORM
+            CLOSE PRODUTOS.
+
+      ****** IMPRIME OS REGISTROS JA ORDENADOS POR VALIDADE *************
+       2000-IMPRIMIR-VALIDADES.
+            SET WS-EOF TO 0
+            INITIALIZE WS-CONTADOR
+            PERFORM UNTIL WS-EOF EQUAL 1
+               RETURN ARQUIVO-ORDENACAO INTO REG-ORDENACAO
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR
+                   DISPLAY ' '
+                   DISPLAY WS-CONTADOR 'O - COD. PRODUTO: '
+                       ORD-COD-PRODUTO
+                   DISPLAY 'NOME PRODUTO: ' ORD-NOME-PRODUTO
+                   DISPLAY 'VALIDADE: ' ORD-VALIDADE-PRODUTO
+            END-PERFORM.
+       END PROGRAM REL-VALIDADE.
