@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: LISTAGEM DE PRODUTOS PARA REPOSICAO (ESTOQUE BAIXO)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-REPOSICAO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+       77 WS-LIMITE            PIC 9(09).
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "----------- PRODUTOS PARA REPOSICAO -----------"
+            DISPLAY 'INFORME O LIMITE DE ESTOQUE:'
+            ACCEPT WS-LIMITE
+
+           COPY PRODENV.
+            OPEN INPUT PRODUTOS
+            SET WS-EOF     TO 0.
+            SET WS-FS      TO 0.
+            INITIALIZE WS-CONTADOR
+
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ PRODUTOS INTO WS-PRODUTO
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   IF WS-ESTOQUE-PRODUTO < WS-LIMITE
+                       DISPLAY ' '
+                       DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
+                       DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
+                       DISPLAY 'ESTOQUE PRODUTO: ' WS-ESTOQUE-PRODUTO
+                       ADD 1 TO WS-CONTADOR
+                   END-IF
+               END-READ
+            END-PERFORM.
+
+            DISPLAY ' '
+            IF WS-CONTADOR = 0
+                DISPLAY 'NENHUM PRODUTO ABAIXO DO LIMITE INFORMADO'
+            ELSE
+                DISPLAY 'QUANTIDADE DE PRODUTOS PARA REPOSICAO: '
+                WS-CONTADOR
+            END-IF
+
+            CLOSE PRODUTOS.
+            STOP RUN.
+       END PROGRAM REL-REPOSICAO.
