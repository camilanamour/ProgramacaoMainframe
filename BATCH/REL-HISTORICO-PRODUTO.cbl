@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: HISTORICO COMBINADO DE UM UNICO PRODUTO: TODOS OS
+      *          EVENTOS DE CADASTRAR/ALTERAR/DELETAR GRAVADOS EM
+      *          PRODUTOS-LOG, MAIS OS MOVIMENTOS DE ESTOQUE GRAVADOS
+      *          EM MOVIMENTO-ESTOQUE, NA ORDEM EM QUE FORAM GRAVADOS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-HISTORICO-PRODUTO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LOGSEL.
+           COPY MOVSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY LOGFD.
+           COPY MOVFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-LOG            PIC 99.
+       77 WS-FS-MOV            PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-COD-BUSCA         PIC 9(06).
+       77 WS-CONTADOR-LOG      PIC 9(05).
+       77 WS-CONTADOR-MOV      PIC 9(05).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "----- HISTORICO COMBINADO DE UM PRODUTO -----"
+            DISPLAY 'INFORME O CODIGO DO PRODUTO:'
+            ACCEPT WS-COD-BUSCA
+
+            PERFORM IMPRIMIR-LOG
+            PERFORM IMPRIMIR-MOVIMENTOS
+
+            DISPLAY ' '
+            IF WS-CONTADOR-LOG EQUAL 0 AND WS-CONTADOR-MOV EQUAL 0
+                DISPLAY 'NENHUM EVENTO ENCONTRADO PARA O PRODUTO '
+                    WS-COD-BUSCA
+            ELSE
+                DISPLAY 'EVENTOS DE CADASTRO/ALTERACAO/EXCLUSAO: '
+                    WS-CONTADOR-LOG
+                DISPLAY 'MOVIMENTOS DE ESTOQUE: ' WS-CONTADOR-MOV
+            END-IF.
+            STOP RUN.
+
+      ****** IMPRIME OS EVENTOS DE CADASTRAR/ALTERAR/DELETAR ***********
+       IMPRIMIR-LOG.
+            OPEN INPUT PRODUTOS-LOG
+            SET WS-EOF TO 0
+            INITIALIZE WS-CONTADOR-LOG
+            DISPLAY ' '
+            DISPLAY 'EVENTOS DE CADASTRO/ALTERACAO/EXCLUSAO:'
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ PRODUTOS-LOG
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   IF LOG-COD-PRODUTO EQUAL WS-COD-BUSCA
+                       DISPLAY ' '
+                       DISPLAY 'OPERACAO: ' LOG-OPERACAO
+                           ' DATA: ' LOG-DATA ' HORA: ' LOG-HORA
+                       DISPLAY 'NOME ANTES: ' LOG-NOME-ANTES
+                           ' ESTOQUE ANTES: ' LOG-ESTOQUE-ANTES
+                       DISPLAY 'NOME DEPOIS: ' LOG-NOME-DEPOIS
+                           ' ESTOQUE DEPOIS: ' LOG-ESTOQUE-DEPOIS
+                       DISPLAY 'USUARIO: ' LOG-USUARIO
+                       ADD 1 TO WS-CONTADOR-LOG
+                   END-IF
+               END-READ
+            END-PERFORM
+            CLOSE PRODUTOS-LOG.
+
+      ****** IMPRIME OS MOVIMENTOS DE ESTOQUE (ENTRADA/SAIDA) **********
+       IMPRIMIR-MOVIMENTOS.
+            OPEN INPUT MOVIMENTO-ESTOQUE
+            SET WS-EOF TO 0
+            INITIALIZE WS-CONTADOR-MOV
+            DISPLAY ' '
+            DISPLAY 'MOVIMENTOS DE ESTOQUE:'
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ MOVIMENTO-ESTOQUE
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   IF MOV-COD-PRODUTO EQUAL WS-COD-BUSCA
+                       DISPLAY ' '
+                       IF MOV-ENTRADA
+                           DISPLAY 'ENTRADA DE ' MOV-QUANTIDADE
+                               ' EM ' MOV-DATA
+                       ELSE
+                           DISPLAY 'SAIDA DE ' MOV-QUANTIDADE
+                               ' EM ' MOV-DATA
+                       END-IF
+                       ADD 1 TO WS-CONTADOR-MOV
+                   END-IF
+               END-READ
+            END-PERFORM
+            CLOSE MOVIMENTO-ESTOQUE.
+       END PROGRAM REL-HISTORICO-PRODUTO.
