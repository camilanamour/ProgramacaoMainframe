@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: LISTAGEM DE PRODUTOS ALTERADOS A PARTIR DE UMA DATA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-ALTERACOES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+       77 WS-DATA-LIMITE       PIC 9(08).
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "----- PRODUTOS ALTERADOS DESDE UMA DATA -----"
+            DISPLAY 'INFORME A DATA LIMITE (AAAAMMDD):'
+            ACCEPT WS-DATA-LIMITE
+
+           COPY PRODENV.
+            OPEN INPUT PRODUTOS
+            SET WS-EOF     TO 0.
+            SET WS-FS      TO 0.
+            INITIALIZE WS-CONTADOR
+
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ PRODUTOS INTO WS-PRODUTO
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   IF WS-DATA-ALTERACAO >= WS-DATA-LIMITE
+                       DISPLAY ' '
+                       DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
+                       DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
+                       DISPLAY 'ESTOQUE PRODUTO: ' WS-ESTOQUE-PRODUTO
+                       DISPLAY 'ALTERADO EM: ' WS-DATA-ALTERACAO
+                       ADD 1 TO WS-CONTADOR
+                   END-IF
+               END-READ
+            END-PERFORM.
+
+            DISPLAY ' '
+            IF WS-CONTADOR = 0
+                DISPLAY 'NENHUM PRODUTO ALTERADO A PARTIR DESSA DATA'
+            ELSE
+                DISPLAY 'QUANTIDADE DE PRODUTOS ALTERADOS: '
+                    WS-CONTADOR
+            END-IF
+
+            CLOSE PRODUTOS.
+            STOP RUN.
+       END PROGRAM REL-ALTERACOES.
