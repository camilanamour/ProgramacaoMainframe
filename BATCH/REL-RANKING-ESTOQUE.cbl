@@ -0,0 +1,96 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: RANKING DE PRODUTOS POR ESTOQUE, DO MAIS CRITICO
+      *          (MENOR ESTOQUE) PARA O MENOS CRITICO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-RANKING-ESTOQUE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           SELECT ARQUIVO-ORDENACAO ASSIGN TO
+           'C:\ARQUIVOS\sort-ranking-estoque.tmp'.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       SD ARQUIVO-ORDENACAO.
+       01 REG-ORDENACAO.
+           03 ORD-ESTOQUE-PRODUTO  PIC 9(09).
+           03 ORD-COD-PRODUTO      PIC 9(06).
+           03 ORD-NOME-PRODUTO     PIC X(20).
+           03 ORD-ESTOQUE-MINIMO   PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            DISPLAY "------- RANKING DE ESTOQUE (MAIS CRITICO PRIMEIRO)"
+                " -------"
+            SET WS-FS TO 0.
+
+            SORT ARQUIVO-ORDENACAO
+                ON ASCENDING KEY ORD-ESTOQUE-PRODUTO
+                INPUT PROCEDURE IS 1000-LER-PRODUTOS
+                OUTPUT PROCEDURE IS 2000-IMPRIMIR-RANKING.
+
+            DISPLAY ' '
+            IF WS-CONTADOR = 0
+                DISPLAY 'NENHUM PRODUTO ATIVO ENCONTRADO'
+            ELSE
+                DISPLAY 'PRODUTOS LISTADOS: ' WS-CONTADOR
+            END-IF.
+            STOP RUN.
+
+      ****** LE PRODUTOS ATIVOS E ENVIA PARA A ORDENACAO ***************
+       1000-LER-PRODUTOS.
+            OPEN INPUT PRODUTOS
+            SET WS-EOF TO 0
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ PRODUTOS INTO WS-PRODUTO
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   IF WS-ATIVO
+                       MOVE WS-ESTOQUE-PRODUTO TO ORD-ESTOQUE-PRODUTO
+                       MOVE WS-COD-PRODUTO TO ORD-COD-PRODUTO
+                       MOVE WS-NOME-PRODUTO TO ORD-NOME-PRODUTO
+                       MOVE WS-ESTOQUE-MINIMO TO ORD-ESTOQUE-MINIMO
+                       RELEASE REG-ORDENACAO
+                   END-IF
+            END-PERFORM
+            CLOSE PRODUTOS.
+
+      ****** IMPRIME OS REGISTROS JA ORDENADOS POR ESTOQUE **************
+       2000-IMPRIMIR-RANKING.
+            SET WS-EOF TO 0
+            INITIALIZE WS-CONTADOR
+            PERFORM UNTIL WS-EOF EQUAL 1
+               RETURN ARQUIVO-ORDENACAO INTO REG-ORDENACAO
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR
+                   DISPLAY ' '
+                   DISPLAY WS-CONTADOR 'O - COD. PRODUTO: '
+                       ORD-COD-PRODUTO
+                   DISPLAY 'NOME PRODUTO: ' ORD-NOME-PRODUTO
+                   DISPLAY 'ESTOQUE PRODUTO: ' ORD-ESTOQUE-PRODUTO
+                   IF ORD-ESTOQUE-PRODUTO <= ORD-ESTOQUE-MINIMO
+                       DISPLAY '** REORDER **'
+                   END-IF
+            END-PERFORM.
+       END PROGRAM REL-RANKING-ESTOQUE.
