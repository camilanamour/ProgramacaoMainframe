@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: CARGA EM LOTE DE NOVOS PRODUTOS
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - registros em lote agora carregam CODIGO-BARRAS
+      * 09 AGO 2026 - COD-PRODUTO ampliado para 6 digitos (PRODFD)
+      * 09 AGO 2026 - produto carregado em lote agora tambem comeca
+      *               com CATEGORIA-PRODUTO em branco, sem VALIDADE-
+      *               PRODUTO e com ESTOQUE-RESERVADO zerado, igual ao
+      *               cadastro manual
+      * 09 AGO 2026 - WRITE REG-PRODUTO nao usa mais INVALID KEY/NOT
+      *               INVALID KEY (um arquivo ocupado, FILE STATUS 99,
+      *               tambem caia em NOT INVALID KEY e era contado como
+      *               carregado com sucesso); o laco agora decide pelo
+      *               FILE STATUS diretamente, com nova tentativa em
+      *               caso de arquivo ocupado, igual a CRUD-01-cadastrar
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-PRODUTOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           SELECT NOVOS-PRODUTOS ASSIGN TO
+           'C:\ARQUIVOS\novos-produtos.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-NOVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       FD NOVOS-PRODUTOS.
+       01 REG-NOVO-PRODUTO.
+           03 NOVO-COD-PRODUTO     PIC 9(06).
+           03 NOVO-NOME-PRODUTO    PIC X(20).
+           03 NOVO-ESTOQUE-PRODUTO PIC 9(09).
+           03 NOVO-ESTOQUE-MINIMO  PIC 9(09).
+           03 NOVO-COD-FORNECEDOR  PIC 9(04).
+           03 NOVO-PRECO-PRODUTO   PIC 9(07)V99.
+           03 NOVO-CODIGO-BARRAS   PIC X(13).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-FS-NOVO           PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+       77 WS-REJEITADOS        PIC 9(05).
+       77 WS-COD-OK            PIC X VALUE SPACE.
+       77 WS-TENTATIVAS        PIC 9 VALUE ZERO.
+       77 WS-MS-ESPERA         PIC 9(8) COMP-5 VALUE 500.
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            DISPLAY "----------- CARGA DE NOVOS PRODUTOS -----------"
+            SET  WS-FS     TO 0.
+      ****** LEITURA E ESCRITA *****************************************
+            OPEN I-O PRODUTOS
+      ****** ARQUIVO NÃO EXISTE ****************************************
+            IF WS-FS EQUAL 35 THEN
+                OPEN OUTPUT PRODUTOS
+            END-IF
+            OPEN INPUT NOVOS-PRODUTOS
+
+            SET WS-EOF      TO 0.
+            INITIALIZE WS-CONTADOR
+            INITIALIZE WS-REJEITADOS
+
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ NOVOS-PRODUTOS
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   MOVE NOVO-COD-PRODUTO    TO COD-PRODUTO
+                   MOVE NOVO-NOME-PRODUTO   TO NOME-PRODUTO
+                   MOVE NOVO-ESTOQUE-PRODUTO TO ESTOQUE-PRODUTO
+                   MOVE NOVO-ESTOQUE-MINIMO TO ESTOQUE-MINIMO
+                   MOVE NOVO-COD-FORNECEDOR TO COD-FORNECEDOR
+                   MOVE NOVO-PRECO-PRODUTO  TO PRECO-PRODUTO
+                   MOVE NOVO-CODIGO-BARRAS  TO CODIGO-BARRAS
+                   MOVE SPACES TO CATEGORIA-PRODUTO
+                   MOVE ZERO TO VALIDADE-PRODUTO
+                   MOVE ZERO TO ESTOQUE-RESERVADO
+                   SET ATIVO TO TRUE
+                   MOVE SPACE TO WS-COD-OK
+                   INITIALIZE WS-TENTATIVAS
+                   PERFORM UNTIL WS-COD-OK EQUAL 'S'
+                      WRITE REG-PRODUTO
+                      END-WRITE
+                      EVALUATE TRUE
+                          WHEN WS-FS EQUAL ZEROS
+                              ADD 1 TO WS-CONTADOR
+                              MOVE 'S' TO WS-COD-OK
+                          WHEN WS-FS EQUAL 22
+                              DISPLAY ' '
+                              DISPLAY 'COD. PRODUTO: ' NOVO-COD-PRODUTO
+                              DISPLAY '  JA CADASTRADO, REGISTRO '
+                                  'REJEITADO'
+                              ADD 1 TO WS-REJEITADOS
+                              MOVE 'S' TO WS-COD-OK
+                          WHEN WS-FS EQUAL 99 AND WS-TENTATIVAS < 5
+                              ADD 1 TO WS-TENTATIVAS
+                              DISPLAY 'ARQUIVO OCUPADO, TENTANDO '
+                                  'NOVAMENTE...'
+                              CALL "CBL_THREAD_SLEEP" USING
+                                  WS-MS-ESPERA
+                          WHEN OTHER
+                              DISPLAY ' '
+                              DISPLAY 'COD. PRODUTO: ' NOVO-COD-PRODUTO
+                              DISPLAY '  NAO FOI POSSIVEL GRAVAR, '
+                                  'REGISTRO REJEITADO'
+                              ADD 1 TO WS-REJEITADOS
+                              MOVE 'S' TO WS-COD-OK
+                      END-EVALUATE
+                   END-PERFORM
+            END-PERFORM.
+
+            DISPLAY ' '
+            DISPLAY 'PRODUTOS CARREGADOS COM SUCESSO: ' WS-CONTADOR
+            DISPLAY 'PRODUTOS REJEITADOS (CODIGO DUPLICADO): '
+                WS-REJEITADOS
+
+            CLOSE NOVOS-PRODUTOS
+            CLOSE PRODUTOS.
+            STOP RUN.
+       END PROGRAM CARGA-PRODUTOS.
