@@ -0,0 +1,161 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: INICIALIZACAO (CRIACAO/RECRIACAO) DO ARQUIVO PRODUTOS
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - modelo de carga inicial agora traz CODIGO-BARRAS
+      * 09 AGO 2026 - COD-PRODUTO ampliado para 6 digitos (PRODFD)
+      * 09 AGO 2026 - produto carregado do modelo agora tambem comeca
+      *               com CATEGORIA-PRODUTO em branco, sem VALIDADE-
+      *               PRODUTO e com ESTOQUE-RESERVADO zerado, igual ao
+      *               cadastro manual
+      * 09 AGO 2026 - WRITE REG-PRODUTO nao usa mais INVALID KEY/NOT
+      *               INVALID KEY (um arquivo ocupado, FILE STATUS 99,
+      *               tambem caia em NOT INVALID KEY e era contado como
+      *               carregado com sucesso); o laco agora decide pelo
+      *               FILE STATUS diretamente, com nova tentativa em
+      *               caso de arquivo ocupado, igual a CRUD-01-cadastrar
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INICIALIZA-PRODUTOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           SELECT SEED-PRODUTOS ASSIGN TO
+           'C:\ARQUIVOS\seed-produtos.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-SEED.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       FD SEED-PRODUTOS.
+       01 REG-SEED-PRODUTO.
+           03 SEED-COD-PRODUTO     PIC 9(06).
+           03 SEED-NOME-PRODUTO    PIC X(20).
+           03 SEED-ESTOQUE-PRODUTO PIC 9(09).
+           03 SEED-ESTOQUE-MINIMO  PIC 9(09).
+           03 SEED-COD-FORNECEDOR  PIC 9(04).
+           03 SEED-PRECO-PRODUTO   PIC 9(07)V99.
+           03 SEED-CODIGO-BARRAS   PIC X(13).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-FS-SEED           PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+       77 WS-RESP              PIC A(1).
+       77 WS-EXISTIA           PIC X VALUE SPACE.
+       77 WS-ABERTO            PIC X VALUE 'S'.
+       77 WS-COD-OK            PIC X VALUE SPACE.
+       77 WS-TENTATIVAS        PIC 9 VALUE ZERO.
+       77 WS-MS-ESPERA         PIC 9(8) COMP-5 VALUE 500.
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            DISPLAY "----- INICIALIZACAO DO ARQUIVO PRODUTOS -----"
+            SET  WS-FS     TO 0.
+            MOVE SPACE TO WS-EXISTIA
+      ****** VERIFICA SE O ARQUIVO JA EXISTE ***************************
+            OPEN I-O PRODUTOS
+            IF WS-FS EQUAL 35 THEN
+                OPEN OUTPUT PRODUTOS
+                DISPLAY 'ARQUIVO PRODUTOS CRIADO (NAO EXISTIA).'
+            ELSE
+                MOVE 'S' TO WS-EXISTIA
+                DISPLAY 'ARQUIVO PRODUTOS JA EXISTE.'
+                DISPLAY 'RECRIAR VAZIO (APAGA REGISTROS)? (S|N)'
+                ACCEPT WS-RESP
+                CLOSE PRODUTOS
+                IF WS-RESP EQUAL 'S'
+                    OPEN OUTPUT PRODUTOS
+                    DISPLAY 'ARQUIVO PRODUTOS RECRIADO VAZIO.'
+                ELSE
+                    DISPLAY 'OPERACAO CANCELADA, ARQUIVO MANTIDO.'
+                    MOVE 'N' TO WS-ABERTO
+                END-IF
+            END-IF
+
+            IF WS-EXISTIA NOT EQUAL 'S' OR WS-RESP EQUAL 'S'
+                DISPLAY ' '
+                DISPLAY 'CARREGAR REGISTROS DE UM MODELO? (S|N)'
+                ACCEPT WS-RESP
+                IF WS-RESP EQUAL 'S'
+                    OPEN INPUT SEED-PRODUTOS
+                    IF WS-FS-SEED EQUAL ZEROS
+                        SET WS-EOF TO 0
+                        INITIALIZE WS-CONTADOR
+                        PERFORM UNTIL WS-EOF EQUAL 1
+                           READ SEED-PRODUTOS
+                           AT END
+                               MOVE 1 TO WS-EOF
+                           NOT AT END
+                               MOVE SEED-COD-PRODUTO TO COD-PRODUTO
+                               MOVE SEED-NOME-PRODUTO TO NOME-PRODUTO
+                               MOVE SEED-ESTOQUE-PRODUTO
+                                   TO ESTOQUE-PRODUTO
+                               MOVE SEED-ESTOQUE-MINIMO
+                                   TO ESTOQUE-MINIMO
+                               MOVE SEED-COD-FORNECEDOR
+                                   TO COD-FORNECEDOR
+                               MOVE SEED-PRECO-PRODUTO TO PRECO-PRODUTO
+                               MOVE SEED-CODIGO-BARRAS
+                                   TO CODIGO-BARRAS
+                               MOVE SPACES TO CATEGORIA-PRODUTO
+                               MOVE ZERO TO VALIDADE-PRODUTO
+                               MOVE ZERO TO ESTOQUE-RESERVADO
+                               SET ATIVO TO TRUE
+                               MOVE SPACE TO WS-COD-OK
+                               INITIALIZE WS-TENTATIVAS
+                               PERFORM UNTIL WS-COD-OK EQUAL 'S'
+                                  WRITE REG-PRODUTO
+                                  END-WRITE
+                                  EVALUATE TRUE
+                                      WHEN WS-FS EQUAL ZEROS
+                                          ADD 1 TO WS-CONTADOR
+                                          MOVE 'S' TO WS-COD-OK
+                                      WHEN WS-FS EQUAL 22
+                                          DISPLAY 'COD. PRODUTO: '
+                                              SEED-COD-PRODUTO
+                                              ' JA EXISTE, IGNORADO'
+                                          MOVE 'S' TO WS-COD-OK
+                                      WHEN WS-FS EQUAL 99 AND
+                                          WS-TENTATIVAS < 5
+                                          ADD 1 TO WS-TENTATIVAS
+                                          DISPLAY 'ARQUIVO OCUPADO, '
+                                              'TENTANDO NOVAMENTE...'
+                                          CALL "CBL_THREAD_SLEEP"
+                                              USING WS-MS-ESPERA
+                                      WHEN OTHER
+                                          DISPLAY 'COD. PRODUTO: '
+                                              SEED-COD-PRODUTO
+                                              ' NAO FOI POSSIVEL '
+                                              'GRAVAR, IGNORADO'
+                                          MOVE 'S' TO WS-COD-OK
+                                  END-EVALUATE
+                               END-PERFORM
+                        END-PERFORM
+                        CLOSE SEED-PRODUTOS
+                        DISPLAY 'REGISTROS CARREGADOS DO MODELO: '
+                            WS-CONTADOR
+                    ELSE
+                        DISPLAY 'ARQUIVO MODELO NAO ENCONTRADO'
+                    END-IF
+                END-IF
+            END-IF.
+
+            IF WS-ABERTO EQUAL 'S'
+                CLOSE PRODUTOS
+            END-IF.
+            STOP RUN.
+       END PROGRAM INICIALIZA-PRODUTOS.
