@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: RECONCILIACAO DE CONTAGEM FISICA DE ESTOQUE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-RECONCILIACAO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           SELECT CONTAGEM ASSIGN TO 'C:\ARQUIVOS\contagem.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CONT.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       FD CONTAGEM.
+       01 REG-CONTAGEM.
+           03 CONT-COD-PRODUTO     PIC 9(06).
+           03 CONT-QTD-CONTADA     PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-FS-CONT           PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+       77 WS-VARIACAO          PIC S9(09).
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            OPEN INPUT CONTAGEM
+            OPEN INPUT PRODUTOS
+            DISPLAY "----------- RECONCILIACAO DE CONTAGEM -----------"
+            SET WS-EOF        TO 0.
+            SET WS-FS         TO 0.
+            INITIALIZE WS-CONTADOR
+
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ CONTAGEM
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR
+                   MOVE CONT-COD-PRODUTO TO COD-PRODUTO
+                   READ PRODUTOS INTO WS-PRODUTO
+                       KEY IS COD-PRODUTO
+                       INVALID KEY
+                           DISPLAY ' '
+                           DISPLAY 'COD. PRODUTO: ' CONT-COD-PRODUTO
+                           DISPLAY '  NAO CADASTRADO EM PRODUTOS'
+                       NOT INVALID KEY
+                           COMPUTE WS-VARIACAO =
+                               CONT-QTD-CONTADA - WS-ESTOQUE-PRODUTO
+                           DISPLAY ' '
+                           DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
+                           DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
+                           DISPLAY 'ESTOQUE SISTEMA: '
+                               WS-ESTOQUE-PRODUTO
+                           DISPLAY 'ESTOQUE CONTADO: '
+                               CONT-QTD-CONTADA
+                           IF WS-VARIACAO > 0
+                               DISPLAY 'VARIACAO: +' WS-VARIACAO
+                               ' (SOBRA)'
+                           ELSE IF WS-VARIACAO < 0
+                               DISPLAY 'VARIACAO: ' WS-VARIACAO
+                               ' (FALTA)'
+                           ELSE
+                               DISPLAY 'VARIACAO: 0 (CONFERE)'
+                           END-IF
+                   END-READ
+            END-PERFORM.
+
+            IF WS-CONTADOR = 0
+                DISPLAY 'NENHUM REGISTRO DE CONTAGEM'
+            END-IF
+
+            DISPLAY ' '
+            DISPLAY 'QUANTIDADE DE ITENS CONFERIDOS: ' WS-CONTADOR
+
+            CLOSE CONTAGEM
+            CLOSE PRODUTOS.
+            STOP RUN.
+       END PROGRAM REL-RECONCILIACAO.
