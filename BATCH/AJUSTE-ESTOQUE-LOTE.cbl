@@ -0,0 +1,209 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: AJUSTE DE ESTOQUE EM LOTE A PARTIR DE UM ARQUIVO DE
+      *          AJUSTES (QUANTIDADE OU PERCENTUAL, ENTRADA OU SAIDA)
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - OPEN I-O de PRODUTOS agora trata a ausencia do
+      *               arquivo (FILE STATUS 35) do mesmo jeito que os
+      *               demais programas de lote
+      * 09 AGO 2026 - SAIDA que deixaria o estoque abaixo da reserva
+      *               (ESTOQUE-RESERVADO) agora e rejeitada, igual a
+      *               CRUD-05-alterar
+      * 09 AGO 2026 - REWRITE REG-PRODUTO nao usa mais INVALID KEY/NOT
+      *               INVALID KEY (um registro ocupado, FILE STATUS 99,
+      *               tambem caia em NOT INVALID KEY e o ajuste era
+      *               contado como aplicado sem de fato ter sido
+      *               regravado); o ajuste agora decide pelo FILE
+      *               STATUS diretamente
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AJUSTE-ESTOQUE-LOTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           COPY LOGSEL.
+           COPY MOVSEL.
+           SELECT AJUSTES-ESTOQUE ASSIGN TO
+           'C:\ARQUIVOS\ajustes-estoque.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-AJU.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+           COPY LOGFD.
+           COPY MOVFD.
+
+       FD AJUSTES-ESTOQUE.
+       01 REG-AJUSTE.
+           03 AJU-COD-PRODUTO      PIC 9(06).
+           03 AJU-TIPO             PIC X(01).
+               88 AJU-QUANTIDADE   VALUE 'Q'.
+               88 AJU-PERCENTUAL   VALUE 'P'.
+           03 AJU-SINAL            PIC X(01).
+               88 AJU-ENTRADA      VALUE '+'.
+               88 AJU-SAIDA        VALUE '-'.
+           03 AJU-VALOR            PIC 9(07)V99.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-FS-LOG            PIC 99.
+       77 WS-FS-MOV            PIC 99.
+       77 WS-FS-AJU            PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+       77 WS-REJEITADOS        PIC 9(05).
+       77 WS-QTD-AJUSTE        PIC 9(09).
+       77 WS-ESTOQUE-PROJETADO PIC 9(09).
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            DISPLAY "----------- AJUSTE DE ESTOQUE EM LOTE -----------"
+            SET  WS-FS     TO 0.
+            OPEN I-O PRODUTOS
+            IF WS-FS EQUAL 35 THEN
+                OPEN OUTPUT PRODUTOS
+            END-IF
+            OPEN INPUT AJUSTES-ESTOQUE
+            IF WS-FS-AJU NOT EQUAL ZEROS
+                DISPLAY 'ARQUIVO DE AJUSTES NAO ENCONTRADO'
+                DISPLAY 'FILE STATUS: ' WS-FS-AJU
+            ELSE
+                SET WS-EOF TO 0
+                INITIALIZE WS-CONTADOR
+                INITIALIZE WS-REJEITADOS
+
+                PERFORM UNTIL WS-EOF EQUAL 1
+                   READ AJUSTES-ESTOQUE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM APLICAR-AJUSTE
+                END-PERFORM
+
+                DISPLAY ' '
+                DISPLAY 'AJUSTES APLICADOS COM SUCESSO: ' WS-CONTADOR
+                DISPLAY 'AJUSTES REJEITADOS: ' WS-REJEITADOS
+
+                CLOSE AJUSTES-ESTOQUE
+            END-IF.
+            CLOSE PRODUTOS.
+            STOP RUN.
+
+      ****** APLICA UM AJUSTE AO REGISTRO CORRESPONDENTE ***************
+       APLICAR-AJUSTE.
+            MOVE AJU-COD-PRODUTO TO COD-PRODUTO
+            READ PRODUTOS RECORD INTO WS-PRODUTO
+               KEY IS COD-PRODUTO
+                   INVALID KEY
+                       DISPLAY 'COD. PRODUTO: ' AJU-COD-PRODUTO
+                           ' NAO ENCONTRADO, AJUSTE REJEITADO'
+                       ADD 1 TO WS-REJEITADOS
+                   NOT INVALID KEY
+                       IF WS-INATIVO
+                           DISPLAY 'COD. PRODUTO: ' AJU-COD-PRODUTO
+                               ' ESTA INATIVO, AJUSTE REJEITADO'
+                           ADD 1 TO WS-REJEITADOS
+                       ELSE
+                           PERFORM CALCULAR-QUANTIDADE
+                           PERFORM GRAVAR-AJUSTE
+                       END-IF
+            END-READ.
+
+      ****** CALCULA A QUANTIDADE A APLICAR, EM UNIDADES ***************
+       CALCULAR-QUANTIDADE.
+            IF AJU-QUANTIDADE
+                MOVE AJU-VALOR TO WS-QTD-AJUSTE
+            ELSE
+                COMPUTE WS-QTD-AJUSTE ROUNDED =
+                    WS-ESTOQUE-PRODUTO * AJU-VALOR / 100
+            END-IF.
+
+      ****** GRAVA O NOVO SALDO, O MOVIMENTO E O LOG DE AUDITORIA ******
+       GRAVAR-AJUSTE.
+            IF AJU-SAIDA AND WS-QTD-AJUSTE > WS-ESTOQUE-PRODUTO
+                DISPLAY 'COD. PRODUTO: ' AJU-COD-PRODUTO
+                    ' SAIDA MAIOR QUE O ESTOQUE, AJUSTE REJEITADO'
+                ADD 1 TO WS-REJEITADOS
+            ELSE
+                IF AJU-SAIDA
+                    SUBTRACT WS-QTD-AJUSTE FROM ESTOQUE-PRODUTO
+                        GIVING WS-ESTOQUE-PROJETADO
+                END-IF
+                IF AJU-SAIDA AND WS-ESTOQUE-PROJETADO <
+                    ESTOQUE-RESERVADO
+                    DISPLAY 'COD. PRODUTO: ' AJU-COD-PRODUTO
+                        ' SAIDA DEIXARIA O ESTOQUE ABAIXO DA RESERVA, '
+                        'AJUSTE REJEITADO'
+                    ADD 1 TO WS-REJEITADOS
+                ELSE
+                IF AJU-SAIDA
+                    MOVE WS-ESTOQUE-PROJETADO TO ESTOQUE-PRODUTO
+                ELSE
+                    ADD WS-QTD-AJUSTE TO ESTOQUE-PRODUTO
+                END-IF
+                ACCEPT DATA-ALTERACAO FROM DATE YYYYMMDD
+                REWRITE REG-PRODUTO
+                END-REWRITE
+                IF WS-FS EQUAL ZEROS
+                    MOVE COD-PRODUTO TO MOV-COD-PRODUTO
+                    MOVE WS-QTD-AJUSTE TO MOV-QUANTIDADE
+                    IF AJU-SAIDA
+                        SET MOV-SAIDA TO TRUE
+                    ELSE
+                        SET MOV-ENTRADA TO TRUE
+                    END-IF
+                    PERFORM GRAVAR-MOVIMENTO
+                    MOVE 'AJUSTE LOT' TO LOG-OPERACAO
+                    MOVE COD-PRODUTO TO LOG-COD-PRODUTO
+                    MOVE NOME-PRODUTO TO LOG-NOME-ANTES
+                    MOVE WS-ESTOQUE-PRODUTO TO LOG-ESTOQUE-ANTES
+                    MOVE NOME-PRODUTO TO LOG-NOME-DEPOIS
+                    MOVE ESTOQUE-PRODUTO TO LOG-ESTOQUE-DEPOIS
+                    PERFORM GRAVAR-LOG
+                    ADD 1 TO WS-CONTADOR
+                ELSE
+                    DISPLAY 'COD. PRODUTO: ' AJU-COD-PRODUTO
+                        ' NAO FOI POSSIVEL REGRAVAR, AJUSTE '
+                        'REJEITADO'
+                    ADD 1 TO WS-REJEITADOS
+                END-IF
+                END-IF
+            END-IF.
+
+      ****** GRAVA MOVIMENTO DE ESTOQUE *********************************
+       GRAVAR-MOVIMENTO.
+            MOVE ZERO TO MOV-DATA
+            ACCEPT MOV-DATA FROM DATE YYYYMMDD
+            OPEN EXTEND MOVIMENTO-ESTOQUE
+            IF WS-FS-MOV EQUAL 35
+                OPEN OUTPUT MOVIMENTO-ESTOQUE
+            END-IF
+            WRITE REG-MOVIMENTO
+            CLOSE MOVIMENTO-ESTOQUE.
+
+      ****** GRAVA LOG DE AUDITORIA **************************************
+       GRAVAR-LOG.
+            ACCEPT LOG-USUARIO FROM ENVIRONMENT 'USER'
+            IF LOG-USUARIO EQUAL SPACES
+                MOVE 'DESCONHECIDO' TO LOG-USUARIO
+            END-IF
+            ACCEPT LOG-DATA FROM DATE YYYYMMDD
+            ACCEPT LOG-HORA FROM TIME
+            OPEN EXTEND PRODUTOS-LOG
+            IF WS-FS-LOG EQUAL 35
+                OPEN OUTPUT PRODUTOS-LOG
+            END-IF
+            WRITE REG-LOG
+            CLOSE PRODUTOS-LOG.
+       END PROGRAM AJUSTE-ESTOQUE-LOTE.
