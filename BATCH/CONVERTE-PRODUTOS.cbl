@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: CONVERSAO UNICA DO ARQUIVO PRODUTOS PARA O NOVO
+      *          TAMANHO DE COD-PRODUTO (DE 3 PARA 6 DIGITOS)
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - programa criado para migrar um produtos.txt no
+      *               layout antigo (COD-PRODUTO PIC 9(03)) para o
+      *               layout atual (COD-PRODUTO PIC 9(06)) sem perder
+      *               NOME-PRODUTO/ESTOQUE-PRODUTO nem os demais campos
+      * 09 AGO 2026 - produto convertido agora tambem comeca com
+      *               CATEGORIA-PRODUTO em branco, sem VALIDADE-PRODUTO
+      *               e com ESTOQUE-RESERVADO zerado, campos que nao
+      *               existiam no layout antigo
+      * 09 AGO 2026 - WRITE REG-PRODUTO nao usa mais INVALID KEY/NOT
+      *               INVALID KEY (um arquivo ocupado, FILE STATUS 99,
+      *               tambem caia em NOT INVALID KEY e era contado como
+      *               convertido com sucesso, apagando dados numa
+      *               migracao que so roda uma vez); o laco agora
+      *               decide pelo FILE STATUS diretamente, com nova
+      *               tentativa em caso de arquivo ocupado
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERTE-PRODUTOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS-ANTIGO ASSIGN TO
+           'C:\ARQUIVOS\produtos-antigo.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS ANT-COD-PRODUTO
+           FILE STATUS IS WS-FS-ANT.
+           COPY PRODSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS-ANTIGO.
+       01 REG-PRODUTO-ANTIGO.
+           03 ANT-COD-PRODUTO      PIC 9(03).
+           03 ANT-NOME-PRODUTO     PIC X(20).
+           03 ANT-ESTOQUE-PRODUTO  PIC 9(09).
+           03 ANT-ESTOQUE-MINIMO   PIC 9(09).
+           03 ANT-COD-FORNECEDOR   PIC 9(04).
+           03 ANT-PRECO-PRODUTO    PIC 9(07)V99.
+           03 ANT-DATA-ALTERACAO   PIC 9(08).
+           03 ANT-STATUS-PRODUTO   PIC X(01).
+           03 ANT-CODIGO-BARRAS    PIC X(13).
+
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-FS-ANT            PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+       77 WS-REJEITADOS        PIC 9(05).
+       77 WS-RESP              PIC A(1).
+       77 WS-COD-OK            PIC X VALUE SPACE.
+       77 WS-TENTATIVAS        PIC 9 VALUE ZERO.
+       77 WS-MS-ESPERA         PIC 9(8) COMP-5 VALUE 500.
+
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            DISPLAY "----- CONVERSAO DE PRODUTOS PARA COD. DE 6 "
+                "DIGITOS -----"
+            DISPLAY 'ESTE PROGRAMA LE C:\ARQUIVOS\produtos-antigo.txt '
+                '(COPIA DO'
+            DISPLAY 'PRODUTOS.TXT ANTERIOR) E RECRIA O PRODUTOS.TXT '
+                'ATUAL COM'
+            DISPLAY 'COD-PRODUTO DE 6 DIGITOS. CONFIRMA? (S|N)'
+            ACCEPT WS-RESP
+
+            IF WS-RESP EQUAL 'S'
+                OPEN INPUT PRODUTOS-ANTIGO
+                IF WS-FS-ANT NOT EQUAL ZEROS
+                    DISPLAY 'ARQUIVO PRODUTOS-ANTIGO.TXT NAO ENCONTRADO'
+                    DISPLAY 'FILE STATUS: ' WS-FS-ANT
+                ELSE
+                    OPEN OUTPUT PRODUTOS
+                    SET WS-EOF TO 0
+                    INITIALIZE WS-CONTADOR
+                    INITIALIZE WS-REJEITADOS
+                    PERFORM UNTIL WS-EOF EQUAL 1
+                       READ PRODUTOS-ANTIGO
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           MOVE ANT-COD-PRODUTO     TO COD-PRODUTO
+                           MOVE ANT-NOME-PRODUTO    TO NOME-PRODUTO
+                           MOVE ANT-ESTOQUE-PRODUTO TO ESTOQUE-PRODUTO
+                           MOVE ANT-ESTOQUE-MINIMO  TO ESTOQUE-MINIMO
+                           MOVE ANT-COD-FORNECEDOR  TO COD-FORNECEDOR
+                           MOVE ANT-PRECO-PRODUTO   TO PRECO-PRODUTO
+                           MOVE ANT-DATA-ALTERACAO  TO DATA-ALTERACAO
+                           MOVE ANT-STATUS-PRODUTO  TO STATUS-PRODUTO
+                           MOVE ANT-CODIGO-BARRAS   TO CODIGO-BARRAS
+                           MOVE SPACES TO CATEGORIA-PRODUTO
+                           MOVE ZERO TO VALIDADE-PRODUTO
+                           MOVE ZERO TO ESTOQUE-RESERVADO
+                           MOVE SPACE TO WS-COD-OK
+                           INITIALIZE WS-TENTATIVAS
+                           PERFORM UNTIL WS-COD-OK EQUAL 'S'
+                              WRITE REG-PRODUTO
+                              END-WRITE
+                              EVALUATE TRUE
+                                  WHEN WS-FS EQUAL ZEROS
+                                      ADD 1 TO WS-CONTADOR
+                                      MOVE 'S' TO WS-COD-OK
+                                  WHEN WS-FS EQUAL 22
+                                      DISPLAY 'COD. PRODUTO: '
+                                          ANT-COD-PRODUTO
+                                          ' JA CONVERTIDO, IGNORADO'
+                                      ADD 1 TO WS-REJEITADOS
+                                      MOVE 'S' TO WS-COD-OK
+                                  WHEN WS-FS EQUAL 99 AND
+                                      WS-TENTATIVAS < 5
+                                      ADD 1 TO WS-TENTATIVAS
+                                      DISPLAY 'ARQUIVO OCUPADO, '
+                                          'TENTANDO NOVAMENTE...'
+                                      CALL "CBL_THREAD_SLEEP"
+                                          USING WS-MS-ESPERA
+                                  WHEN OTHER
+                                      DISPLAY 'COD. PRODUTO: '
+                                          ANT-COD-PRODUTO
+                                          ' NAO FOI POSSIVEL GRAVAR, '
+                                          'IGNORADO'
+                                      ADD 1 TO WS-REJEITADOS
+                                      MOVE 'S' TO WS-COD-OK
+                              END-EVALUATE
+                           END-PERFORM
+                    END-PERFORM
+                    CLOSE PRODUTOS-ANTIGO
+                    CLOSE PRODUTOS
+                    DISPLAY 'REGISTROS CONVERTIDOS: ' WS-CONTADOR
+                    DISPLAY 'REGISTROS REJEITADOS: ' WS-REJEITADOS
+                END-IF
+            ELSE
+                DISPLAY 'CONVERSAO CANCELADA'
+            END-IF.
+            STOP RUN.
+       END PROGRAM CONVERTE-PRODUTOS.
