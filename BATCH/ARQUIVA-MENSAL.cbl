@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: ROTINA DE FIM DE MES QUE COPIA CADA REGISTRO DE
+      *          PRODUTOS PARA PRODUTOS-HIST, DATADO, PARA CONSULTA
+      *          DE ESTOQUE EM MESES ANTERIORES
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - snapshot mensal agora tambem grava o estoque
+      *               reservado do produto
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQUIVA-MENSAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           COPY HISTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+           COPY HISTFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-FS-HIST           PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+       77 WS-DATA-SNAPSHOT     PIC 9(08).
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            DISPLAY "----------- ARQUIVAMENTO MENSAL DE PRODUTOS ----"
+            ACCEPT WS-DATA-SNAPSHOT FROM DATE YYYYMMDD
+
+            OPEN INPUT PRODUTOS
+            OPEN I-O PRODUTOS-HIST
+            IF WS-FS-HIST EQUAL 35
+                OPEN OUTPUT PRODUTOS-HIST
+            END-IF
+
+            SET WS-EOF     TO 0.
+            INITIALIZE WS-CONTADOR
+
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ PRODUTOS INTO WS-PRODUTO
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   PERFORM GRAVAR-SNAPSHOT
+                   ADD 1 TO WS-CONTADOR
+               END-READ
+            END-PERFORM.
+
+            DISPLAY ' '
+            DISPLAY 'DATA DO SNAPSHOT: ' WS-DATA-SNAPSHOT
+            DISPLAY 'PRODUTOS ARQUIVADOS: ' WS-CONTADOR
+
+            CLOSE PRODUTOS.
+            CLOSE PRODUTOS-HIST.
+            STOP RUN.
+
+      ****** GRAVA UM SNAPSHOT DO PRODUTO PARA O MES CORRENTE ***********
+       GRAVAR-SNAPSHOT.
+            MOVE WS-COD-PRODUTO TO HIST-COD-PRODUTO
+            MOVE WS-DATA-SNAPSHOT TO HIST-DATA-SNAPSHOT
+            MOVE WS-NOME-PRODUTO TO HIST-NOME-PRODUTO
+            MOVE WS-ESTOQUE-PRODUTO TO HIST-ESTOQUE-PRODUTO
+            MOVE WS-ESTOQUE-MINIMO TO HIST-ESTOQUE-MINIMO
+            MOVE WS-COD-FORNECEDOR TO HIST-COD-FORNECEDOR
+            MOVE WS-PRECO-PRODUTO TO HIST-PRECO-PRODUTO
+            MOVE WS-DATA-ALTERACAO TO HIST-DATA-ALTERACAO
+            MOVE WS-STATUS-PRODUTO TO HIST-STATUS-PRODUTO
+            MOVE WS-CODIGO-BARRAS TO HIST-CODIGO-BARRAS
+            MOVE WS-CATEGORIA-PRODUTO TO HIST-CATEGORIA-PRODUTO
+            MOVE WS-VALIDADE-PRODUTO TO HIST-VALIDADE-PRODUTO
+            MOVE WS-ESTOQUE-RESERVADO TO HIST-ESTOQUE-RESERVADO
+            WRITE REG-PRODUTO-HIST
+               INVALID KEY
+                   REWRITE REG-PRODUTO-HIST
+            END-WRITE.
+       END PROGRAM ARQUIVA-MENSAL.
