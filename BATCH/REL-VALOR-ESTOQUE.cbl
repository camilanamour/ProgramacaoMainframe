@@ -0,0 +1,72 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: RELATORIO DE VALORIZACAO DE ESTOQUE
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - WS-VALOR-ITEM e WS-VALOR-TOTAL ampliados (PRECO-
+      *               PRODUTO x ESTOQUE-PRODUTO pode chegar a 16 digitos
+      *               inteiros, o que estourava o PIC 9(11)V99 anterior)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-VALOR-ESTOQUE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+       77 WS-VALOR-ITEM        PIC 9(16)V99.
+       77 WS-VALOR-TOTAL       PIC 9(18)V99 VALUE ZERO.
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            OPEN INPUT PRODUTOS
+            DISPLAY "----------- VALORIZACAO DE ESTOQUE -----------"
+            SET WS-EOF     TO 0.
+            SET WS-FS      TO 0.
+            INITIALIZE WS-CONTADOR
+
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ PRODUTOS INTO WS-PRODUTO
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   COMPUTE WS-VALOR-ITEM =
+                       WS-PRECO-PRODUTO * WS-ESTOQUE-PRODUTO
+                   ADD WS-VALOR-ITEM TO WS-VALOR-TOTAL
+                   DISPLAY ' '
+                   DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
+                   DISPLAY 'NOME PRODUTO: ' WS-NOME-PRODUTO
+                   DISPLAY 'ESTOQUE: ' WS-ESTOQUE-PRODUTO
+                   '  PRECO UNIT.: ' WS-PRECO-PRODUTO
+                   '  VALOR ITEM: ' WS-VALOR-ITEM
+                   ADD 1 TO WS-CONTADOR
+               END-READ
+            END-PERFORM.
+
+            IF WS-CONTADOR = 0
+                DISPLAY 'NENHUM REGISTRO'
+            END-IF
+
+            DISPLAY ' '
+            DISPLAY 'QUANTIDADE DE PRODUTOS: ' WS-CONTADOR
+            DISPLAY 'VALOR TOTAL DO ESTOQUE: ' WS-VALOR-TOTAL
+
+            CLOSE PRODUTOS.
+            STOP RUN.
+       END PROGRAM REL-VALOR-ESTOQUE.
