@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author: CAMILA CECILIA
+      * Date: 09 AGO 2026
+      * Purpose: EXPORTACAO DE PRODUTOS EM FORMATO CSV
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09 AGO 2026 - CSV agora exporta todos os campos de REG-PRODUTO,
+      *               nao so os 5 primeiros
+      * 09 AGO 2026 - PRECO_PRODUTO agora exporta com ponto decimal
+      *               (CSV-PRECO-INTEIRO '.' CSV-PRECO-DECIMAL, via
+      *               WS-PRECO-COPIA REDEFINES, igual a EXPORTA-JSON);
+      *               antes saia como 9 digitos sem separador
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTA-CSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PRODSEL.
+           SELECT PRODUTOS-CSV ASSIGN TO 'C:\ARQUIVOS\produtos.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ***** NOME DO FILE-CONTROL ***************************************
+           COPY PRODFD.
+
+       FD PRODUTOS-CSV.
+       01 REG-CSV                  PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-FS-CSV            PIC 99.
+       77 WS-EOF               PIC 99.
+       77 WS-CONTADOR          PIC 9(05).
+
+       01 WS-PRECO-COPIA           PIC 9(07)V99.
+       01 WS-PRECO-PARTES REDEFINES WS-PRECO-COPIA.
+           03 WS-PRECO-INTEIRO     PIC 9(07).
+           03 WS-PRECO-DECIMAL     PIC 9(02).
+
+       01 WS-LINHA-CSV.
+           03 CSV-COD-PRODUTO      PIC 9(06).
+           03 CSV-VIRGULA-1        PIC X(01) VALUE ','.
+           03 CSV-NOME-PRODUTO     PIC X(20).
+           03 CSV-VIRGULA-2        PIC X(01) VALUE ','.
+           03 CSV-ESTOQUE-PRODUTO  PIC 9(09).
+           03 CSV-VIRGULA-3        PIC X(01) VALUE ','.
+           03 CSV-ESTOQUE-MINIMO   PIC 9(09).
+           03 CSV-VIRGULA-4        PIC X(01) VALUE ','.
+           03 CSV-COD-FORNECEDOR   PIC 9(04).
+           03 CSV-VIRGULA-5        PIC X(01) VALUE ','.
+           03 CSV-PRECO-INTEIRO    PIC 9(07).
+           03 CSV-PRECO-PONTO      PIC X(01) VALUE '.'.
+           03 CSV-PRECO-DECIMAL    PIC 9(02).
+           03 CSV-VIRGULA-6        PIC X(01) VALUE ','.
+           03 CSV-DATA-ALTERACAO   PIC 9(08).
+           03 CSV-VIRGULA-7        PIC X(01) VALUE ','.
+           03 CSV-STATUS-PRODUTO   PIC X(01).
+           03 CSV-VIRGULA-8        PIC X(01) VALUE ','.
+           03 CSV-CODIGO-BARRAS    PIC X(13).
+           03 CSV-VIRGULA-9        PIC X(01) VALUE ','.
+           03 CSV-CATEGORIA-PRODUTO PIC X(15).
+           03 CSV-VIRGULA-10       PIC X(01) VALUE ','.
+           03 CSV-VALIDADE-PRODUTO PIC 9(08).
+           03 CSV-VIRGULA-11       PIC X(01) VALUE ','.
+           03 CSV-ESTOQUE-RESERVADO PIC 9(09).
+
+           COPY PRODWS.
+           COPY PRODPATH.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           COPY PRODENV.
+            OPEN INPUT PRODUTOS
+            OPEN OUTPUT PRODUTOS-CSV
+            DISPLAY "----------- EXPORTACAO CSV DE PRODUTOS -----------"
+            SET WS-EOF     TO 0.
+            SET  WS-FS     TO 0.
+            INITIALIZE WS-CONTADOR
+
+            MOVE 'COD_PRODUTO,NOME_PRODUTO,ESTOQUE_PRODUTO,
+      -    'ESTOQUE_MINIMO,COD_FORNECEDOR,PRECO_PRODUTO,
+      -    'DATA_ALTERACAO,STATUS_PRODUTO,CODIGO_BARRAS,
+      -    'CATEGORIA_PRODUTO,VALIDADE_PRODUTO,ESTOQUE_RESERVADO'
+                TO REG-CSV
+            WRITE REG-CSV
+
+            PERFORM UNTIL WS-EOF EQUAL 1
+               READ PRODUTOS INTO WS-PRODUTO
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   MOVE WS-COD-PRODUTO      TO CSV-COD-PRODUTO
+                   MOVE WS-NOME-PRODUTO     TO CSV-NOME-PRODUTO
+                   MOVE WS-ESTOQUE-PRODUTO  TO CSV-ESTOQUE-PRODUTO
+                   MOVE WS-ESTOQUE-MINIMO   TO CSV-ESTOQUE-MINIMO
+                   MOVE WS-COD-FORNECEDOR   TO CSV-COD-FORNECEDOR
+                   MOVE WS-PRECO-PRODUTO    TO WS-PRECO-COPIA
+                   MOVE WS-PRECO-INTEIRO    TO CSV-PRECO-INTEIRO
+                   MOVE WS-PRECO-DECIMAL    TO CSV-PRECO-DECIMAL
+                   MOVE WS-DATA-ALTERACAO   TO CSV-DATA-ALTERACAO
+                   MOVE WS-STATUS-PRODUTO   TO CSV-STATUS-PRODUTO
+                   MOVE WS-CODIGO-BARRAS    TO CSV-CODIGO-BARRAS
+                   MOVE WS-CATEGORIA-PRODUTO TO CSV-CATEGORIA-PRODUTO
+                   MOVE WS-VALIDADE-PRODUTO TO CSV-VALIDADE-PRODUTO
+                   MOVE WS-ESTOQUE-RESERVADO TO CSV-ESTOQUE-RESERVADO
+                   WRITE REG-CSV FROM WS-LINHA-CSV
+                   ADD 1 TO WS-CONTADOR
+               END-READ
+            END-PERFORM.
+
+            DISPLAY ' '
+            DISPLAY 'PRODUTOS EXPORTADOS: ' WS-CONTADOR
+            DISPLAY 'ARQUIVO GRAVADO: produtos.csv'
+
+            CLOSE PRODUTOS
+            CLOSE PRODUTOS-CSV.
+            STOP RUN.
+       END PROGRAM EXPORTA-CSV.
